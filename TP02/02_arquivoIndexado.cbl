@@ -11,20 +11,59 @@
            ORGANIZATION INDEXED
            ACCESS MODE DYNAMIC
            RECORD KEY CODIG-P
+           ALTERNATE RECORD KEY IS COD-FORNEC WITH DUPLICATES
            FILE STATUS ARQST.
 
+           SELECT MOVIMENTO ASSIGN TO DISK
+           ORGANIZATION INDEXED
+           ACCESS MODE DYNAMIC
+           RECORD KEY MV-CHAVE
+           FILE STATUS MVST.
+
+           SELECT AUDITORIA ASSIGN TO DISK
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS AUDST.
+
+           SELECT PARAMETROS ASSIGN TO DISK
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS PMST.
+
+           SELECT CHECKPNT ASSIGN TO DISK
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS CKST.
+
        DATA DIVISION.
 
        FILE SECTION.
        FD  PRODUTOS LABEL RECORD STANDARD
            DATA RECORD IS REG-PROD
            VALUE OF FILE-ID IS "PRODUTOS.DAT".
-       01  REG-PROD.
-           02 CODIG-P PIC 9(4).
-           02 NOME-P PIC X(30).
-           02 QTDADE-P PIC 9(4).
-           02 UNIT-P PIC 9(5)V99.
-           02 TOTAL-P PIC 9(6)V99.
+
+       COPY produtos.
+
+       FD  MOVIMENTO LABEL RECORD STANDARD
+           DATA RECORD IS REG-MOVIMENTO
+           VALUE OF FILE-ID IS "MOVIMENT.DAT".
+
+       COPY movimentos.
+
+       FD  AUDITORIA LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "AUDITORIA.DAT".
+
+       COPY auditoria.
+
+       FD  PARAMETROS LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "PARAMETROS.DAT".
+
+       COPY parametros.
+
+       FD  CHECKPNT LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "CHECKPNT.DAT".
+
+      * CHECKPOINT DO ULTIMO CODIGO DE PRODUTO GRAVADO COM SUCESSO EM
+      * INCLUIR, PARA QUE UMA SESSAO REINICIADA SAIBA DE ONDE RETOMAR.
+       01 REG-CHECKPNT.
+           02 CK-ULTIMO-CODIGO PIC 9(4).
 
        WORKING-STORAGE SECTION.
        01 DATA-SIS.
@@ -32,17 +71,37 @@
            02 MES PIC 99.
            02 DIA PIC 99.
        01 ARQST PIC X(2).
+       01 MVST PIC X(2).
+       01 AUDST PIC X(2).
+       01 PMST PIC X(2).
+       01 CKST PIC X(2).
+       01 WS-ULTIMO-CODIGO PIC 9(4) VALUE ZEROS.
+       01 WS-QTDE-MINIMA-CADASTRO PIC 9(4) VALUE 10.
+       01 WS-MSG-QTDE-MINIMA PIC X(30) VALUE SPACES.
+       01 WS-AUD-OP    PIC X(10).
+       01 WS-AUD-CHAVE PIC X(20).
+       01 WS-AUD-DESC  PIC X(40).
+       01 WS-AUD-DATA  PIC 9(8).
+       01 WS-AUD-HORA  PIC 9(6).
        01 OPCAO PIC X(1) VALUE SPACES.
        01 SALVA PIC X(1) VALUE SPACES.
        01 IGUAL PIC 9 VALUE ZEROS.
        01 ESPACO PIC X(30) VALUE SPACES.
        01 MENS1 PIC X(20) VALUE "FIM DE PROGRAMA".
+       01 OPMODO PIC X(1) VALUE SPACES.
        01 DADOS-EDITADOS.
            02 CODIGO PIC 9.999.
            02 NOME PIC X(30) VALUE SPACES.
            02 QT PIC 9.999.
            02 UNITARIO PIC $ZZ.ZZ9,99.
            02 TOT PIC $ZZZ.ZZ9,99.
+           02 FORNEC PIC 9.999.
+           02 BARRAS PIC 9(13).
+           02 RESSUP PIC 9.999.
+
+       01 WS-ACHOU-FORNEC PIC 9 VALUE ZEROS.
+       01 WS-LINHA-FORNEC PIC 99 VALUE ZEROS.
+       01 WS-AT-FORNEC PIC 9(4) VALUE ZEROS.
 
        SCREEN SECTION.
        01 TELA.
@@ -54,17 +113,53 @@
            02 LINE 8 COL 19 VALUE "QUANTIDADE:".
            02 LINE 10 COL 19 VALUE "CUSTO UNITARIO:".
            02 LINE 12 COL 19 VALUE "CUSTO TOTAL:".
+           02 LINE 13 COL 19 VALUE "CODIGO DO FORNECEDOR:".
+           02 LINE 14 COL 19 VALUE "CODIGO DE BARRAS (EAN):".
            02 LINE 15 COL 25 VALUE "MENSAGEM:".
+           02 LINE 16 COL 19 VALUE "PONTO DE RESSUPRIMENTO:".
+           02 LINE 17 COL 19 VALUE "ULTIMO PRODUTO INCLUIDO:".
+
+       01 TELA-MODO.
+           02 BLANK SCREEN.
+           02 LINE 2 COL 23 VALUE "CONTROLE DE MERCADORIAS"
+           FOREGROUND-COLOR 6.
+           02 LINE 6 COL 27 VALUE "I - INCLUIR".
+           02 LINE 8 COL 27 VALUE "C - CONSULTAR".
+           02 LINE 10 COL 27 VALUE "A - ALTERAR".
+           02 LINE 12 COL 27 VALUE "E - EXCLUIR".
+           02 LINE 14 COL 27 VALUE "M - MOVIMENTO DE ESTOQUE".
+           02 LINE 16 COL 27 VALUE "F - PRODUTOS POR FORNECEDOR".
+           02 LINE 18 COL 25 VALUE "OPCAO:".
 
        PROCEDURE DIVISION.
        INICIO.
            PERFORM ABRE-ARQ.
-           PERFORM INCLUIR UNTIL OPCAO = "N" OR "n".
+           PERFORM SELECIONA-MODO
+               UNTIL OPMODO = "I" OR "C" OR "A" OR "E" OR "M" OR "F"
+                           OR "i" OR "c" OR "a" OR "e" OR "m" OR "f".
+           EVALUATE OPMODO
+               WHEN "I" WHEN "i"
+                   PERFORM INCLUIR UNTIL OPCAO = "N" OR "n"
+               WHEN "C" WHEN "c"
+                   PERFORM CONSULTAR UNTIL OPCAO = "N" OR "n"
+               WHEN "A" WHEN "a"
+                   PERFORM ALTERAR UNTIL OPCAO = "N" OR "n"
+               WHEN "E" WHEN "e"
+                   PERFORM EXCLUIR UNTIL OPCAO = "N" OR "n"
+               WHEN "M" WHEN "m"
+                   PERFORM MOVIMENTO-ESTOQUE UNTIL OPCAO = "N" OR "n"
+               WHEN "F" WHEN "f"
+                   PERFORM PRODUTOS-FORNECEDOR UNTIL OPCAO = "N" OR "n"
+           END-EVALUATE.
            DISPLAY MENS1 AT 1535.
-           CLOSE PRODUTOS.
+           CLOSE PRODUTOS MOVIMENTO AUDITORIA.
            STOP "".
            STOP RUN.
 
+       SELECIONA-MODO.
+           DISPLAY TELA-MODO.
+           ACCEPT OPMODO AT 1832 WITH PROMPT AUTO.
+
        ABRE-ARQ.
            OPEN I-O PRODUTOS.
            IF ARQST NOT = "00"
@@ -72,6 +167,68 @@
                OPEN OUTPUT PRODUTOS
                DISPLAY "ARQUIVO MODO LEITURA" AT 1635.
 
+           OPEN I-O MOVIMENTO.
+           IF MVST = "35"
+               OPEN OUTPUT MOVIMENTO
+               CLOSE MOVIMENTO
+               OPEN I-O MOVIMENTO
+           END-IF.
+
+           OPEN EXTEND AUDITORIA.
+           IF AUDST NOT = "00"
+               CLOSE AUDITORIA
+               OPEN OUTPUT AUDITORIA
+           END-IF.
+
+           PERFORM CARREGA-PARAMETROS.
+           PERFORM CARREGA-CHECKPOINT.
+
+       CARREGA-PARAMETROS.
+           OPEN INPUT PARAMETROS.
+           IF PMST = "00"
+               READ PARAMETROS
+                   NOT AT END
+                       IF PM-QTDE-MINIMA-CADASTRO > 0
+                           MOVE PM-QTDE-MINIMA-CADASTRO
+                               TO WS-QTDE-MINIMA-CADASTRO
+                       END-IF
+               END-READ
+               CLOSE PARAMETROS
+           END-IF.
+
+       CARREGA-CHECKPOINT.
+           OPEN INPUT CHECKPNT.
+           IF CKST = "00"
+               READ CHECKPNT
+                   NOT AT END
+                       MOVE CK-ULTIMO-CODIGO TO WS-ULTIMO-CODIGO
+               END-READ
+               CLOSE CHECKPNT
+           END-IF.
+
+       GRAVA-CHECKPOINT.
+           MOVE CODIG-P TO WS-ULTIMO-CODIGO.
+           MOVE CODIG-P TO CK-ULTIMO-CODIGO.
+           OPEN OUTPUT CHECKPNT.
+           WRITE REG-CHECKPNT.
+           CLOSE CHECKPNT.
+
+       GRAVA-AUDITORIA.
+           MOVE SPACES TO REG-AUDITORIA.
+           ACCEPT WS-AUD-DATA FROM DATE YYYYMMDD.
+           ACCEPT WS-AUD-HORA FROM TIME.
+           MOVE WS-AUD-DATA(1:4) TO AUD-ANO.
+           MOVE WS-AUD-DATA(5:2) TO AUD-MES.
+           MOVE WS-AUD-DATA(7:2) TO AUD-DIA.
+           MOVE WS-AUD-HORA(1:2) TO AUD-HORA.
+           MOVE WS-AUD-HORA(3:2) TO AUD-MIN.
+           MOVE WS-AUD-HORA(5:2) TO AUD-SEG.
+           MOVE "INDICE" TO AUD-PROGRAMA.
+           MOVE WS-AUD-OP TO AUD-OPERACAO.
+           MOVE WS-AUD-CHAVE TO AUD-CHAVE.
+           MOVE WS-AUD-DESC TO AUD-DESCRICAO.
+           WRITE REG-AUDITORIA.
+
        INCLUIR.
            PERFORM ABERTURA.
            PERFORM RECEBE.
@@ -88,19 +245,39 @@
 
            MOVE SPACES TO OPCAO SALVA.
            MOVE SPACES TO NOME.
-           MOVE ZEROS TO CODIGO QT UNITARIO TOT.
+           MOVE ZEROS TO CODIGO QT UNITARIO TOT FORNEC RESSUP.
            MOVE SPACES TO NOME-P.
-           MOVE ZEROS TO CODIG-P QTDADE-P UNIT-P TOTAL-P.
+           MOVE ZEROS TO CODIG-P QTDADE-P UNIT-P TOTAL-P COD-FORNEC
+               CD-BARRAS PTO-RESSUP-P.
+           MOVE ZEROS TO BARRAS.
            DISPLAY ESPACO AT 1535.
+           IF WS-ULTIMO-CODIGO > ZEROS
+               DISPLAY WS-ULTIMO-CODIGO AT 1744
+           END-IF.
 
        RECEBE.
            PERFORM TESTA-COD UNTIL CODIG-P > 0 AND IGUAL = 0.
            PERFORM TESTA-NOME UNTIL NOME-P NOT = SPACES.
-           PERFORM TESTA-QT UNTIL QTDADE-P >= 10.
+           PERFORM TESTA-QT UNTIL QTDADE-P >= WS-QTDE-MINIMA-CADASTRO.
            PERFORM TESTA-CUSTO UNTIL UNIT-P > 0.
+           PERFORM TESTA-FORNEC.
+           PERFORM TESTA-BARRAS.
+           PERFORM TESTA-RESSUP.
            PERFORM CALCULO-TOTAL.
            PERFORM GRAVA UNTIL SALVA = "S" OR = "N".
 
+       TESTA-FORNEC.
+           ACCEPT FORNEC AT 1341 WITH PROMPT AUTO.
+           MOVE FORNEC TO COD-FORNEC.
+
+       TESTA-BARRAS.
+           ACCEPT BARRAS AT 1444 WITH PROMPT AUTO.
+           MOVE BARRAS TO CD-BARRAS.
+
+       TESTA-RESSUP.
+           ACCEPT RESSUP AT 1644 WITH PROMPT AUTO.
+           MOVE RESSUP TO PTO-RESSUP-P.
+
        TESTA-COD.
            SET IGUAL TO 0.
            ACCEPT CODIGO AT 0438 WITH PROMPT AUTO.
@@ -134,8 +311,10 @@
        TESTA-QT.
            ACCEPT QT AT 0831 WITH PROMPT AUTO.
            MOVE QT TO QTDADE-P.
-           IF QTDADE-P < 10
-               DISPLAY "QUANTIDADE MINIMA = 10" AT 1535
+           IF QTDADE-P < WS-QTDE-MINIMA-CADASTRO
+               STRING "QUANTIDADE MINIMA = " WS-QTDE-MINIMA-CADASTRO
+                   DELIMITED BY SIZE INTO WS-MSG-QTDE-MINIMA
+               DISPLAY WS-MSG-QTDE-MINIMA AT 1535
            ELSE
                DISPLAY ESPACO AT 1535.
 
@@ -156,7 +335,229 @@
            DISPLAY "SALVAR (S/N)? [ ]" AT 1430.
            ACCEPT SALVA AT 1445 WITH PROMPT AUTO.
            IF SALVA = "S"
-               WRITE REG-PROD INVALID KEY STOP RUN.
+               WRITE REG-PROD INVALID KEY STOP RUN
+               MOVE "INCLUIR" TO WS-AUD-OP
+               MOVE CODIG-P TO WS-AUD-CHAVE
+               MOVE "PRODUTO INCLUIDO" TO WS-AUD-DESC
+               PERFORM GRAVA-AUDITORIA
+               PERFORM GRAVA-CHECKPOINT.
+
+       TESTA-COD-CONSULTA.
+           SET IGUAL TO 0.
+           ACCEPT CODIGO AT 0438 WITH PROMPT AUTO.
+           MOVE CODIGO TO CODIG-P.
+           IF CODIG-P = ZEROS
+               DISPLAY "CODIGO IGUAL ZERO" AT 1535
+           ELSE
+               READ PRODUTOS
+                   INVALID KEY
+                       SET IGUAL TO 0
+                   NOT INVALID KEY
+                       SET IGUAL TO 1
+               END-READ
+           END-IF.
+
+       CONSULTAR.
+           PERFORM ABERTURA.
+           PERFORM TESTA-COD-CONSULTA UNTIL CODIG-P > 0.
+           IF IGUAL = 1
+               MOVE NOME-P TO NOME
+               MOVE QTDADE-P TO QT
+               MOVE UNIT-P TO UNITARIO
+               MOVE TOTAL-P TO TOT
+               MOVE CD-BARRAS TO BARRAS
+               MOVE PTO-RESSUP-P TO RESSUP
+               DISPLAY NOME AT 0636
+               DISPLAY QT AT 0831
+               DISPLAY UNITARIO AT 1035
+               DISPLAY TOT AT 1232
+               DISPLAY BARRAS AT 1444
+               DISPLAY RESSUP AT 1644
+           ELSE
+               DISPLAY "PRODUTO NAO CADASTRADO" AT 1535
+           END-IF.
+           PERFORM CONTINUA UNTIL OPCAO = "S" OR "N" OR "n" OR "s".
+
+       ALTERAR.
+           PERFORM ABERTURA.
+           PERFORM TESTA-COD-CONSULTA UNTIL CODIG-P > 0.
+           IF IGUAL = 1
+               MOVE NOME-P TO NOME
+               MOVE QTDADE-P TO QT
+               MOVE UNIT-P TO UNITARIO
+               MOVE COD-FORNEC TO FORNEC
+               MOVE CD-BARRAS TO BARRAS
+               MOVE PTO-RESSUP-P TO RESSUP
+               DISPLAY NOME AT 0636
+               DISPLAY QT AT 0831
+               DISPLAY UNITARIO AT 1035
+               DISPLAY FORNEC AT 1341
+               DISPLAY BARRAS AT 1444
+               DISPLAY RESSUP AT 1644
+               MOVE SPACES TO NOME-P
+               PERFORM TESTA-NOME UNTIL NOME-P NOT = SPACES
+               PERFORM TESTA-QT
+                   UNTIL QTDADE-P >= WS-QTDE-MINIMA-CADASTRO
+               PERFORM TESTA-CUSTO UNTIL UNIT-P > 0
+               PERFORM TESTA-FORNEC
+               PERFORM TESTA-BARRAS
+               PERFORM TESTA-RESSUP
+               PERFORM CALCULO-TOTAL
+               PERFORM GRAVA-ALTERACAO UNTIL SALVA = "S" OR = "N"
+           ELSE
+               DISPLAY "PRODUTO NAO CADASTRADO" AT 1535
+           END-IF.
+           PERFORM CONTINUA UNTIL OPCAO = "S" OR "N" OR "n" OR "s".
+
+       GRAVA-ALTERACAO.
+           DISPLAY "SALVAR (S/N)? [ ]" AT 1430.
+           ACCEPT SALVA AT 1445 WITH PROMPT AUTO.
+           IF SALVA = "S"
+               REWRITE REG-PROD INVALID KEY STOP RUN
+               MOVE "ALTERAR" TO WS-AUD-OP
+               MOVE CODIG-P TO WS-AUD-CHAVE
+               MOVE "PRODUTO ALTERADO" TO WS-AUD-DESC
+               PERFORM GRAVA-AUDITORIA.
+
+       EXCLUIR.
+           PERFORM ABERTURA.
+           PERFORM TESTA-COD-CONSULTA UNTIL CODIG-P > 0.
+           IF IGUAL = 1
+               MOVE NOME-P TO NOME
+               MOVE QTDADE-P TO QT
+               MOVE UNIT-P TO UNITARIO
+               MOVE TOTAL-P TO TOT
+               MOVE CD-BARRAS TO BARRAS
+               DISPLAY NOME AT 0636
+               DISPLAY QT AT 0831
+               DISPLAY UNITARIO AT 1035
+               DISPLAY TOT AT 1232
+               DISPLAY BARRAS AT 1444
+               PERFORM CONFIRMA-EXCLUSAO UNTIL SALVA = "S" OR = "N"
+           ELSE
+               DISPLAY "PRODUTO NAO CADASTRADO" AT 1535
+           END-IF.
+           PERFORM CONTINUA UNTIL OPCAO = "S" OR "N" OR "n" OR "s".
+
+       CONFIRMA-EXCLUSAO.
+           DISPLAY "EXCLUIR (S/N)? [ ]" AT 1430.
+           ACCEPT SALVA AT 1445 WITH PROMPT AUTO.
+           IF SALVA = "S"
+               DELETE PRODUTOS INVALID KEY STOP RUN
+               MOVE "EXCLUIR" TO WS-AUD-OP
+               MOVE CODIG-P TO WS-AUD-CHAVE
+               MOVE "PRODUTO EXCLUIDO" TO WS-AUD-DESC
+               PERFORM GRAVA-AUDITORIA.
+
+       MOVIMENTO-ESTOQUE.
+           PERFORM ABERTURA.
+           PERFORM TESTA-COD-CONSULTA UNTIL CODIG-P > 0.
+           IF IGUAL = 1
+               MOVE NOME-P   TO NOME
+               MOVE QTDADE-P TO QT
+               DISPLAY NOME AT 0636
+               DISPLAY QT AT 0831
+               PERFORM TESTA-TIPO-MOVIMENTO
+                   UNTIL MV-TIPO = "E" OR "S" OR "e" OR "s"
+               PERFORM TESTA-QTDE-MOVIMENTO UNTIL MV-QUANTIDADE > 0
+               PERFORM APLICA-MOVIMENTO
+               PERFORM GRAVA-MOVIMENTO UNTIL SALVA = "S" OR = "N"
+           ELSE
+               DISPLAY "PRODUTO NAO CADASTRADO" AT 1535
+           END-IF.
+           PERFORM CONTINUA UNTIL OPCAO = "S" OR "N" OR "n" OR "s".
+
+       TESTA-TIPO-MOVIMENTO.
+           DISPLAY "TIPO (E-ENTRADA / S-SAIDA): [ ]" AT 1430.
+           ACCEPT MV-TIPO AT 1460 WITH PROMPT AUTO.
+
+       TESTA-QTDE-MOVIMENTO.
+           DISPLAY "QUANTIDADE: " AT 1330.
+           ACCEPT MV-QUANTIDADE AT 1343 WITH PROMPT AUTO.
+           IF MV-QUANTIDADE = ZEROS
+               DISPLAY "QUANTIDADE INVALIDA" AT 1535
+           ELSE
+               IF (MV-TIPO = "S" OR "s") AND MV-QUANTIDADE > QTDADE-P
+                   DISPLAY "SAIDA MAIOR QUE O ESTOQUE ATUAL" AT 1535
+                   MOVE ZEROS TO MV-QUANTIDADE
+               ELSE
+                   DISPLAY ESPACO AT 1535
+               END-IF
+           END-IF.
+
+       APLICA-MOVIMENTO.
+           IF MV-TIPO = "E" OR "e"
+               ADD MV-QUANTIDADE TO QTDADE-P
+               SET MV-ENTRADA TO TRUE
+           ELSE
+               SUBTRACT MV-QUANTIDADE FROM QTDADE-P
+               SET MV-SAIDA TO TRUE
+           END-IF
+           COMPUTE TOTAL-P = QTDADE-P * UNIT-P
+           MOVE QTDADE-P TO MV-QTDADE-APOS
+           MOVE QTDADE-P TO QT
+           DISPLAY QT AT 0831.
+
+       GRAVA-MOVIMENTO.
+           DISPLAY "SALVAR (S/N)? [ ]" AT 1430.
+           ACCEPT SALVA AT 1445 WITH PROMPT AUTO.
+           IF SALVA = "S"
+               REWRITE REG-PROD INVALID KEY STOP RUN
+               MOVE CODIG-P TO MV-CODIGO
+               ACCEPT MV-DATA FROM DATE YYYYMMDD
+               ACCEPT MV-HORA FROM TIME
+               WRITE REG-MOVIMENTO INVALID KEY CONTINUE
+               MOVE "MOVIMENTO" TO WS-AUD-OP
+               MOVE CODIG-P TO WS-AUD-CHAVE
+               MOVE "MOVIMENTO DE ESTOQUE" TO WS-AUD-DESC
+               PERFORM GRAVA-AUDITORIA
+           END-IF.
+
+       PRODUTOS-FORNECEDOR.
+           PERFORM ABERTURA.
+           DISPLAY "CODIGO DO FORNECEDOR:" AT 0419.
+           ACCEPT FORNEC AT 0441 WITH PROMPT AUTO.
+           MOVE FORNEC TO COD-FORNEC.
+
+           MOVE 0 TO WS-ACHOU-FORNEC.
+           MOVE 05 TO WS-LINHA-FORNEC.
+           START PRODUTOS KEY IS NOT LESS THAN COD-FORNEC
+               INVALID KEY
+                   MOVE "99" TO ARQST
+           END-START.
+
+           PERFORM VERIFICA-FORNEC THRU END-VERIFICA-FORNEC
+               UNTIL ARQST = "99".
+
+           IF WS-ACHOU-FORNEC = 0
+               DISPLAY "NENHUM PRODUTO PARA ESTE FORNECEDOR" AT 1535
+           ELSE
+               DISPLAY ESPACO AT 1535
+           END-IF.
+           PERFORM CONTINUA UNTIL OPCAO = "S" OR "N" OR "n" OR "s".
+
+       VERIFICA-FORNEC.
+           READ PRODUTOS NEXT RECORD KEY IS COD-FORNEC
+               AT END
+                   MOVE "99" TO ARQST
+           END-READ
+
+           IF ARQST = "00" AND COD-FORNEC = FORNEC
+               AND WS-LINHA-FORNEC < 20
+                   ADD 1 TO WS-ACHOU-FORNEC
+                   ADD 1 TO WS-LINHA-FORNEC
+                   COMPUTE WS-AT-FORNEC = WS-LINHA-FORNEC * 100 + 19
+                   DISPLAY CODIG-P AT WS-AT-FORNEC
+                   COMPUTE WS-AT-FORNEC = WS-LINHA-FORNEC * 100 + 28
+                   DISPLAY NOME-P AT WS-AT-FORNEC
+                   COMPUTE WS-AT-FORNEC = WS-LINHA-FORNEC * 100 + 60
+                   DISPLAY QTDADE-P AT WS-AT-FORNEC
+           ELSE
+               IF ARQST = "00" AND COD-FORNEC NOT = FORNEC
+                   MOVE "99" TO ARQST
+               END-IF
+           END-IF.
+       END-VERIFICA-FORNEC.
 
        CONTINUA.
            DISPLAY "CONTINUA (S/N)? [ ]" AT 1430.
