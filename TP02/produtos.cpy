@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Layout of REG-PROD, the PRODUTOS.DAT inventory record.  Shared
+      * by INDICE and by every batch program that reads/writes
+      * PRODUTOS.DAT, so the layout only has to change in one place.
+      ******************************************************************
+       01 REG-PROD.
+           02 CODIG-P    PIC 9(4).
+           02 NOME-P     PIC X(30).
+           02 QTDADE-P   PIC 9(4).
+           02 UNIT-P     PIC 9(5)V99.
+           02 TOTAL-P    PIC 9(6)V99.
+           02 COD-FORNEC PIC 9(4) VALUE ZEROS.
+           02 CD-BARRAS  PIC 9(13) VALUE ZEROS.
+           02 PTO-RESSUP-P PIC 9(4) VALUE ZEROS.
