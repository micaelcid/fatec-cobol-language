@@ -7,20 +7,49 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                FILE STATUS IS FFSALV
-               RECORD KEY IS CD-CPF.
+               RECORD KEY IS CD-CONTA
+               ALTERNATE RECORD KEY IS CD-CPF WITH DUPLICATES.
+
+           SELECT EXTRATO ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               FILE STATUS IS FFEXTR
+               RECORD KEY IS EX-CHAVE.
+
+           SELECT AUDITORIA ASSIGN TO DISK
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS FFAUDI.
+
+           SELECT COMPROVANTE ASSIGN TO DISK
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS FFCOMP.
+
+           SELECT PARAMETROS ASSIGN TO DISK
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS FFPARM.
        DATA DIVISION.
        FILE SECTION.
        FD CAD VALUE OF FILE-ID IS "Agencia.dat".
 
-       01 CADASTRO-REGISTRO.
-           02 CD-CPF       PIC 9(11) VALUE ZEROS.
-           02 NM-USER      PIC X(35).
-           02 DS-ENDER     PIC X(45).
-           02 CD-CONTA     PIC 9(5).
-           02 CD-AGENCIA   PIC 9(3).
-           02 VL-DEP       PIC 9(7).
-           02 VL-SAQUE     PIC 9(7).
-           02 VL-SALDO     PIC 9(8).
+       COPY cadastro.
+
+       FD EXTRATO VALUE OF FILE-ID IS "Extrato.dat".
+
+       COPY extrato.
+
+       FD AUDITORIA LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "AUDITORIA.DAT".
+
+       COPY auditoria.
+
+       FD COMPROVANTE LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "COMPROV.TXT".
+       01 LINHA-COMPROVANTE PIC X(80).
+
+       FD PARAMETROS LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "PARAMETROS.DAT".
+
+       COPY parametros.
 
        WORKING-STORAGE SECTION.
        01 FS-SDATA.
@@ -59,29 +88,148 @@
            02 FDEPOS     PIC 9(7) VALUE ZEROS.
            02 FSAQU      PIC 9(7) VALUE ZEROS.
            02 FSALDO     PIC S9(8) VALUE ZEROS.
+           02 FTRANSF    PIC 9(7) VALUE ZEROS.
+
+       01 WS-TRANSF-ORIGEM PIC X(150) VALUE SPACES.
+       77 WS-TRANSF-CPF-DESTINO PIC 9(11) VALUE ZEROS.
+       77 WS-TRANSF-CONTA-DESTINO PIC 9(5) VALUE ZEROS.
+       77 WS-TRANSF-SALDO-ORIGEM PIC S9(8) VALUE ZEROS.
+       77 WS-TRANSF-LIMITE-ORIGEM PIC 9(7) VALUE ZEROS.
+
+      * LIMITES DE DEPOSITO/SAQUE - VALORES PADRAO USADOS QUANDO
+      * PARAMETROS.DAT ESTIVER AUSENTE OU SEM O LIMITE INFORMADO;
+      * SOBRESCRITOS POR CARREGA-PARAMETROS QUANDO DISPONIVEIS.
+       77 WS-VALOR-MIN-DEPOSITO PIC 9(7) VALUE 1.
+       77 WS-VALOR-MAX-DEPOSITO PIC 9(7) VALUE 9999999.
+       77 WS-VALOR-MIN-SAQUE    PIC 9(7) VALUE 1.
+       77 WS-VALOR-MAX-SAQUE    PIC 9(7) VALUE 9999999.
 
        77 FS-MSGOP PIC X.
+           88 MSTRANSF     VALUE IS "0".
            88 MSAINCLUIR   VALUE IS "1".
            88 MSCONSUL     VALUE IS "2".
            88 MSMUDAR      VALUE IS "3".
            88 MSAPAGA      VALUE IS "4".
+           88 MSLISTA      VALUE IS "5".
            88 MSSAQU       VALUE IS "6".
+           88 MSEXTRATO    VALUE IS "7".
            88 MSDEP        VALUE IS "8".
            88 MSSAIR       VALUE IS "9".
+           88 MSESTORNA    VALUE IS "E" "e".
 
        77 FFSALV PIC 9(02).
            88 FS-OK        VALUE 00.
            88 FS-EMPTY     VALUE 35.
            88 FS-OTHER     VALUE 99.
 
+       77 FFEXTR PIC 9(02).
+           88 FE-OK        VALUE 00.
+           88 FE-EMPTY     VALUE 35.
+           88 FE-OTHER     VALUE 99.
+
+       77 FFAUDI PIC X(02).
+           88 FA-OK        VALUE "00".
+
+       77 FFCOMP PIC X(02).
+           88 FC-OK        VALUE "00".
+
+       77 FFPARM PIC X(02).
+           88 FP-OK        VALUE "00".
+
+      * VALOR DA OPERACAO SENDO ESTORNADA, TOMADO DE VL-DEP OU VL-SAQUE
+      * DO PROPRIO REGISTRO LIDO EM ESTORNAR (CD-ULT-MOVTO, EM
+      * CADASTRO.CPY, DIZ QUAL DOS DOIS E O MOVIMENTO MAIS RECENTE).
+       77 WS-VALOR-ESTORNO   PIC 9(7) VALUE ZEROS.
+
+       77 WS-IDADE           PIC 9(3) VALUE ZEROS.
+
+       77 WS-COMP-OPERACAO  PIC X(15) VALUE SPACES.
+       77 WS-COMP-VALOR     PIC 9(7)  VALUE ZEROS.
+       77 WS-COMP-VALOR-ED  PIC Z(6)9.
+       77 WS-COMP-SALDO-ED  PIC -(7)9.
+
+       77 WS-AUD-OP    PIC X(10).
+       77 WS-AUD-CHAVE PIC X(20).
+       77 WS-AUD-DESC  PIC X(40).
+
        77 MS-GMENSAGEMS PIC X(80).
 
+       77 WS-AGENCIA-BUSCA PIC 9(3) VALUE ZEROS.
+       77 WS-ACHOU         PIC 9(3) VALUE ZEROS.
+       77 WS-LINHA         PIC 99 VALUE ZEROS.
+       77 WS-AT-POS        PIC 9(4) VALUE ZEROS.
+
+       77 WS-BUSCA-NOME    PIC X(35) VALUE SPACES.
+       77 WS-TAM-BUSCA     PIC 9(3) VALUE ZEROS.
+
+      * CD-CPF E CHAVE ALTERNATIVA COM DUPLICATAS EM CAD (VER
+      * CADASTRO.CPY) - UM MESMO CPF PODE TER MAIS DE UMA CONTA. ESTA
+      * TABELA GUARDA AS CONTAS ENCONTRADAS PARA O CPF INFORMADO PARA
+      * QUE O OPERADOR ESCOLHA A CONTA DESEJADA EM BUSCA-CONTAS-CPF.
+       77 WS-LU-CPF-BUSCA  PIC 9(11) VALUE ZEROS.
+       77 WS-QT-CONTAS-CPF PIC 99 VALUE ZEROS.
+       77 WS-LU-CANCELADO  PIC X VALUE 'N'.
+           88 LU-CANCELADO     VALUE 'Y'.
+
+       01 TAB-CONTAS-CPF.
+           02 TAB-LU-ITEM OCCURS 10 TIMES INDEXED BY WS-LU-IDX.
+               03 TAB-LU-CONTA PIC 9(5) VALUE ZEROS.
+
+       01 WS-CPF-VALIDA.
+           02 WS-CPF-NUM    PIC 9(11).
+       01 WS-CPF-DIG REDEFINES WS-CPF-VALIDA.
+           02 WS-CPF-D      PIC 9 OCCURS 11 TIMES.
+
+       77 WS-I              PIC 99 VALUE ZEROS.
+       77 WS-SOMA           PIC 9(4) VALUE ZEROS.
+       77 WS-QUOC           PIC 9(4) VALUE ZEROS.
+       77 WS-RESTO          PIC 99 VALUE ZEROS.
+       77 WS-DV1            PIC 9 VALUE ZEROS.
+       77 WS-DV2            PIC 9 VALUE ZEROS.
+       77 WS-CPF-IGUAIS     PIC 9 VALUE ZEROS.
+
+       77 WS-CPF-OK         PIC X VALUE 'N'.
+           88 CPF-VALIDO       VALUE 'S'.
+           88 CPF-INVALIDO     VALUE 'N'.
+
+      * TABELA DE OPERADORES AUTORIZADOS A USAR O CAIXA ELETRONICO.
+      * G = GERENTE (ACESSO TOTAL), C = CAIXA (SEM INCLUIR/EXCLUIR).
+       01 OP-ID-TAB.
+           02 FILLER PIC X(4) VALUE "0001".
+           02 FILLER PIC X(4) VALUE "0002".
+           02 FILLER PIC X(4) VALUE "0003".
+       01 OP-ID-T REDEFINES OP-ID-TAB PIC X(4) OCCURS 3 TIMES.
+
+       01 OP-SENHA-TAB.
+           02 FILLER PIC X(4) VALUE "1234".
+           02 FILLER PIC X(4) VALUE "5678".
+           02 FILLER PIC X(4) VALUE "9999".
+       01 OP-SENHA-T REDEFINES OP-SENHA-TAB PIC X(4) OCCURS 3 TIMES.
+
+       01 OP-PAPEL-TAB PIC X(3) VALUE "GCC".
+       01 OP-PAPEL-T REDEFINES OP-PAPEL-TAB PIC X(1) OCCURS 3 TIMES.
+
+       77 WS-OPERADOR-ID      PIC X(4) VALUE SPACES.
+       77 WS-OPERADOR-SENHA   PIC X(4) VALUE SPACES.
+       77 WS-OPERADOR-PAPEL   PIC X(1) VALUE SPACES.
+           88 OP-GERENTE          VALUE "G".
+
+       77 WS-OP-I            PIC 9 VALUE ZEROS.
+       77 WS-OP-ACHOU        PIC X VALUE 'N'.
+       77 WS-OP-TENTATIVAS   PIC 9 VALUE ZEROS.
+
        COPY screenio.
 
        SCREEN SECTION.
        01 EE-LIMPA
            BLANK SCREEN.
 
+       01 ES-LOGON.
+           02 LINE 09 COLUMN 29 VALUE 'OPERADOR:'.
+           02 LINE 09 COLUMN 39 PIC X(4) USING WS-OPERADOR-ID.
+           02 LINE 11 COLUMN 29 VALUE 'SENHA:'.
+           02 LINE 11 COLUMN 39 PIC X(4) USING WS-OPERADOR-SENHA.
+
        01 ES-MENU.
            02 LINE 01 COLUMN 25 VALUE ':::::::::::::::::::::::::::::'-
            ':::::::::::::::::::::::::::'.
@@ -111,14 +259,12 @@
            '         6 - DEPOSITAR            ::'.
            02 LINE 14 COLUMN 25 VALUE '::  3 - ALTERAR   '-
            '           8 - SACAR                ::'.
-           02 LINE 15 COLUMN 25 VALUE '::  4 - EXCLUIR            '-
-           '                           ::'.
-           02 LINE 16 COLUMN 25 VALUE '::                '-
-           '                                    ::'.
-           02 LINE 17 COLUMN 25 VALUE '::                '-
-           '                                    ::'.
-           02 LINE 17 COLUMN 25 VALUE '::                   '-
-           '        9 - ENCERRAR             ::'.
+           02 LINE 15 COLUMN 25 VALUE '::  4 - EXCLUIR      '-
+           '      7 - EXTRATO          ::'.
+           02 LINE 16 COLUMN 25 VALUE '::  5 - CONTAS/AGENCIA     '-
+           '       0 - TRANSFERIR      ::'.
+           02 LINE 17 COLUMN 25 VALUE '::  E - ESTORNAR'-
+           '      9 - ENCERRAR                    ::'.
             02 LINE 18 COLUMN 25 VALUE '::               '-
            '                                     ::'.
             02 LINE 19 COLUMN 25 VALUE '::               '-
@@ -152,6 +298,34 @@
                03 LINE 18 COLUMN 29 PIC 9(5) USING CD-CONTA
                BLANK WHEN ZEROS.
 
+           02 ES-DLIMITE.
+               03 LINE 19 COLUMN 29 VALUE 'LIMITE CHEQUE ESPECIAL:'.
+               03 LINE 19 COLUMN 53 PIC 9(7) USING VL-LIMITE
+               BLANK WHEN ZEROS.
+
+           02 ES-DTIPO.
+               03 LINE 20 COLUMN 29 VALUE 'TIPO CONTA (C/P):'.
+               03 LINE 20 COLUMN 47 PIC X(1) USING CD-TIPO-CONTA.
+
+           02 ES-DNASC.
+               03 LINE 21 COLUMN 29 VALUE 'NASCIMENTO (DD/MM/AAAA):'.
+               03 LINE 21 COLUMN 54 PIC 9(2) USING DT-NASC-DIA.
+               03 LINE 21 COLUMN 56 VALUE '/'.
+               03 LINE 21 COLUMN 57 PIC 9(2) USING DT-NASC-MES.
+               03 LINE 21 COLUMN 59 VALUE '/'.
+               03 LINE 21 COLUMN 60 PIC 9(4) USING DT-NASC-ANO.
+
+           02 ES-DSTATUS.
+               03 LINE 22 COLUMN 29 VALUE
+                   'STATUS (A-ATIVA/B-BLOQUEADA):'.
+               03 LINE 22 COLUMN 60 PIC X(1) USING CD-STATUS.
+
+           02 ES-DCPFCONJ.
+               03 LINE 24 COLUMN 29 VALUE
+                   'CPF CONJUNTO (OPCIONAL):'.
+               03 LINE 24 COLUMN 54 PIC 9(11) USING CD-CPF-CONJUNTO
+               BLANK WHEN ZEROS.
+
            02 ES-MOVIMENTA.
                03 LINE 14 COLUMN 05 VALUE "DEPOSITO: R$ ".
                03 LINE 14 COLUMN 25 PIC 9(7) USING FDEPOS
@@ -160,7 +334,7 @@
                03 LINE 15 COLUMN 25 PIC 9(7) USING FSAQU
                BLANK WHEN ZEROS.
                03 LINE 17 COLUMN 05 VALUE "SALDO: R$ ".
-               03 LINE 17 COLUMN 25 PIC 9(8) USING VL-SALDO
+               03 LINE 17 COLUMN 25 PIC -9(8) USING VL-SALDO
                BLANK WHEN ZEROS.
 
        PROCEDURE DIVISION.
@@ -222,7 +396,14 @@
            SET ENVIRONMENT 'ESCDELAY' TO '25'.
 
 
-           PERFORM ABREARQ
+           PERFORM LOGON THRU END-LOGON
+
+           PERFORM ABREARQ THRU END-ABREARQ
+           IF FS-OTHER
+               GO FINALIZA
+           END-IF
+
+           PERFORM CARREGA-PARAMETROS THRU END-CARREGA-PARAMETROS
            PERFORM UNTIL MSSAIR
                MOVE SPACES TO FS-MSGOP
                DISPLAY EE-LIMPA
@@ -230,24 +411,79 @@
                DISPLAY SFORHORA AT 2573
                ACCEPT ES-MENU
                EVALUATE TRUE
+                   WHEN MSTRANSF
+                       PERFORM TRANSFERENCIA THRU END-TRANSFERENCIA
                    WHEN MSAINCLUIR
                        PERFORM ADCIONA THRU END-ADCIONA
                    WHEN MSCONSUL
                        PERFORM PESQUISA THRU END-PESQUISA
                    WHEN MSMUDAR
-                       PERFORM ALTERA THRU END-ALTERA
+                       IF OP-GERENTE
+                           PERFORM ALTERA THRU END-ALTERA
+                       ELSE
+                           PERFORM ACESSO-RESTRITO
+                       END-IF
                    WHEN MSAPAGA
-                       PERFORM EXCLUI THRU END-EXCLUI
+                       IF OP-GERENTE
+                           PERFORM EXCLUI THRU END-EXCLUI
+                       ELSE
+                           PERFORM ACESSO-RESTRITO
+                       END-IF
+                   WHEN MSLISTA
+                       PERFORM LINFOS THRU END-LINFOS
                    WHEN MSSAQU
                        PERFORM DEPOSITO THRU END-DEPOSITO
+                   WHEN MSEXTRATO
+                       PERFORM EXTRATO-CLIENTE THRU END-EXTRATO-CLIENTE
                    WHEN MSDEP
                        PERFORM SAQUE THRU END-SAQUE
+                   WHEN MSESTORNA
+                       PERFORM ESTORNAR THRU END-ESTORNAR
                END-EVALUATE
            END-PERFORM.
        FINALIZA.
-           CLOSE CAD.
+           CLOSE CAD EXTRATO AUDITORIA COMPROVANTE.
            STOP RUN.
 
+       LOGON.
+           MOVE ZEROS TO WS-OP-TENTATIVAS.
+       LOGON-TENTA.
+           ADD 1 TO WS-OP-TENTATIVAS
+           MOVE SPACES TO WS-OPERADOR-ID WS-OPERADOR-SENHA
+           DISPLAY EE-LIMPA
+           PERFORM EE-FTELA
+           DISPLAY 'IDENTIFICACAO DO OPERADOR' AT 0742
+           ACCEPT ES-LOGON
+
+           MOVE 'N' TO WS-OP-ACHOU
+           PERFORM VARYING WS-OP-I FROM 1 BY 1 UNTIL WS-OP-I > 3
+               IF WS-OPERADOR-ID = OP-ID-T(WS-OP-I)
+                   AND WS-OPERADOR-SENHA = OP-SENHA-T(WS-OP-I)
+                   MOVE 'S' TO WS-OP-ACHOU
+                   MOVE OP-PAPEL-T(WS-OP-I) TO WS-OPERADOR-PAPEL
+               END-IF
+           END-PERFORM
+
+           IF WS-OP-ACHOU = 'N'
+               MOVE "OPERADOR OU SENHA INVALIDOS" TO MS-GMENSAGEMS
+               DISPLAY MS-GMENSAGEMS AT 2330
+               FOREGROUND-COLOR 7
+               ACCEPT MS-GMENSAGEMS AT 2358 FOREGROUND-COLOR 0
+               IF WS-OP-TENTATIVAS >= 3
+                   DISPLAY EE-LIMPA
+                   DISPLAY "ACESSO NEGADO - ENCERRANDO" AT 1229
+                   STOP RUN
+               END-IF
+               GO LOGON-TENTA
+           END-IF.
+       END-LOGON.
+
+       ACESSO-RESTRITO.
+           MOVE "OPERACAO RESTRITA AO GERENTE" TO MS-GMENSAGEMS
+           DISPLAY MS-GMENSAGEMS AT 2330
+           FOREGROUND-COLOR 7
+           ACCEPT MS-GMENSAGEMS AT 2359 FOREGROUND-COLOR 0.
+
        ADCIONA.
 
        ADCIONAW.
@@ -260,6 +496,7 @@
            DISPLAY "ESC -> MENU" AT 0202
            DISPLAY SFORDATTEMP AT 2525
            DISPLAY SFORHORA AT 2573
+           MOVE 'A' TO CD-STATUS
 
            ACCEPT ES-DCPF.
            IF COB-CRT-STATUS = COB-SCR-ESC
@@ -273,6 +510,16 @@
                ACCEPT MS-GMENSAGEMS AT 2360 FOREGROUND-COLOR 0
                GO ADCIONAW
            END-IF
+
+           PERFORM VALIDA-CPF THRU END-VALIDA-CPF
+           IF CPF-INVALIDO
+               MOVE "CPF INVALIDO" TO MS-GMENSAGEMS
+               DISPLAY MS-GMENSAGEMS AT 2330
+               FOREGROUND-COLOR 7
+               ACCEPT MS-GMENSAGEMS AT 2346 FOREGROUND-COLOR 0
+               GO ADCIONAW
+           END-IF
+
            ACCEPT ES-DNOME.
            IF COB-CRT-STATUS = COB-SCR-ESC
                GO END-ADCIONA
@@ -317,17 +564,55 @@
                ACCEPT MS-GMENSAGEMS AT 2365 FOREGROUND-COLOR 0
                GO ADCIONAW
            END-IF
+           ACCEPT ES-DLIMITE.
+           IF COB-CRT-STATUS = COB-SCR-ESC
+               GO END-ADCIONA
+           END-IF
+
+           MOVE 'C' TO CD-TIPO-CONTA
+           ACCEPT ES-DTIPO.
+           IF COB-CRT-STATUS = COB-SCR-ESC
+               GO END-ADCIONA
+           END-IF
+           MOVE FUNCTION UPPER-CASE(CD-TIPO-CONTA) TO CD-TIPO-CONTA
+           IF NOT CONTA-CORRENTE AND NOT CONTA-POUPANCA
+               MOVE "TIPO DE CONTA INVALIDO, USE C OU P"
+                   TO MS-GMENSAGEMS
+               DISPLAY MS-GMENSAGEMS AT 2330
+               FOREGROUND-COLOR 7
+               ACCEPT MS-GMENSAGEMS AT 2365 FOREGROUND-COLOR 0
+               GO ADCIONAW
+           END-IF
+
+           ACCEPT ES-DNASC.
+           IF COB-CRT-STATUS = COB-SCR-ESC
+               GO END-ADCIONA
+           END-IF
+
+           ACCEPT ES-DCPFCONJ.
+           IF COB-CRT-STATUS = COB-SCR-ESC
+               GO END-ADCIONA
+           END-IF
+
+           PERFORM CONFIRMA-GRAVACAO THRU END-CONFIRMA-GRAVACAO
+           IF MSG-OP-N
+               GO ADCIONAW
+           END-IF
 
            WRITE CADASTRO-REGISTRO
 
            INVALID KEY
-               MOVE "CLIENTE JA CADASTRADO" TO MS-GMENSAGEMS
+               MOVE "CONTA JA CADASTRADA" TO MS-GMENSAGEMS
                DISPLAY MS-GMENSAGEMS AT 2320
                FOREGROUND-COLOR 7
                ACCEPT MS-GMENSAGEMS AT 2346 FOREGROUND-COLOR 0
                MOVE ZEROS TO CD-CPF
 
            NOT INVALID KEY
+               MOVE "INCLUIR" TO WS-AUD-OP
+               MOVE CD-CPF TO WS-AUD-CHAVE
+               MOVE "NOVO CADASTRO" TO WS-AUD-DESC
+               PERFORM GRAVA-AUDITORIA THRU END-GRAVA-AUDITORIA
                DISPLAY "CADASTRO REALIZADO" AT 1659
                DISPLAY "COM SUCESSO" AT 1763
                BACKGROUND-COLOR 0 FOREGROUND-COLOR 3
@@ -367,6 +652,14 @@
                DISPLAY ES-DENDER
                DISPLAY ES-DAGENCIA
                DISPLAY ES-DCONTA
+               DISPLAY ES-DNASC
+               IF CD-CPF-CONJUNTO > ZEROS
+                   DISPLAY ES-DCPFCONJ
+               END-IF
+               IF DT-NASC-ANO > ZEROS
+                   PERFORM CALCULA-IDADE THRU END-CALCULA-IDADE
+                   DISPLAY "IDADE:" AT 2229 WS-IDADE
+               END-IF
                DISPLAY "SALDO     R$ " AT 1929 VL-SALDO
                MOVE "ENTER CONTINUA" TO MS-GMENSAGEMS
                DISPLAY MS-GMENSAGEMS AT 2326
@@ -409,12 +702,40 @@
                    GO ALTERAW
            END-IF
 
+           IF FS-OK
+               ACCEPT ES-DSTATUS
+               IF COB-CRT-STATUS = COB-SCR-ESC
+                   GO ALTERAW
+           END-IF
+           MOVE FUNCTION UPPER-CASE(CD-STATUS) TO CD-STATUS
+           IF NOT CONTA-ATIVA AND NOT CONTA-BLOQUEADA
+               MOVE "STATUS INVALIDO, USE A OU B" TO MS-GMENSAGEMS
+               DISPLAY MS-GMENSAGEMS AT 2330
+               FOREGROUND-COLOR 7
+               ACCEPT MS-GMENSAGEMS AT 2357 FOREGROUND-COLOR 0
+               GO ALTERAW
+           END-IF
+
+           PERFORM CONFIRMA-GRAVACAO THRU END-CONFIRMA-GRAVACAO
+           IF MSG-OP-N
+               GO ALTERAW
+           END-IF
+
+           REWRITE CADASTRO-REGISTRO
+           END-REWRITE.
            MOVE "ALTERACOES CONCLUIDAS" TO MS-GMENSAGEMS
            DISPLAY MS-GMENSAGEMS AT 2330
            FOREGROUND-COLOR 7
            ACCEPT MS-GMENSAGEMS AT 2360 FOREGROUND-COLOR 0
-           REWRITE CADASTRO-REGISTRO
-           END-REWRITE.
+           MOVE "ALTERAR" TO WS-AUD-OP
+           MOVE CD-CPF TO WS-AUD-CHAVE
+           IF CONTA-BLOQUEADA
+               MOVE "CADASTRO ALTERADO - CONTA BLOQUEADA"
+                   TO WS-AUD-DESC
+           ELSE
+               MOVE "CADASTRO ALTERADO" TO WS-AUD-DESC
+           END-IF
+           PERFORM GRAVA-AUDITORIA THRU END-GRAVA-AUDITORIA.
            GO ALTERAW.
        END-ALTERA.
 
@@ -448,13 +769,25 @@
                DISPLAY ES-DAGENCIA
                DISPLAY ES-DCONTA
            DISPLAY "SALDO   R$ " AT 2029 VL-SALDO
-           MOVE "DESEJA EXCLUIR? (S/N) " TO MS-GMENSAGEMS
-           DISPLAY MS-GMENSAGEMS AT 2330
-           ACCEPT MS-GMENSAGEMS AT 2351
 
-           IF MS-GMENSAGEMS EQUAL "S" OR MS-GMENSAGEMS EQUAL "s"
+           IF VL-SALDO NOT = 0
+               MOVE "SALDO DIFERENTE DE ZERO, ZERE A CONTA ANTES"
+                   TO MS-GMENSAGEMS
+               DISPLAY MS-GMENSAGEMS AT 2330
+               FOREGROUND-COLOR 7
+               ACCEPT MS-GMENSAGEMS AT 2374 FOREGROUND-COLOR 0
+               GO EXCLUIW
+           END-IF
+
+           PERFORM CONFIRMA-GRAVACAO THRU END-CONFIRMA-GRAVACAO
+
+           IF MSG-OP-S
                DELETE CAD
                END-DELETE
+               MOVE "EXCLUIR" TO WS-AUD-OP
+               MOVE CD-CPF TO WS-AUD-CHAVE
+               MOVE "CLIENTE EXCLUIDO" TO WS-AUD-DESC
+               PERFORM GRAVA-AUDITORIA THRU END-GRAVA-AUDITORIA
            IF COB-CRT-STATUS = COB-SCR-ESC
                    GO EXCLUIW
            END-IF
@@ -462,36 +795,299 @@
            GO EXCLUIW.
        END-EXCLUI.
 
+       VALIDA-CPF.
+           MOVE 'S' TO WS-CPF-OK
+           MOVE CD-CPF TO WS-CPF-NUM
+           MOVE 1 TO WS-CPF-IGUAIS
+
+           PERFORM VARYING WS-I FROM 2 BY 1 UNTIL WS-I > 11
+               IF WS-CPF-D(WS-I) NOT = WS-CPF-D(1)
+                   MOVE 0 TO WS-CPF-IGUAIS
+               END-IF
+           END-PERFORM
+
+           IF WS-CPF-IGUAIS = 1
+               MOVE 'N' TO WS-CPF-OK
+               GO END-VALIDA-CPF
+           END-IF
+
+           MOVE ZEROS TO WS-SOMA
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 9
+               COMPUTE WS-SOMA = WS-SOMA + WS-CPF-D(WS-I) * (11 - WS-I)
+           END-PERFORM
+           DIVIDE WS-SOMA BY 11 GIVING WS-QUOC REMAINDER WS-RESTO
+           IF WS-RESTO < 2
+               MOVE 0 TO WS-DV1
+           ELSE
+               COMPUTE WS-DV1 = 11 - WS-RESTO
+           END-IF
+
+           IF WS-DV1 NOT = WS-CPF-D(10)
+               MOVE 'N' TO WS-CPF-OK
+               GO END-VALIDA-CPF
+           END-IF
+
+           MOVE ZEROS TO WS-SOMA
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 10
+               COMPUTE WS-SOMA = WS-SOMA + WS-CPF-D(WS-I) * (12 - WS-I)
+           END-PERFORM
+           DIVIDE WS-SOMA BY 11 GIVING WS-QUOC REMAINDER WS-RESTO
+           IF WS-RESTO < 2
+               MOVE 0 TO WS-DV2
+           ELSE
+               COMPUTE WS-DV2 = 11 - WS-RESTO
+           END-IF
+
+           IF WS-DV2 NOT = WS-CPF-D(11)
+               MOVE 'N' TO WS-CPF-OK
+           END-IF.
+       END-VALIDA-CPF.
+
        LUSUARIO.
+           DISPLAY "NOME (OU PARTE, SE NAO SOUBER O CPF):" AT 0745.
            ACCEPT ES-DCPF.
            IF NOT COB-CRT-STATUS = COB-SCR-ESC
-               READ CAD
-                   INVALID KEY
-                       MOVE "CLIENTE SEM CADASTRO ATIVO" TO
-                       MS-GMENSAGEMS
+               IF CD-CPF = ZEROS
+                   PERFORM BUSCA-POR-NOME THRU END-BUSCA-POR-NOME
+                   GO END-LUSUARIO
+               END-IF
+               PERFORM BUSCA-CONTAS-CPF THRU END-BUSCA-CONTAS-CPF
+               IF FS-OTHER AND WS-LU-CANCELADO = 'N'
+                   MOVE "CLIENTE SEM CADASTRO ATIVO" TO MS-GMENSAGEMS
                    DISPLAY MS-GMENSAGEMS AT 2326
                    ACCEPT MS-GMENSAGEMS AT 2357
-                   GO END-LUSUARIO
-               END-READ
+               END-IF
            ELSE
                MOVE 99 to FFSALV
 
            END-IF.
        END-LUSUARIO.
 
-       LINFOS.
-           ACCEPT ES-DAGENCIA.
-           IF NOT COB-CRT-STATUS = COB-SCR-ESC
-*               READ CAD
-                       INVALID KEY
-                           MOVE "AGENCIA E CONTAS ATIVAS" TO
-                             MS-GMENSAGEMS
-                      DISPLAY MS-GMENSAGEMS AT 2330
-                      ACCEPT MS-GMENSAGEMS AT 2354
+      * CD-CPF E CHAVE ALTERNATIVA COM DUPLICATAS - RESOLVE O CD-CPF
+      * JA CARREGADO EM CADASTRO-REGISTRO PARA A CONTA CORRESPONDENTE,
+      * PEDINDO AO OPERADOR QUE ESCOLHA QUANDO HOUVER MAIS DE UMA
+      * CONTA PARA O MESMO CPF.  DEIXA CADASTRO-REGISTRO E FFSALV NO
+      * MESMO ESTADO QUE UM READ CAD KEY IS CD-CONTA TERIA DEIXADO.
+       BUSCA-CONTAS-CPF.
+           MOVE ZEROS TO WS-QT-CONTAS-CPF.
+           MOVE 'N' TO WS-LU-CANCELADO.
+           MOVE CD-CPF TO WS-LU-CPF-BUSCA.
+
+           START CAD KEY IS NOT LESS THAN CD-CPF
+               INVALID KEY
+                   MOVE 99 TO FFSALV
+           END-START
+
+           PERFORM UNTIL FS-OTHER
+               READ CAD NEXT RECORD
+                   AT END
+                       MOVE 99 TO FFSALV
                END-READ
+               IF FS-OK
+                   IF CD-CPF NOT = WS-LU-CPF-BUSCA
+                       MOVE 99 TO FFSALV
+                   ELSE
+                       IF WS-QT-CONTAS-CPF < 10
+                           ADD 1 TO WS-QT-CONTAS-CPF
+                           MOVE CD-CONTA
+                               TO TAB-LU-CONTA(WS-QT-CONTAS-CPF)
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           IF WS-QT-CONTAS-CPF = 0
+               MOVE 99 TO FFSALV
+               GO END-BUSCA-CONTAS-CPF
+           END-IF
+
+           IF WS-QT-CONTAS-CPF = 1
+               MOVE TAB-LU-CONTA(1) TO CD-CONTA
            ELSE
+               PERFORM ESCOLHE-CONTA-CPF THRU END-ESCOLHE-CONTA-CPF
+               IF FS-OTHER
+                   GO END-BUSCA-CONTAS-CPF
+               END-IF
+           END-IF
+
+           READ CAD
+               INVALID KEY
+                   MOVE 99 TO FFSALV
+           END-READ.
+       END-BUSCA-CONTAS-CPF.
+
+      * EXIBE AS CONTAS ENCONTRADAS PARA O CPF EM TAB-CONTAS-CPF E
+      * DEIXA EM CD-CONTA A ESCOLHIDA PELO OPERADOR.
+       ESCOLHE-CONTA-CPF.
+           DISPLAY "CLIENTE POSSUI MAIS DE UMA CONTA - ESCOLHA:"
+               AT 1229.
+           MOVE 12 TO WS-LINHA
+           PERFORM VARYING WS-LU-IDX FROM 1 BY 1
+                   UNTIL WS-LU-IDX > WS-QT-CONTAS-CPF
+               ADD 1 TO WS-LINHA
+               COMPUTE WS-AT-POS = WS-LINHA * 100 + 31
+               DISPLAY "CONTA:" AT WS-AT-POS
+               COMPUTE WS-AT-POS = WS-LINHA * 100 + 38
+               DISPLAY TAB-LU-CONTA(WS-LU-IDX) AT WS-AT-POS
+           END-PERFORM
+
+           DISPLAY "INFORME O NUMERO DA CONTA DESEJADA:" AT 2429.
+           MOVE ZEROS TO CD-CONTA.
+           ACCEPT CD-CONTA AT 2466.
+           IF COB-CRT-STATUS = COB-SCR-ESC
+               MOVE 'Y' TO WS-LU-CANCELADO
                MOVE 99 TO FFSALV
+               GO END-ESCOLHE-CONTA-CPF
+           END-IF
+
+           MOVE ZEROS TO WS-ACHOU
+           PERFORM VARYING WS-LU-IDX FROM 1 BY 1
+                   UNTIL WS-LU-IDX > WS-QT-CONTAS-CPF
+               IF TAB-LU-CONTA(WS-LU-IDX) = CD-CONTA
+                   MOVE 1 TO WS-ACHOU
+               END-IF
+           END-PERFORM
+
+           IF WS-ACHOU = 0
+               MOVE "CONTA NAO PERTENCE A ESSE CLIENTE" TO
+                   MS-GMENSAGEMS
+               DISPLAY MS-GMENSAGEMS AT 2326
+               FOREGROUND-COLOR 7
+               ACCEPT MS-GMENSAGEMS AT 2361 FOREGROUND-COLOR 0
+               GO ESCOLHE-CONTA-CPF
+           END-IF.
+       END-ESCOLHE-CONTA-CPF.
+
+       BUSCA-POR-NOME.
+           MOVE SPACES TO WS-BUSCA-NOME.
+           DISPLAY "NOME (OU PARTE):" AT 0945.
+           ACCEPT WS-BUSCA-NOME AT 0962.
+           IF COB-CRT-STATUS = COB-SCR-ESC
+               MOVE 99 TO FFSALV
+               GO END-BUSCA-POR-NOME
+           END-IF
+
+           IF WS-BUSCA-NOME = SPACES
+               MOVE "INFORME O CPF OU O NOME" TO MS-GMENSAGEMS
+               DISPLAY MS-GMENSAGEMS AT 2326
+               ACCEPT MS-GMENSAGEMS AT 2349
+               MOVE 99 TO FFSALV
+               GO END-BUSCA-POR-NOME
+           END-IF
+
+           PERFORM VARYING WS-TAM-BUSCA FROM 35 BY -1
+               UNTIL WS-TAM-BUSCA = 0
+                   OR WS-BUSCA-NOME(WS-TAM-BUSCA:1) NOT = SPACE
+               CONTINUE
+           END-PERFORM
+
+           MOVE ZEROS TO CD-CONTA
+           MOVE ZEROS TO WS-ACHOU
+           START CAD KEY IS NOT LESS THAN CD-CONTA
+               INVALID KEY
+                   MOVE 99 TO FFSALV
+           END-START
+
+           PERFORM UNTIL FS-OTHER OR WS-ACHOU > 0
+               READ CAD NEXT RECORD
+                   AT END
+                       MOVE 99 TO FFSALV
+               END-READ
+               IF FS-OK
+                   IF FUNCTION UPPER-CASE(NM-USER(1:WS-TAM-BUSCA))
+                       EQUAL FUNCTION UPPER-CASE
+                           (WS-BUSCA-NOME(1:WS-TAM-BUSCA))
+                       ADD 1 TO WS-ACHOU
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           IF WS-ACHOU = 0
+               MOVE "NENHUM CLIENTE ENCONTRADO COM ESSE NOME"
+                   TO MS-GMENSAGEMS
+               DISPLAY MS-GMENSAGEMS AT 2326
+               ACCEPT MS-GMENSAGEMS AT 2365
+               MOVE 99 TO FFSALV
+           ELSE
+               MOVE 00 TO FFSALV
+           END-IF.
+       END-BUSCA-POR-NOME.
+
+       CALCULA-IDADE.
+           MOVE FUNCTION CURRENT-DATE TO SDATADMA
+           SUBTRACT DT-NASC-ANO FROM FS-SANO GIVING WS-IDADE
+           IF FS-SMES < DT-NASC-MES
+               SUBTRACT 1 FROM WS-IDADE
+           ELSE
+               IF FS-SMES = DT-NASC-MES AND FS-SDIA < DT-NASC-DIA
+                   SUBTRACT 1 FROM WS-IDADE
+               END-IF
            END-IF.
+       END-CALCULA-IDADE.
+
+       LINFOS.
+           DISPLAY EE-LIMPA.
+           MOVE SPACES TO CADASTRO-REGISTRO.
+
+           PERFORM EE-FTELA
+           DISPLAY 'C O N T A S  P O R  A G E N C I A' AT 0636
+           DISPLAY 'INFORME A AGENCIA' AT 0729
+           DISPLAY "ESC -> MENU" AT 0202
+           DISPLAY SFORDATTEMP AT 2525
+           DISPLAY SFORHORA AT 2573
+
+           DISPLAY ES-DAGENCIA.
+           ACCEPT ES-DAGENCIA.
+           IF COB-CRT-STATUS = COB-SCR-ESC
+               GO END-LINFOS
+           END-IF
+
+           IF CD-AGENCIA EQUAL ZEROS
+               MOVE "INFORME A AGENCIA" TO MS-GMENSAGEMS
+               DISPLAY MS-GMENSAGEMS AT 2330
+               FOREGROUND-COLOR 7
+               ACCEPT MS-GMENSAGEMS AT 2360 FOREGROUND-COLOR 0
+               GO LINFOS
+           END-IF
+
+           MOVE CD-AGENCIA TO WS-AGENCIA-BUSCA
+           MOVE ZEROS TO WS-ACHOU
+           MOVE 06 TO WS-LINHA
+           MOVE ZEROS TO CD-CONTA
+
+           START CAD KEY IS NOT LESS THAN CD-CONTA
+               INVALID KEY
+                   MOVE 99 TO FFSALV
+           END-START
+
+           PERFORM UNTIL FS-OTHER
+               READ CAD NEXT RECORD
+                   AT END
+                       MOVE 99 TO FFSALV
+               END-READ
+               IF FS-OK AND CD-AGENCIA = WS-AGENCIA-BUSCA
+                   AND WS-LINHA < 20
+                       ADD 1 TO WS-LINHA
+                       ADD 1 TO WS-ACHOU
+                       COMPUTE WS-AT-POS = WS-LINHA * 100 + 05
+                       DISPLAY CD-CONTA AT WS-AT-POS
+                       COMPUTE WS-AT-POS = WS-LINHA * 100 + 12
+                       DISPLAY NM-USER AT WS-AT-POS
+                       COMPUTE WS-AT-POS = WS-LINHA * 100 + 48
+                       DISPLAY VL-SALDO AT WS-AT-POS
+               END-IF
+           END-PERFORM
+
+           IF WS-ACHOU = 0
+               MOVE "AGENCIA SEM CONTAS ATIVAS" TO MS-GMENSAGEMS
+           ELSE
+               MOVE "ENTER CONTINUA" TO MS-GMENSAGEMS
+           END-IF
+           DISPLAY MS-GMENSAGEMS AT 2326
+           FOREGROUND-COLOR 7
+           ACCEPT MS-GMENSAGEMS AT 2341 FOREGROUND-COLOR 0
+
+           GO LINFOS.
        END-LINFOS.
 
        ABREARQ.
@@ -500,8 +1096,224 @@
                OPEN OUTPUT CAD
                CLOSE CAD
                OPEN I-O CAD
+           END-IF
+           IF NOT FS-OK THEN
+               DISPLAY "NAO FOI POSSIVEL ABRIR AGENCIA.DAT - FS="
+                   FFSALV
+               MOVE 99 TO FFSALV
+               GO END-ABREARQ
            END-IF.
 
+           OPEN I-O EXTRATO
+           IF FE-EMPTY THEN
+               OPEN OUTPUT EXTRATO
+               CLOSE EXTRATO
+               OPEN I-O EXTRATO
+           END-IF
+           IF NOT FE-OK THEN
+               DISPLAY "NAO FOI POSSIVEL ABRIR EXTRATO.DAT - FS="
+                   FFEXTR
+               MOVE 99 TO FFSALV
+           END-IF.
+
+           OPEN EXTEND AUDITORIA
+           IF NOT FA-OK
+               CLOSE AUDITORIA
+               OPEN OUTPUT AUDITORIA
+           END-IF
+           IF NOT FA-OK
+               DISPLAY "NAO FOI POSSIVEL ABRIR AUDITORIA.DAT - FS="
+                   FFAUDI
+               MOVE 99 TO FFSALV
+           END-IF.
+
+           OPEN EXTEND COMPROVANTE
+           IF NOT FC-OK
+               CLOSE COMPROVANTE
+               OPEN OUTPUT COMPROVANTE
+           END-IF
+           IF NOT FC-OK
+               DISPLAY "NAO FOI POSSIVEL ABRIR COMPROV.TXT - FS="
+                   FFCOMP
+               MOVE 99 TO FFSALV
+           END-IF.
+       END-ABREARQ.
+
+       CARREGA-PARAMETROS.
+           OPEN INPUT PARAMETROS.
+           IF FP-OK
+               READ PARAMETROS
+                   NOT AT END
+                       IF PM-VALOR-MIN-DEPOSITO > 0
+                           MOVE PM-VALOR-MIN-DEPOSITO
+                               TO WS-VALOR-MIN-DEPOSITO
+                       END-IF
+                       IF PM-VALOR-MAX-DEPOSITO > 0
+                           MOVE PM-VALOR-MAX-DEPOSITO
+                               TO WS-VALOR-MAX-DEPOSITO
+                       END-IF
+                       IF PM-VALOR-MIN-SAQUE > 0
+                           MOVE PM-VALOR-MIN-SAQUE
+                               TO WS-VALOR-MIN-SAQUE
+                       END-IF
+                       IF PM-VALOR-MAX-SAQUE > 0
+                           MOVE PM-VALOR-MAX-SAQUE
+                               TO WS-VALOR-MAX-SAQUE
+                       END-IF
+               END-READ
+               CLOSE PARAMETROS
+           END-IF.
+       END-CARREGA-PARAMETROS.
+
+       CONFIRMA-GRAVACAO.
+           MOVE "CONFIRMA A GRAVACAO? (S/N) " TO MS-GMENSAGEMS
+           DISPLAY MS-GMENSAGEMS AT 2330
+           FOREGROUND-COLOR 7
+           ACCEPT MSG-OP AT 2358 FOREGROUND-COLOR 0.
+       END-CONFIRMA-GRAVACAO.
+
+       GRAVA-AUDITORIA.
+           MOVE SPACES TO REG-AUDITORIA
+           MOVE FUNCTION CURRENT-DATE TO SDATADMA
+           MOVE FS-SANO TO AUD-ANO
+           MOVE FS-SMES TO AUD-MES
+           MOVE FS-SDIA TO AUD-DIA
+           MOVE FS-SHORA TO AUD-HORA
+           MOVE FS-SMIN TO AUD-MIN
+           MOVE FS-SSEGS TO AUD-SEG
+           MOVE "BANCOPEL" TO AUD-PROGRAMA
+           MOVE WS-AUD-OP TO AUD-OPERACAO
+           MOVE WS-AUD-CHAVE TO AUD-CHAVE
+           MOVE WS-AUD-DESC TO AUD-DESCRICAO
+           WRITE REG-AUDITORIA.
+       END-GRAVA-AUDITORIA.
+
+       GRAVA-EXTRATO.
+           MOVE FUNCTION CURRENT-DATE TO SDATADMA
+           MOVE CD-CPF TO EX-CPF
+           MOVE FS-SANO TO EX-DATAHORA(1:4)
+           MOVE FS-SMES TO EX-DATAHORA(5:2)
+           MOVE FS-SDIA TO EX-DATAHORA(7:2)
+           MOVE FS-SHORA TO EX-DATAHORA(9:2)
+           MOVE FS-SMIN TO EX-DATAHORA(11:2)
+           MOVE FS-SSEGS TO EX-DATAHORA(13:2)
+           MOVE FS-SMMS TO EX-MS
+           MOVE CD-CONTA TO EX-CONTA
+           MOVE VL-SALDO TO EX-SALDO-APOS
+           WRITE REG-EXTRATO
+               INVALID KEY
+                   CONTINUE
+           END-WRITE.
+       END-GRAVA-EXTRATO.
+
+       GRAVA-COMPROVANTE.
+           MOVE FUNCTION CURRENT-DATE TO SDATADMA
+           MOVE WS-COMP-VALOR TO WS-COMP-VALOR-ED
+           MOVE VL-SALDO TO WS-COMP-SALDO-ED
+
+           MOVE SPACES TO LINHA-COMPROVANTE
+           WRITE LINHA-COMPROVANTE
+
+           MOVE "===== COMPROVANTE BANCOPEL =====" TO LINHA-COMPROVANTE
+           WRITE LINHA-COMPROVANTE
+
+           MOVE SPACES TO LINHA-COMPROVANTE
+           STRING "DATA: " FS-SDIA "/" FS-SMES "/" FS-SANO
+               "  HORA: " FS-SHORA ":" FS-SMIN ":" FS-SSEGS
+               "  OPERADOR: " WS-OPERADOR-ID
+               DELIMITED BY SIZE INTO LINHA-COMPROVANTE
+           WRITE LINHA-COMPROVANTE
+
+           MOVE SPACES TO LINHA-COMPROVANTE
+           STRING "CLIENTE: " NM-USER
+               DELIMITED BY SIZE INTO LINHA-COMPROVANTE
+           WRITE LINHA-COMPROVANTE
+
+           MOVE SPACES TO LINHA-COMPROVANTE
+           STRING "CPF: " CD-CPF "  AGENCIA: " CD-AGENCIA
+               "  CONTA: " CD-CONTA
+               DELIMITED BY SIZE INTO LINHA-COMPROVANTE
+           WRITE LINHA-COMPROVANTE
+
+           MOVE SPACES TO LINHA-COMPROVANTE
+           STRING "OPERACAO: " WS-COMP-OPERACAO
+               "  VALOR: R$ " WS-COMP-VALOR-ED
+               DELIMITED BY SIZE INTO LINHA-COMPROVANTE
+           WRITE LINHA-COMPROVANTE
+
+           MOVE SPACES TO LINHA-COMPROVANTE
+           STRING "SALDO APOS A OPERACAO: R$ " WS-COMP-SALDO-ED
+               DELIMITED BY SIZE INTO LINHA-COMPROVANTE
+           WRITE LINHA-COMPROVANTE
+
+           MOVE SPACES TO LINHA-COMPROVANTE
+           WRITE LINHA-COMPROVANTE.
+       END-GRAVA-COMPROVANTE.
+
+       EXTRATO-CLIENTE.
+           DISPLAY EE-LIMPA.
+           MOVE SPACES TO CADASTRO-REGISTRO.
+
+           PERFORM EE-FTELA
+           DISPLAY 'E X T R A T O  D E  M O V I M E N T O S' AT 0625
+           DISPLAY 'INFORME CPF' AT 0729
+           DISPLAY "ESC -> MENU" AT 0202
+           DISPLAY SFORDATTEMP AT 2525
+           DISPLAY SFORHORA AT 2573
+
+           PERFORM LUSUARIO THRU END-LUSUARIO.
+
+           IF FS-OTHER
+               GO END-EXTRATO-CLIENTE
+           END-IF
+
+           IF NOT FS-OK
+               GO END-EXTRATO-CLIENTE
+           END-IF
+
+           DISPLAY ES-DNOME
+           DISPLAY ES-DCONTA
+
+           MOVE CD-CPF TO EX-CPF
+           MOVE ZEROS TO EX-DATAHORA EX-MS
+           MOVE ZEROS TO WS-ACHOU
+           MOVE 08 TO WS-LINHA
+
+           START EXTRATO KEY IS NOT LESS THAN EX-CHAVE
+               INVALID KEY
+                   MOVE 99 TO FFEXTR
+           END-START
+
+           PERFORM UNTIL FE-OTHER
+               READ EXTRATO NEXT RECORD
+                   AT END
+                       MOVE 99 TO FFEXTR
+               END-READ
+               IF FE-OK AND EX-CPF = CD-CPF AND EX-CONTA = CD-CONTA
+                   AND WS-LINHA < 22
+                       ADD 1 TO WS-LINHA
+                       ADD 1 TO WS-ACHOU
+                       COMPUTE WS-AT-POS = WS-LINHA * 100 + 05
+                       DISPLAY EX-DATAHORA AT WS-AT-POS
+                       COMPUTE WS-AT-POS = WS-LINHA * 100 + 20
+                       DISPLAY EX-TIPO AT WS-AT-POS
+                       COMPUTE WS-AT-POS = WS-LINHA * 100 + 25
+                       DISPLAY EX-VALOR AT WS-AT-POS
+                       COMPUTE WS-AT-POS = WS-LINHA * 100 + 40
+                       DISPLAY EX-SALDO-APOS AT WS-AT-POS
+               END-IF
+           END-PERFORM
+
+           IF WS-ACHOU = 0
+               MOVE "CLIENTE SEM MOVIMENTOS" TO MS-GMENSAGEMS
+           ELSE
+               MOVE "ENTER CONTINUA" TO MS-GMENSAGEMS
+           END-IF
+           DISPLAY MS-GMENSAGEMS AT 2326
+           FOREGROUND-COLOR 7
+           ACCEPT MS-GMENSAGEMS AT 2341 FOREGROUND-COLOR 0.
+       END-EXTRATO-CLIENTE.
+
 
       *     /// ADICIONAIS //
        DEPOSITO.
@@ -522,7 +1334,16 @@
                GO END-DEPOSITO
            END-IF
 
+           IF FS-OK AND CONTA-BLOQUEADA
+               MOVE "CONTA BLOQUEADA" TO MS-GMENSAGEMS
+               DISPLAY MS-GMENSAGEMS AT 2330
+               FOREGROUND-COLOR 7
+               ACCEPT MS-GMENSAGEMS AT 2345 FOREGROUND-COLOR 0
+               GO DEPOSITOW
+           END-IF
+
            IF FS-OK
+               MOVE VL-SALDO TO FSALDO
                DISPLAY ES-DNOME
                DISPLAY ES-DENDER
                DISPLAY ES-DAGENCIA
@@ -535,19 +1356,207 @@
                        GO DEPOSITOW
                    END-IF
 
+               IF FDEPOS < WS-VALOR-MIN-DEPOSITO
+                   OR FDEPOS > WS-VALOR-MAX-DEPOSITO
+                   STRING "DEPOSITO DEVE ESTAR ENTRE "
+                           DELIMITED BY SIZE
+                       WS-VALOR-MIN-DEPOSITO DELIMITED BY SIZE
+                       " E " DELIMITED BY SIZE
+                       WS-VALOR-MAX-DEPOSITO DELIMITED BY SIZE
+                       INTO MS-GMENSAGEMS
+                   DISPLAY MS-GMENSAGEMS AT 2330
+                   FOREGROUND-COLOR 7
+                   ACCEPT MS-GMENSAGEMS AT 2371 FOREGROUND-COLOR 0
+                   GO DEPOSITOW
+               END-IF
+
                ADD FDEPOS TO FSALDO GIVING FSALDO
                MOVE FSALDO TO VL-SALDO
+               MOVE FDEPOS TO VL-DEP
+               MOVE 'D' TO CD-ULT-MOVTO
                DISPLAY "SALDO: R$    " AT 2055 VL-SALDO
-               MOVE "ENTER PARA CONTINUAR..." TO MS-GMENSAGEMS
-               DISPLAY MS-GMENSAGEMS AT 2330
-               FOREGROUND-COLOR 7
-               ACCEPT MS-GMENSAGEMS AT 2365 FOREGROUND-COLOR 0
+               PERFORM CONFIRMA-GRAVACAO THRU END-CONFIRMA-GRAVACAO
+               IF MSG-OP-N
+                   GO DEPOSITOW
+               END-IF
            END-IF.
            REWRITE CADASTRO-REGISTRO
            END-REWRITE.
+           IF FS-OK
+               MOVE 'D' TO EX-TIPO
+               MOVE FDEPOS TO EX-VALOR
+               PERFORM GRAVA-EXTRATO THRU END-GRAVA-EXTRATO
+               MOVE "DEPOSITO" TO WS-AUD-OP
+               MOVE CD-CPF TO WS-AUD-CHAVE
+               MOVE "DEPOSITO REALIZADO" TO WS-AUD-DESC
+               PERFORM GRAVA-AUDITORIA THRU END-GRAVA-AUDITORIA
+               MOVE "DEPOSITO" TO WS-COMP-OPERACAO
+               MOVE FDEPOS TO WS-COMP-VALOR
+               PERFORM GRAVA-COMPROVANTE THRU END-GRAVA-COMPROVANTE
+           END-IF.
            GO DEPOSITOW.
        END-DEPOSITO.
 
+       TRANSFERENCIA.
+       TRANSFERW.
+           DISPLAY EE-LIMPA.
+           MOVE SPACES TO CADASTRO-REGISTRO.
+
+           PERFORM EE-FTELA
+           DISPLAY 'T R A N S F E R E N C I A' AT 0640
+           DISPLAY 'CPF DE ORIGEM' AT 0729
+           DISPLAY "ESC -> MENU" AT 0202
+           DISPLAY SFORDATTEMP AT 2525
+           DISPLAY SFORHORA AT 2573
+
+           PERFORM LUSUARIO THRU END-LUSUARIO.
+
+           IF FS-OTHER
+               GO END-TRANSFERENCIA
+           END-IF
+
+           IF CONTA-BLOQUEADA
+               MOVE "CONTA DE ORIGEM BLOQUEADA" TO MS-GMENSAGEMS
+               DISPLAY MS-GMENSAGEMS AT 2330
+               FOREGROUND-COLOR 7
+               ACCEPT MS-GMENSAGEMS AT 2355 FOREGROUND-COLOR 0
+               GO TRANSFERW
+           END-IF
+
+           MOVE CADASTRO-REGISTRO TO WS-TRANSF-ORIGEM.
+           MOVE VL-SALDO  TO WS-TRANSF-SALDO-ORIGEM.
+           MOVE VL-LIMITE TO WS-TRANSF-LIMITE-ORIGEM.
+
+           DISPLAY ES-DNOME
+           DISPLAY ES-DENDER
+           DISPLAY ES-DAGENCIA
+           DISPLAY ES-DCONTA
+           DISPLAY "SALDO ORIGEM  R$ " AT 2029 VL-SALDO.
+
+           DISPLAY "CPF DE DESTINO:" AT 2129.
+           ACCEPT WS-TRANSF-CPF-DESTINO AT 2145.
+           IF COB-CRT-STATUS = COB-SCR-ESC
+               GO END-TRANSFERENCIA
+           END-IF
+
+           IF WS-TRANSF-CPF-DESTINO = CD-CPF
+               MOVE "DESTINO IGUAL A ORIGEM" TO MS-GMENSAGEMS
+               DISPLAY MS-GMENSAGEMS AT 2330
+               FOREGROUND-COLOR 7
+               ACCEPT MS-GMENSAGEMS AT 2352 FOREGROUND-COLOR 0
+               GO TRANSFERW
+           END-IF
+
+           MOVE SPACES TO CADASTRO-REGISTRO.
+           MOVE WS-TRANSF-CPF-DESTINO TO CD-CPF.
+           PERFORM BUSCA-CONTAS-CPF THRU END-BUSCA-CONTAS-CPF
+           IF FS-OTHER
+               IF WS-LU-CANCELADO = 'N'
+                   MOVE "DESTINO SEM CADASTRO ATIVO" TO MS-GMENSAGEMS
+                   DISPLAY MS-GMENSAGEMS AT 2330
+                   FOREGROUND-COLOR 7
+                   ACCEPT MS-GMENSAGEMS AT 2357 FOREGROUND-COLOR 0
+               END-IF
+               GO TRANSFERW
+           END-IF
+
+           IF CONTA-BLOQUEADA
+               MOVE "CONTA DE DESTINO BLOQUEADA" TO MS-GMENSAGEMS
+               DISPLAY MS-GMENSAGEMS AT 2330
+               FOREGROUND-COLOR 7
+               ACCEPT MS-GMENSAGEMS AT 2356 FOREGROUND-COLOR 0
+               GO TRANSFERW
+           END-IF
+
+           MOVE CD-CONTA TO WS-TRANSF-CONTA-DESTINO.
+
+           DISPLAY "SALDO DESTINO R$ " AT 2155 VL-SALDO.
+           DISPLAY "VALOR A TRANSFERIR: " AT 2229.
+           ACCEPT FTRANSF AT 2250.
+           IF COB-CRT-STATUS = COB-SCR-ESC
+               GO END-TRANSFERENCIA
+           END-IF
+
+           SUBTRACT FTRANSF FROM WS-TRANSF-SALDO-ORIGEM.
+           IF WS-TRANSF-SALDO-ORIGEM < 0 - WS-TRANSF-LIMITE-ORIGEM
+               MOVE "TRANSFERENCIA EXCEDE O LIMITE DE CHEQUE ESPECIAL"
+                   TO MS-GMENSAGEMS
+               DISPLAY MS-GMENSAGEMS AT 2330
+               FOREGROUND-COLOR 7
+               ACCEPT MS-GMENSAGEMS AT 2371 FOREGROUND-COLOR 0
+               GO TRANSFERW
+           END-IF
+
+           PERFORM CONFIRMA-GRAVACAO THRU END-CONFIRMA-GRAVACAO
+           IF MSG-OP-N
+               GO TRANSFERW
+           END-IF
+
+           ADD FTRANSF TO VL-SALDO GIVING VL-SALDO
+           MOVE SPACE TO CD-ULT-MOVTO
+           REWRITE CADASTRO-REGISTRO
+           END-REWRITE.
+
+           IF FS-OK
+               MOVE 'D' TO EX-TIPO
+               MOVE FTRANSF TO EX-VALOR
+               MOVE CD-CPF TO WS-AUD-CHAVE
+               MOVE "TRANSFER-E" TO WS-AUD-OP
+               MOVE "TRANSFERENCIA RECEBIDA" TO WS-AUD-DESC
+               PERFORM GRAVA-EXTRATO THRU END-GRAVA-EXTRATO
+               PERFORM GRAVA-AUDITORIA THRU END-GRAVA-AUDITORIA
+               MOVE "TRANSF-RECEB" TO WS-COMP-OPERACAO
+               MOVE FTRANSF TO WS-COMP-VALOR
+               PERFORM GRAVA-COMPROVANTE THRU END-GRAVA-COMPROVANTE
+
+               MOVE WS-TRANSF-ORIGEM TO CADASTRO-REGISTRO
+               MOVE WS-TRANSF-SALDO-ORIGEM TO VL-SALDO
+               MOVE SPACE TO CD-ULT-MOVTO
+               REWRITE CADASTRO-REGISTRO
+               END-REWRITE
+               IF FS-OK
+                   MOVE 'S' TO EX-TIPO
+                   MOVE FTRANSF TO EX-VALOR
+                   MOVE CD-CPF TO WS-AUD-CHAVE
+                   MOVE "TRANSFER-S" TO WS-AUD-OP
+                   MOVE "TRANSFERENCIA ENVIADA" TO WS-AUD-DESC
+                   PERFORM GRAVA-EXTRATO THRU END-GRAVA-EXTRATO
+                   PERFORM GRAVA-AUDITORIA THRU END-GRAVA-AUDITORIA
+                   MOVE "TRANSF-ENVIO" TO WS-COMP-OPERACAO
+                   MOVE FTRANSF TO WS-COMP-VALOR
+                   PERFORM GRAVA-COMPROVANTE THRU END-GRAVA-COMPROVANTE
+
+                   MOVE "TRANSFERENCIA REALIZADA" TO MS-GMENSAGEMS
+                   DISPLAY MS-GMENSAGEMS AT 2330
+                   FOREGROUND-COLOR 7
+                   ACCEPT MS-GMENSAGEMS AT 2353 FOREGROUND-COLOR 0
+               ELSE
+                   MOVE WS-TRANSF-CONTA-DESTINO TO CD-CONTA
+                   READ CAD
+                       INVALID KEY
+                           CONTINUE
+                       NOT INVALID KEY
+                           SUBTRACT FTRANSF FROM VL-SALDO
+                           REWRITE CADASTRO-REGISTRO
+                           END-REWRITE
+                   END-READ
+
+                   MOVE WS-TRANSF-CPF-DESTINO TO WS-AUD-CHAVE
+                   MOVE "TRANSFER-X" TO WS-AUD-OP
+                   MOVE "FALHA AO DEBITAR ORIGEM - CREDITO DESFEITO"
+                       TO WS-AUD-DESC
+                   PERFORM GRAVA-AUDITORIA THRU END-GRAVA-AUDITORIA
+
+                   MOVE "FALHA NA TRANSFERENCIA - NADA FOI MOVIMENTADO"
+                       TO MS-GMENSAGEMS
+                   DISPLAY MS-GMENSAGEMS AT 2330
+                   FOREGROUND-COLOR 7
+                   ACCEPT MS-GMENSAGEMS AT 2376 FOREGROUND-COLOR 0
+               END-IF
+           END-IF.
+           GO TRANSFERW.
+       END-TRANSFERENCIA.
+
        SAQUE.
        SAQUEW.
 
@@ -567,7 +1576,16 @@
                GO END-SAQUE
            END-IF
 
+           IF FS-OK AND CONTA-BLOQUEADA
+               MOVE "CONTA BLOQUEADA" TO MS-GMENSAGEMS
+               DISPLAY MS-GMENSAGEMS AT 2330
+               FOREGROUND-COLOR 7
+               ACCEPT MS-GMENSAGEMS AT 2345 FOREGROUND-COLOR 0
+               GO SAQUEW
+           END-IF
+
            IF FS-OK
+               MOVE VL-SALDO TO FSALDO
                DISPLAY ES-DNOME
                DISPLAY ES-DENDER
                DISPLAY ES-DAGENCIA
@@ -579,19 +1597,138 @@
                        GO SAQUEW
                    END-IF
 
+               IF FSAQU < WS-VALOR-MIN-SAQUE
+                   OR FSAQU > WS-VALOR-MAX-SAQUE
+                   STRING "SAQUE DEVE ESTAR ENTRE "
+                           DELIMITED BY SIZE
+                       WS-VALOR-MIN-SAQUE DELIMITED BY SIZE
+                       " E " DELIMITED BY SIZE
+                       WS-VALOR-MAX-SAQUE DELIMITED BY SIZE
+                       INTO MS-GMENSAGEMS
+                   DISPLAY MS-GMENSAGEMS AT 2330
+                   FOREGROUND-COLOR 7
+                   ACCEPT MS-GMENSAGEMS AT 2371 FOREGROUND-COLOR 0
+                   GO SAQUEW
+               END-IF
+
                SUBTRACT FSAQU FROM FSALDO GIVING FSALDO
+
+               IF FSALDO < 0 - VL-LIMITE
+                   MOVE "SAQUE EXCEDE O LIMITE DE CHEQUE ESPECIAL"
+                       TO MS-GMENSAGEMS
+                   DISPLAY MS-GMENSAGEMS AT 2330
+                   FOREGROUND-COLOR 7
+                   ACCEPT MS-GMENSAGEMS AT 2371 FOREGROUND-COLOR 0
+                   GO SAQUEW
+               END-IF
+
                MOVE FSALDO TO VL-SALDO
-               IF VL-SALDO < 0
-                   DISPLAY "SALDO: R$ " AT 2055 VL-SALDO
-               ELSE
-                   DISPLAY "SALDO: R$ " AT 2055 VL-SALDO
+               MOVE FSAQU TO VL-SAQUE
+               MOVE 'S' TO CD-ULT-MOVTO
+               DISPLAY "SALDO: R$ " AT 2055 VL-SALDO
+               PERFORM CONFIRMA-GRAVACAO THRU END-CONFIRMA-GRAVACAO
+               IF MSG-OP-N
+                   GO SAQUEW
                END-IF
-               MOVE "ENTER PARA CONTINUAR..." TO MS-GMENSAGEMS
-               DISPLAY MS-GMENSAGEMS AT 2330
-               FOREGROUND-COLOR 7
-               ACCEPT MS-GMENSAGEMS AT 2365 FOREGROUND-COLOR 0
            END-IF.
            REWRITE CADASTRO-REGISTRO
            END-REWRITE.
+           IF FS-OK
+               MOVE 'S' TO EX-TIPO
+               MOVE FSAQU TO EX-VALOR
+               PERFORM GRAVA-EXTRATO THRU END-GRAVA-EXTRATO
+               MOVE "SAQUE" TO WS-AUD-OP
+               MOVE CD-CPF TO WS-AUD-CHAVE
+               MOVE "SAQUE REALIZADO" TO WS-AUD-DESC
+               PERFORM GRAVA-AUDITORIA THRU END-GRAVA-AUDITORIA
+               MOVE "SAQUE" TO WS-COMP-OPERACAO
+               MOVE FSAQU TO WS-COMP-VALOR
+               PERFORM GRAVA-COMPROVANTE THRU END-GRAVA-COMPROVANTE
+           END-IF.
            GO SAQUEW.
        END-SAQUE.
+
+       ESTORNAR.
+           DISPLAY EE-LIMPA.
+           MOVE SPACES TO CADASTRO-REGISTRO.
+
+           PERFORM EE-FTELA
+           DISPLAY 'E S T O R N O' AT 0645
+           DISPLAY 'INFORME CPF' AT 0729
+           DISPLAY "ESC -> MENU" AT 0202
+           DISPLAY SFORDATTEMP AT 2525
+           DISPLAY SFORHORA AT 2573
+
+           DISPLAY ES-DCPF.
+           PERFORM LUSUARIO THRU END-LUSUARIO.
+
+           IF FS-OTHER
+               GO END-ESTORNAR
+           END-IF
+
+           IF FS-OK AND CD-ULT-MOVTO = SPACE
+               MOVE "NENHUMA OPERACAO PARA ESTORNAR" TO MS-GMENSAGEMS
+               DISPLAY MS-GMENSAGEMS AT 2330
+               FOREGROUND-COLOR 7
+               ACCEPT MS-GMENSAGEMS AT 2361 FOREGROUND-COLOR 0
+               GO END-ESTORNAR
+           END-IF
+
+           IF FS-OK
+               DISPLAY ES-DNOME
+               DISPLAY ES-DENDER
+               DISPLAY ES-DAGENCIA
+               DISPLAY ES-DCONTA
+               IF UM-DEPOSITO
+                   MOVE VL-DEP TO WS-VALOR-ESTORNO
+                   MOVE 'S' TO EX-TIPO
+                   DISPLAY "ESTORNAR DEPOSITO  R$ " AT 2029
+                       WS-VALOR-ESTORNO
+               ELSE
+                   MOVE VL-SAQUE TO WS-VALOR-ESTORNO
+                   MOVE 'D' TO EX-TIPO
+                   DISPLAY "ESTORNAR SAQUE     R$ " AT 2029
+                       WS-VALOR-ESTORNO
+               END-IF
+               PERFORM CONFIRMA-GRAVACAO THRU END-CONFIRMA-GRAVACAO
+               IF MSG-OP-N
+                   GO END-ESTORNAR
+               END-IF
+
+               IF EX-TIPO = 'S'
+                   MOVE VL-SALDO TO FSALDO
+                   SUBTRACT WS-VALOR-ESTORNO FROM FSALDO
+                   IF FSALDO < 0 - VL-LIMITE
+                       MOVE "ESTORNO EXCEDE O LIMITE DE CHEQUE ESPECIAL"
+                           TO MS-GMENSAGEMS
+                       DISPLAY MS-GMENSAGEMS AT 2330
+                       FOREGROUND-COLOR 7
+                       ACCEPT MS-GMENSAGEMS AT 2373 FOREGROUND-COLOR 0
+                       GO END-ESTORNAR
+                   END-IF
+                   MOVE FSALDO TO VL-SALDO
+               ELSE
+                   ADD WS-VALOR-ESTORNO TO VL-SALDO
+               END-IF
+               MOVE SPACE TO CD-ULT-MOVTO
+               REWRITE CADASTRO-REGISTRO
+               END-REWRITE
+           END-IF.
+
+           IF FS-OK
+               MOVE WS-VALOR-ESTORNO TO EX-VALOR
+               PERFORM GRAVA-EXTRATO THRU END-GRAVA-EXTRATO
+               MOVE "ESTORNO" TO WS-AUD-OP
+               MOVE CD-CPF TO WS-AUD-CHAVE
+               MOVE "ESTORNO DA ULTIMA OPERACAO" TO WS-AUD-DESC
+               PERFORM GRAVA-AUDITORIA THRU END-GRAVA-AUDITORIA
+               MOVE "ESTORNO" TO WS-COMP-OPERACAO
+               MOVE WS-VALOR-ESTORNO TO WS-COMP-VALOR
+               PERFORM GRAVA-COMPROVANTE THRU END-GRAVA-COMPROVANTE
+
+               MOVE "ESTORNO REALIZADO" TO MS-GMENSAGEMS
+               DISPLAY MS-GMENSAGEMS AT 2330
+               FOREGROUND-COLOR 7
+               ACCEPT MS-GMENSAGEMS AT 2354 FOREGROUND-COLOR 0
+           END-IF.
+       END-ESTORNAR.
