@@ -0,0 +1,198 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BACKUP-DIARIO.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AGENCIA ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CD-CONTA
+               ALTERNATE RECORD KEY IS CD-CPF WITH DUPLICATES
+               FILE STATUS IS FFSALV.
+
+           SELECT AGENCIA-BKP ASSIGN TO WS-NOME-BKP-AGENCIA
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS AGBKST.
+
+           SELECT PRODUTOS ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CODIG-P
+               FILE STATUS IS ARQST.
+
+           SELECT PRODUTOS-BKP ASSIGN TO WS-NOME-BKP-PRODUTOS
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS PRBKST.
+
+           SELECT PRODUTO ASSIGN TO DISK
+               ORGANIZATION LINE SEQUENTIAL
+               ACCESS MODE SEQUENTIAL
+               FILE STATUS IS PDST.
+
+           SELECT PRODUTO-BKP ASSIGN TO WS-NOME-BKP-PRODUTO
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS PDBKST.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AGENCIA VALUE OF FILE-ID IS "Agencia.dat".
+
+       COPY cadastro.
+
+       FD  AGENCIA-BKP.
+       01  BKP-AGENCIA-REGISTRO PIC X(150).
+
+       FD  PRODUTOS LABEL RECORD STANDARD
+           DATA RECORD IS REG-PROD
+           VALUE OF FILE-ID IS "PRODUTOS.DAT".
+
+       COPY produtos.
+
+       FD  PRODUTOS-BKP.
+       01  BKP-PRODUTOS-REGISTRO PIC X(74).
+
+       FD  PRODUTO LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "PRODUTO.DAT".
+
+       COPY produto REPLACING ==REG-PROD== BY ==REG-PRODUTO-CM==.
+
+       FD  PRODUTO-BKP.
+       01  BKP-PRODUTO-REGISTRO PIC X(52).
+
+       WORKING-STORAGE SECTION.
+       77  FFSALV PIC 9(02).
+           88 FS-OK        VALUE 00.
+           88 FS-OTHER     VALUE 99.
+
+       77  AGBKST PIC X(02).
+
+       77  ARQST PIC 9(02).
+           88 PR-OK        VALUE 00.
+           88 PR-OTHER     VALUE 99.
+
+       77  PRBKST PIC X(02).
+
+       77  PDST PIC X(02).
+           88 PD-OK        VALUE "00".
+           88 PD-OTHER     VALUE "10".
+
+       77  PDBKST PIC X(02).
+
+       01  DATA-SIS.
+           02 WS-ANO PIC 9(4).
+           02 WS-MES PIC 99.
+           02 WS-DIA PIC 99.
+
+       01  WS-NOME-BKP-AGENCIA  PIC X(20) VALUE SPACES.
+       01  WS-NOME-BKP-PRODUTOS PIC X(20) VALUE SPACES.
+       01  WS-NOME-BKP-PRODUTO  PIC X(20) VALUE SPACES.
+
+       01  WS-QTDE-AGENCIA  PIC 9(5) VALUE ZEROS.
+       01  WS-QTDE-PRODUTOS PIC 9(5) VALUE ZEROS.
+       01  WS-QTDE-PRODUTO  PIC 9(5) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           ACCEPT DATA-SIS FROM DATE YYYYMMDD.
+           STRING "Agencia_" WS-ANO WS-MES WS-DIA ".bkp"
+               DELIMITED BY SIZE INTO WS-NOME-BKP-AGENCIA.
+           STRING "PRODUTOS_" WS-ANO WS-MES WS-DIA ".bkp"
+               DELIMITED BY SIZE INTO WS-NOME-BKP-PRODUTOS.
+           STRING "PRODUTO_" WS-ANO WS-MES WS-DIA ".bkp"
+               DELIMITED BY SIZE INTO WS-NOME-BKP-PRODUTO.
+
+           PERFORM BACKUP-AGENCIA THRU END-BACKUP-AGENCIA.
+           PERFORM BACKUP-PRODUTOS THRU END-BACKUP-PRODUTOS.
+           PERFORM BACKUP-PRODUTO THRU END-BACKUP-PRODUTO.
+
+           DISPLAY "BACKUP DIARIO CONCLUIDO"
+           DISPLAY "  " WS-NOME-BKP-AGENCIA  " - " WS-QTDE-AGENCIA
+               " REGISTRO(S)"
+           DISPLAY "  " WS-NOME-BKP-PRODUTOS " - " WS-QTDE-PRODUTOS
+               " REGISTRO(S)"
+           DISPLAY "  " WS-NOME-BKP-PRODUTO  " - " WS-QTDE-PRODUTO
+               " REGISTRO(S)".
+           STOP RUN.
+
+       BACKUP-AGENCIA.
+           OPEN INPUT AGENCIA
+           IF NOT FS-OK
+               DISPLAY "AGENCIA.DAT INDISPONIVEL - BACKUP NAO FEITO"
+               GO END-BACKUP-AGENCIA
+           END-IF
+           OPEN OUTPUT AGENCIA-BKP
+
+           PERFORM COPIA-AGENCIA THRU END-COPIA-AGENCIA
+               UNTIL FS-OTHER
+
+           CLOSE AGENCIA AGENCIA-BKP.
+       END-BACKUP-AGENCIA.
+
+       COPIA-AGENCIA.
+           READ AGENCIA NEXT RECORD
+               AT END
+                   SET FS-OTHER TO TRUE
+           END-READ
+           IF FS-OK
+               MOVE CADASTRO-REGISTRO TO BKP-AGENCIA-REGISTRO
+               WRITE BKP-AGENCIA-REGISTRO
+               ADD 1 TO WS-QTDE-AGENCIA
+           END-IF.
+       END-COPIA-AGENCIA.
+
+       BACKUP-PRODUTOS.
+           OPEN INPUT PRODUTOS
+           IF NOT PR-OK
+               DISPLAY "PRODUTOS.DAT INDISPONIVEL - BACKUP NAO FEITO"
+               GO END-BACKUP-PRODUTOS
+           END-IF
+           OPEN OUTPUT PRODUTOS-BKP
+
+           PERFORM COPIA-PRODUTOS THRU END-COPIA-PRODUTOS
+               UNTIL PR-OTHER
+
+           CLOSE PRODUTOS PRODUTOS-BKP.
+       END-BACKUP-PRODUTOS.
+
+       COPIA-PRODUTOS.
+           READ PRODUTOS NEXT RECORD
+               AT END
+                   SET PR-OTHER TO TRUE
+           END-READ
+           IF PR-OK
+               MOVE REG-PROD TO BKP-PRODUTOS-REGISTRO
+               WRITE BKP-PRODUTOS-REGISTRO
+               ADD 1 TO WS-QTDE-PRODUTOS
+           END-IF.
+       END-COPIA-PRODUTOS.
+
+       BACKUP-PRODUTO.
+           OPEN INPUT PRODUTO
+           IF PDST NOT = "00"
+               DISPLAY "PRODUTO.DAT INDISPONIVEL - BACKUP NAO FEITO"
+               GO END-BACKUP-PRODUTO
+           END-IF
+           OPEN OUTPUT PRODUTO-BKP
+
+           PERFORM COPIA-PRODUTO THRU END-COPIA-PRODUTO
+               UNTIL PD-OTHER
+
+           CLOSE PRODUTO PRODUTO-BKP.
+       END-BACKUP-PRODUTO.
+
+       COPIA-PRODUTO.
+           READ PRODUTO
+               AT END
+                   SET PD-OTHER TO TRUE
+           END-READ
+           IF PD-OK
+               MOVE REG-PRODUTO-CM TO BKP-PRODUTO-REGISTRO
+               WRITE BKP-PRODUTO-REGISTRO
+               ADD 1 TO WS-QTDE-PRODUTO
+           END-IF.
+       END-COPIA-PRODUTO.
+
+       END PROGRAM BACKUP-DIARIO.
