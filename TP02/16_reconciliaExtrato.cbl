@@ -0,0 +1,184 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILIA-EXTRATO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXTRATO ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EX-CHAVE
+               FILE STATUS IS FFEXTR.
+
+           SELECT AGENCIA ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CD-CONTA
+               ALTERNATE RECORD KEY IS CD-CPF WITH DUPLICATES
+               FILE STATUS IS FFSALV.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EXTRATO VALUE OF FILE-ID IS "Extrato.dat".
+
+       COPY extrato.
+
+       FD  AGENCIA VALUE OF FILE-ID IS "Agencia.dat".
+
+       COPY cadastro.
+
+       WORKING-STORAGE SECTION.
+       77 FFEXTR PIC 9(02).
+           88 FE-OK        VALUE 00.
+           88 FE-EMPTY     VALUE 35.
+           88 FE-OTHER     VALUE 99.
+
+       77  FFSALV PIC 9(02).
+           88 FS-OK        VALUE 00.
+           88 FS-OTHER     VALUE 99.
+
+      * RECONCILIACAO - REJOGA OS LANCAMENTOS DE CADA CD-CPF EM
+      * EXTRATO.DAT A PARTIR DO SALDO DE ABERTURA DE CADA CONTA DO
+      * GRUPO E CONFERE O RESULTADO CONTRA O VL-SALDO ATUAL EM
+      * AGENCIA.DAT.  OS REGISTROS DE UM MESMO CD-CPF FICAM JUNTOS EM
+      * EX-CHAVE, POIS O CPF E O COMPONENTE MAIS SIGNIFICATIVO DA
+      * CHAVE, PERMITINDO PROCESSAR POR QUEBRA DE CONTROLE NUMA UNICA
+      * PASSADA.  UM MESMO CPF PODE TER MAIS DE UMA CONTA (VER
+      * CD-CPF COMO CHAVE ALTERNATIVA COM DUPLICATAS EM AGENCIA.DAT),
+      * E OS LANCAMENTOS DAS VARIAS CONTAS DE UM CPF FICAM
+      * ENTRELACADOS POR ORDEM CRONOLOGICA DENTRO DO GRUPO; POR ISSO O
+      * SALDO CALCULADO E ACUMULADO POR CONTA, NUMA TABELA EM MEMORIA,
+      * E NAO NUM UNICO ACUMULADOR POR CPF.
+       77 WS-CPF-ATUAL      PIC 9(11) VALUE ZEROS.
+       77 WS-PRIMEIRO-REG   PIC X VALUE 'S'.
+           88 PRIMEIRO-REGISTRO   VALUE 'S'.
+       77 WS-QT-CONTAS      PIC 9(5) VALUE ZEROS.
+       77 WS-QT-DIVERGENTES PIC 9(5) VALUE ZEROS.
+
+       01 TAB-CONTAS-GRUPO.
+           02 TAB-CT-ITEM OCCURS 10 TIMES INDEXED BY WS-CT-IDX.
+               03 TAB-CT-CONTA      PIC 9(5) VALUE ZEROS.
+               03 TAB-CT-SALDO-CALC PIC S9(8) VALUE ZEROS.
+       77 WS-QTDE-CONTAS-GRUPO PIC 99 VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM ABRE-ARQUIVOS
+           IF FE-OK
+               MOVE ZEROS TO EX-CHAVE
+               START EXTRATO KEY IS NOT LESS THAN EX-CHAVE
+                   INVALID KEY
+                       SET FE-OTHER TO TRUE
+               END-START
+               PERFORM LE-EXTRATO THRU END-LE-EXTRATO
+               PERFORM PROCESSA-MOVIMENTO THRU END-PROCESSA-MOVIMENTO
+                   UNTIL FE-OTHER
+               IF NOT PRIMEIRO-REGISTRO
+                   PERFORM CONFERE-GRUPO THRU END-CONFERE-GRUPO
+               END-IF
+           END-IF
+           PERFORM RELATORIO-FINAL
+           CLOSE EXTRATO AGENCIA
+           STOP RUN.
+
+       ABRE-ARQUIVOS.
+           OPEN INPUT EXTRATO
+           IF FE-EMPTY
+               DISPLAY "EXTRATO.DAT VAZIO - NADA A RECONCILIAR"
+               SET FE-OTHER TO TRUE
+           END-IF
+           IF NOT FE-OK AND NOT FE-OTHER
+               DISPLAY "NAO FOI POSSIVEL ABRIR EXTRATO.DAT - FS="
+                   FFEXTR
+               SET FE-OTHER TO TRUE
+           END-IF
+           OPEN INPUT AGENCIA
+           IF NOT FS-OK
+               DISPLAY "NAO FOI POSSIVEL ABRIR AGENCIA.DAT - FS="
+                   FFSALV
+               SET FE-OTHER TO TRUE
+           END-IF.
+
+       PROCESSA-MOVIMENTO.
+           IF NOT EX-CPF = WS-CPF-ATUAL
+               IF NOT PRIMEIRO-REGISTRO
+                   PERFORM CONFERE-GRUPO THRU END-CONFERE-GRUPO
+               END-IF
+               MOVE EX-CPF TO WS-CPF-ATUAL
+               MOVE 'N' TO WS-PRIMEIRO-REG
+               MOVE ZEROS TO WS-QTDE-CONTAS-GRUPO
+           END-IF
+
+           PERFORM ACUMULA-CONTA THRU END-ACUMULA-CONTA
+
+           PERFORM LE-EXTRATO THRU END-LE-EXTRATO.
+       END-PROCESSA-MOVIMENTO.
+
+       ACUMULA-CONTA.
+           PERFORM VARYING WS-CT-IDX FROM 1 BY 1
+                   UNTIL WS-CT-IDX > WS-QTDE-CONTAS-GRUPO
+                       OR TAB-CT-CONTA(WS-CT-IDX) = EX-CONTA
+               CONTINUE
+           END-PERFORM
+
+           IF WS-CT-IDX > WS-QTDE-CONTAS-GRUPO
+               IF WS-QTDE-CONTAS-GRUPO < 10
+                   ADD 1 TO WS-QTDE-CONTAS-GRUPO
+                   MOVE WS-QTDE-CONTAS-GRUPO TO WS-CT-IDX
+                   MOVE EX-CONTA TO TAB-CT-CONTA(WS-CT-IDX)
+                   IF EX-DEPOSITO
+                       COMPUTE TAB-CT-SALDO-CALC(WS-CT-IDX) =
+                           EX-SALDO-APOS - EX-VALOR
+                   ELSE
+                       COMPUTE TAB-CT-SALDO-CALC(WS-CT-IDX) =
+                           EX-SALDO-APOS + EX-VALOR
+                   END-IF
+               ELSE
+                   DISPLAY "CPF " EX-CPF " TEM MAIS DE 10 CONTAS - "
+                       "CONTA " EX-CONTA " IGNORADA NA RECONCILIACAO"
+                   GO END-ACUMULA-CONTA
+               END-IF
+           END-IF
+
+           IF EX-DEPOSITO
+               ADD EX-VALOR TO TAB-CT-SALDO-CALC(WS-CT-IDX)
+           ELSE
+               SUBTRACT EX-VALOR FROM TAB-CT-SALDO-CALC(WS-CT-IDX)
+           END-IF.
+       END-ACUMULA-CONTA.
+
+       LE-EXTRATO.
+           READ EXTRATO NEXT RECORD
+               AT END
+                   SET FE-OTHER TO TRUE
+           END-READ.
+       END-LE-EXTRATO.
+
+       CONFERE-GRUPO.
+           PERFORM VARYING WS-CT-IDX FROM 1 BY 1
+                   UNTIL WS-CT-IDX > WS-QTDE-CONTAS-GRUPO
+               ADD 1 TO WS-QT-CONTAS
+               MOVE TAB-CT-CONTA(WS-CT-IDX) TO CD-CONTA
+               READ AGENCIA
+                   INVALID KEY
+                       DISPLAY "CONTA " TAB-CT-CONTA(WS-CT-IDX)
+                           " (CPF " WS-CPF-ATUAL
+                           ") SEM CADASTRO EM AGENCIA.DAT - IGNORADA"
+               END-READ
+               IF FS-OK
+                   IF VL-SALDO NOT = TAB-CT-SALDO-CALC(WS-CT-IDX)
+                       ADD 1 TO WS-QT-DIVERGENTES
+                       DISPLAY "** DIVERGENCIA ** CPF " WS-CPF-ATUAL
+                           " CONTA " TAB-CT-CONTA(WS-CT-IDX)
+                           " EXTRATO=" TAB-CT-SALDO-CALC(WS-CT-IDX)
+                           " AGENCIA=" VL-SALDO
+                   END-IF
+               END-IF
+           END-PERFORM.
+       END-CONFERE-GRUPO.
+
+       RELATORIO-FINAL.
+           DISPLAY "RECONCILIACAO EXTRATO X AGENCIA.DAT CONCLUIDA"
+           DISPLAY "CONTAS CONFERIDAS..: " WS-QT-CONTAS
+           DISPLAY "DIVERGENCIAS........: " WS-QT-DIVERGENTES.
+
+       END PROGRAM RECONCILIA-EXTRATO.
