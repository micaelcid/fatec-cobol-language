@@ -0,0 +1,19 @@
+      ******************************************************************
+      * Layout of REG-EXTRATO, one row per DEPOSITO/SAQUE movement,
+      * appended to EXTRATO.DAT.  Keyed by CD-CPF so a customer's whole
+      * history can be STARTed/READ NEXT in one pass; the date/time
+      * (built from the same FS-SDATA clock BANCOPEL already reads at
+      * INICIO) plus the millisecond component make the key unique even
+      * when two movements land in the same second.
+      ******************************************************************
+       01 REG-EXTRATO.
+           02 EX-CHAVE.
+               03 EX-CPF       PIC 9(11).
+               03 EX-DATAHORA  PIC 9(14).
+               03 EX-MS        PIC 9(4).
+           02 EX-TIPO          PIC X(1).
+               88 EX-DEPOSITO     VALUE 'D'.
+               88 EX-SAQUE        VALUE 'S'.
+           02 EX-VALOR         PIC 9(7).
+           02 EX-SALDO-APOS    PIC S9(8).
+           02 EX-CONTA         PIC 9(5).
