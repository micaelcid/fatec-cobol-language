@@ -0,0 +1,158 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ESTOQUE-BAIXO.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRODUTOS ASSIGN TO DISK
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY CODIG-P
+               FILE STATUS ARQST.
+
+           SELECT RELATORIO ASSIGN TO DISK
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS REP-OK.
+
+           SELECT PARAMETROS ASSIGN TO DISK
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS PMST.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRODUTOS LABEL RECORD STANDARD
+           DATA RECORD IS REG-PROD
+           VALUE OF FILE-ID IS "PRODUTOS.DAT".
+
+       COPY produtos.
+
+       FD  RELATORIO LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "ESTBAIXO.TXT".
+       01  LINHA-RELATORIO PIC X(80).
+
+       FD  PARAMETROS LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "PARAMETROS.DAT".
+
+       COPY parametros.
+
+       WORKING-STORAGE SECTION.
+       01 ARQST PIC X(2).
+           88 FS-OK        VALUE "00".
+           88 FS-EMPTY     VALUE "35".
+           88 FS-OTHER     VALUE "99".
+
+       01 REP-OK PIC X(2).
+
+       01 PMST PIC X(2).
+
+      * PONTO DE RESSUPRIMENTO PADRAO: USADO SOMENTE PARA OS PRODUTOS
+      * CUJO PTO-RESSUP-P (INDICE, CADASTRO/ALTERACAO) AINDA ESTEJA
+      * ZERADO.  ABAIXO DISSO O PRODUTO ENTRA NO RELATORIO DE ESTOQUE
+      * BAIXO, INDEPENDENTE DA QUANTIDADE MINIMA DE 10 JA EXIGIDA NA
+      * INCLUSAO.  PM-QTDE-RESSUPRIMENTO (PARAMETROS.DAT), QUANDO
+      * PRESENTE, SUBSTITUI O VALOR PADRAO ABAIXO.
+       01 WS-LIMITE-MINIMO PIC 9(4) VALUE 20.
+       01 WS-LIMITE-PRODUTO PIC 9(4) VALUE ZEROS.
+
+       01 LINHA-DETALHE.
+           02 LD-CODIGO    PIC ZZZ9.
+           02 FILLER       PIC X(3) VALUE SPACES.
+           02 LD-NOME      PIC X(30).
+           02 FILLER       PIC X(3) VALUE SPACES.
+           02 LD-QTDADE    PIC ZZZ9.
+           02 FILLER       PIC X(3) VALUE SPACES.
+           02 LD-UNIT      PIC $ZZ.ZZ9,99.
+
+       01 WS-QTDE-ACHADOS PIC 9(5) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM ABRE-ARQUIVOS
+           IF FS-OK
+               MOVE ZEROS TO CODIG-P
+               START PRODUTOS KEY IS NOT LESS THAN CODIG-P
+                   INVALID KEY
+                       SET FS-OTHER TO TRUE
+               END-START
+               PERFORM VERIFICA-PRODUTO THRU END-VERIFICA-PRODUTO
+                   UNTIL FS-OTHER
+               PERFORM RELATORIO-FINAL
+           END-IF
+           CLOSE PRODUTOS RELATORIO
+           STOP RUN.
+
+       ABRE-ARQUIVOS.
+           OPEN I-O PRODUTOS
+           IF FS-EMPTY
+               DISPLAY "PRODUTOS.DAT VAZIO - NADA A VERIFICAR"
+               SET FS-OTHER TO TRUE
+           END-IF
+           IF NOT FS-OK AND NOT FS-OTHER
+               DISPLAY "NAO FOI POSSIVEL ABRIR PRODUTOS.DAT - FS="
+                   ARQST
+               SET FS-OTHER TO TRUE
+           END-IF
+           IF FS-OK
+               OPEN OUTPUT RELATORIO
+               MOVE "RELATORIO DE ESTOQUE BAIXO - PRODUTOS.DAT"
+                   TO LINHA-RELATORIO
+               WRITE LINHA-RELATORIO
+               MOVE SPACES TO LINHA-RELATORIO
+               WRITE LINHA-RELATORIO
+               PERFORM CARREGA-PARAMETROS
+           END-IF.
+
+       CARREGA-PARAMETROS.
+           OPEN INPUT PARAMETROS.
+           IF PMST = "00"
+               READ PARAMETROS
+                   NOT AT END
+                       IF PM-QTDE-RESSUPRIMENTO > 0
+                           MOVE PM-QTDE-RESSUPRIMENTO
+                               TO WS-LIMITE-MINIMO
+                       END-IF
+               END-READ
+               CLOSE PARAMETROS
+           END-IF.
+
+       VERIFICA-PRODUTO.
+           READ PRODUTOS NEXT RECORD
+               AT END
+                   SET FS-OTHER TO TRUE
+           END-READ
+
+           IF FS-OK
+               MOVE WS-LIMITE-MINIMO TO WS-LIMITE-PRODUTO
+               IF PTO-RESSUP-P > 0
+                   MOVE PTO-RESSUP-P TO WS-LIMITE-PRODUTO
+               END-IF
+           END-IF
+
+           IF FS-OK AND QTDADE-P < WS-LIMITE-PRODUTO
+               MOVE CODIG-P  TO LD-CODIGO
+               MOVE NOME-P   TO LD-NOME
+               MOVE QTDADE-P TO LD-QTDADE
+               MOVE UNIT-P   TO LD-UNIT
+               MOVE LINHA-DETALHE TO LINHA-RELATORIO
+               WRITE LINHA-RELATORIO
+               ADD 1 TO WS-QTDE-ACHADOS
+           END-IF.
+       END-VERIFICA-PRODUTO.
+
+       RELATORIO-FINAL.
+           MOVE SPACES TO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO
+           IF WS-QTDE-ACHADOS = ZEROS
+               MOVE "NENHUM PRODUTO ABAIXO DO PONTO DE RESSUPRIMENTO"
+                   TO LINHA-RELATORIO
+           ELSE
+               MOVE "PRODUTOS ABAIXO DO PONTO DE RESSUPRIMENTO: "
+                   TO LINHA-RELATORIO
+               MOVE WS-QTDE-ACHADOS TO LINHA-RELATORIO(44:5)
+           END-IF
+           WRITE LINHA-RELATORIO
+           DISPLAY "RELATORIO GRAVADO EM ESTBAIXO.TXT".
+
+       END PROGRAM ESTOQUE-BAIXO.
