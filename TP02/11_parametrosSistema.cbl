@@ -0,0 +1,126 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PARAMETROS-SISTEMA.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARAMETROS ASSIGN TO DISK
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS PMST.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARAMETROS LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "PARAMETROS.DAT".
+
+       COPY parametros.
+
+       WORKING-STORAGE SECTION.
+       01 PMST PIC X(2).
+           88 PM-OK    VALUE "00".
+           88 PM-EMPTY VALUE "35".
+
+      * BUFFERS DE ACEITE - UM ACCEPT NUMERICO DIRETO ZERA O CAMPO
+      * QUANDO O OPERADOR SO TECLA ENTER; ACEITANDO NUM BUFFER
+      * ALFANUMERICO E SO MOVENDO SE NAO VIER EM BRANCO, O VALOR
+      * ANTERIOR (LIDO DE PARAMETROS.DAT) FICA MANTIDO.
+       01 WS-BUF4 PIC X(4) VALUE SPACES.
+       01 WS-BUF5 PIC X(5) VALUE SPACES.
+       01 WS-BUF7 PIC X(7) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           MOVE ZEROS TO REG-PARAMETROS.
+           PERFORM CARREGA-ATUAIS.
+           PERFORM MOSTRA-ATUAIS.
+           PERFORM PEDE-NOVOS-VALORES.
+           PERFORM GRAVA-PARAMETROS.
+           DISPLAY "PARAMETROS.DAT ATUALIZADO".
+           STOP RUN.
+
+       CARREGA-ATUAIS.
+           OPEN INPUT PARAMETROS.
+           IF PM-OK
+               READ PARAMETROS
+                   AT END
+                       CONTINUE
+               END-READ
+               CLOSE PARAMETROS
+           END-IF.
+
+       MOSTRA-ATUAIS.
+           DISPLAY "PARAMETROS ATUAIS (ENTER MANTEM O VALOR):".
+           DISPLAY "QUANTIDADE MINIMA NO CADASTRO DE PRODUTO : "
+               PM-QTDE-MINIMA-CADASTRO.
+           DISPLAY "PONTO DE RESSUPRIMENTO (ESTOQUE BAIXO)    : "
+               PM-QTDE-RESSUPRIMENTO.
+           DISPLAY "VALOR MINIMO DE DEPOSITO                  : "
+               PM-VALOR-MIN-DEPOSITO.
+           DISPLAY "VALOR MAXIMO DE DEPOSITO                  : "
+               PM-VALOR-MAX-DEPOSITO.
+           DISPLAY "VALOR MINIMO DE SAQUE                     : "
+               PM-VALOR-MIN-SAQUE.
+           DISPLAY "VALOR MAXIMO DE SAQUE                     : "
+               PM-VALOR-MAX-SAQUE.
+           DISPLAY "TAXA DE JUROS DA POUPANCA (AO MES)        : "
+               PM-TAXA-JUROS.
+
+       PEDE-NOVOS-VALORES.
+           DISPLAY "QUANTIDADE MINIMA NO CADASTRO DE PRODUTO ? ".
+           MOVE SPACES TO WS-BUF4.
+           ACCEPT WS-BUF4.
+           IF WS-BUF4 NOT = SPACES
+               MOVE WS-BUF4 TO PM-QTDE-MINIMA-CADASTRO
+           END-IF
+
+           DISPLAY "PONTO DE RESSUPRIMENTO (ESTOQUE BAIXO)    ? ".
+           MOVE SPACES TO WS-BUF4.
+           ACCEPT WS-BUF4.
+           IF WS-BUF4 NOT = SPACES
+               MOVE WS-BUF4 TO PM-QTDE-RESSUPRIMENTO
+           END-IF
+
+           DISPLAY "VALOR MINIMO DE DEPOSITO                  ? ".
+           MOVE SPACES TO WS-BUF7.
+           ACCEPT WS-BUF7.
+           IF WS-BUF7 NOT = SPACES
+               MOVE WS-BUF7 TO PM-VALOR-MIN-DEPOSITO
+           END-IF
+
+           DISPLAY "VALOR MAXIMO DE DEPOSITO                  ? ".
+           MOVE SPACES TO WS-BUF7.
+           ACCEPT WS-BUF7.
+           IF WS-BUF7 NOT = SPACES
+               MOVE WS-BUF7 TO PM-VALOR-MAX-DEPOSITO
+           END-IF
+
+           DISPLAY "VALOR MINIMO DE SAQUE                     ? ".
+           MOVE SPACES TO WS-BUF7.
+           ACCEPT WS-BUF7.
+           IF WS-BUF7 NOT = SPACES
+               MOVE WS-BUF7 TO PM-VALOR-MIN-SAQUE
+           END-IF
+
+           DISPLAY "VALOR MAXIMO DE SAQUE                     ? ".
+           MOVE SPACES TO WS-BUF7.
+           ACCEPT WS-BUF7.
+           IF WS-BUF7 NOT = SPACES
+               MOVE WS-BUF7 TO PM-VALOR-MAX-SAQUE
+           END-IF
+
+           DISPLAY "TAXA DE JUROS DA POUPANCA (AO MES, 5 DIGITOS "
+               "SEM VIRGULA, EX 00050 = 0,0050) ? ".
+           MOVE SPACES TO WS-BUF5.
+           ACCEPT WS-BUF5.
+           IF WS-BUF5 NOT = SPACES
+               MOVE WS-BUF5 TO PM-TAXA-JUROS
+           END-IF.
+
+       GRAVA-PARAMETROS.
+           OPEN OUTPUT PARAMETROS.
+           WRITE REG-PARAMETROS.
+           CLOSE PARAMETROS.
+
+       END PROGRAM PARAMETROS-SISTEMA.
