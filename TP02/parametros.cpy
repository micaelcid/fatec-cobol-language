@@ -0,0 +1,18 @@
+      ******************************************************************
+      * Layout of REG-PARAMETROS, a single-record configuration file
+      * (PARAMETROS.DAT) holding the operational limits that used to be
+      * literals hard-coded inside each program (minimum quantity on
+      * cadastro, reorder point, deposit/saque ceilings, etc).  Every
+      * program that needs one of these limits opens PARAMETROS.DAT
+      * INPUT, reads the one record and falls back to its own previous
+      * default if the file is missing, so an empty/absent parameter
+      * file never stops a program from running.
+      ******************************************************************
+       01 REG-PARAMETROS.
+           02 PM-QTDE-MINIMA-CADASTRO  PIC 9(4).
+           02 PM-QTDE-RESSUPRIMENTO    PIC 9(4).
+           02 PM-VALOR-MIN-DEPOSITO    PIC 9(7).
+           02 PM-VALOR-MAX-DEPOSITO    PIC 9(7).
+           02 PM-VALOR-MIN-SAQUE       PIC 9(7).
+           02 PM-VALOR-MAX-SAQUE       PIC 9(7).
+           02 PM-TAXA-JUROS            PIC 9V9999.
