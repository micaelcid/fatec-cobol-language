@@ -11,6 +11,7 @@
        WORKING-STORAGE SECTION.
        01 OPCAO        PIC X VALUE SPACES.
        01 OPCAO-INIC   PIC X VALUE SPACES.
+       01 OPMODO       PIC X VALUE SPACES.
        01 ESPACAMENTO  PIC 9(4).
        01 ESPACAMENTO2  PIC 9(4).
 
@@ -36,16 +37,116 @@
            02 MES PIC 99 VALUE ZEROS.
            02 ANO PIC 9999 VALUE ZEROS.
 
+       01 DIAS-SEMANA-TAB.
+           02 FILLER PIC X(13) VALUE "Sabado".
+           02 FILLER PIC X(13) VALUE "Domingo".
+           02 FILLER PIC X(13) VALUE "Segunda-feira".
+           02 FILLER PIC X(13) VALUE "Terca-feira".
+           02 FILLER PIC X(13) VALUE "Quarta-feira".
+           02 FILLER PIC X(13) VALUE "Quinta-feira".
+           02 FILLER PIC X(13) VALUE "Sexta-feira".
+
+       01 TABELA-DIAS REDEFINES DIAS-SEMANA-TAB.
+           02 DIA-SEMANA-T PIC X(13) OCCURS 7 TIMES.
+
+       01 MESES-ACUM.
+           02 FILLER PIC 9(3) VALUE 000.
+           02 FILLER PIC 9(3) VALUE 031.
+           02 FILLER PIC 9(3) VALUE 059.
+           02 FILLER PIC 9(3) VALUE 090.
+           02 FILLER PIC 9(3) VALUE 120.
+           02 FILLER PIC 9(3) VALUE 151.
+           02 FILLER PIC 9(3) VALUE 181.
+           02 FILLER PIC 9(3) VALUE 212.
+           02 FILLER PIC 9(3) VALUE 243.
+           02 FILLER PIC 9(3) VALUE 273.
+           02 FILLER PIC 9(3) VALUE 304.
+           02 FILLER PIC 9(3) VALUE 334.
+
+       01 TABELA-ACUM REDEFINES MESES-ACUM.
+           02 DIAS-ACUM-T PIC 9(3) OCCURS 12 TIMES.
+
+       01 DATA1.
+           02 DIA1 PIC 99 VALUE ZEROS.
+           02 MES1 PIC 99 VALUE ZEROS.
+           02 ANO1 PIC 9999 VALUE ZEROS.
+
+       01 DATA2.
+           02 DIA2 PIC 99 VALUE ZEROS.
+           02 MES2 PIC 99 VALUE ZEROS.
+           02 ANO2 PIC 9999 VALUE ZEROS.
+
+       01 WS-NUMDIA     PIC 9(7) VALUE ZEROS.
+       01 WS-NUMDIA1    PIC 9(7) VALUE ZEROS.
+       01 WS-NUMDIA2    PIC 9(7) VALUE ZEROS.
+       01 WS-DIFDIAS    PIC S9(7) VALUE ZEROS.
+
+       01 DATA-SIS-HOJE.
+           02 SIS-ANO   PIC 9(4).
+           02 SIS-MES   PIC 99.
+           02 SIS-DIA   PIC 99.
+
+       01 WS-IDADE      PIC 999 VALUE ZEROS.
+
+       01 WS-MES-AJUST  PIC 99.
+       01 WS-ANO-AJUST  PIC 9(4).
+       01 WS-K          PIC S9(4).
+       01 WS-J          PIC S9(4).
+       01 WS-H          PIC S9(4).
+       01 WS-TEMP1      PIC S9(4).
+       01 WS-TEMP2      PIC S9(4).
+       01 WS-K4         PIC S9(4).
+       01 WS-J4         PIC S9(4).
+       01 WS-TEMP2-D7   PIC S9(4).
+       01 WS-DIASEMANA  PIC 9 VALUE ZEROS.
+
+       01 WS-BISSEXTO   PIC 9 VALUE ZERO.
+       01 WS-ANODIV4    PIC S9(4).
+       01 WS-ANODIV100  PIC S9(4).
+       01 WS-ANODIV400  PIC S9(4).
+       01 WS-REM4       PIC S9(4).
+       01 WS-REM100     PIC S9(4).
+       01 WS-REM400     PIC S9(4).
+
        SCREEN SECTION.
        01 TELA.
            02 BLANK SCREEN.
 
+       01 TELA-MODO.
+           02 BLANK SCREEN.
+           02 LINE 02 COLUMN 15 VALUE "DATAS".
+           02 LINE 06 COLUMN 10 VALUE "E - DATA POR EXTENSO".
+           02 LINE 08 COLUMN 10 VALUE "I - CALCULAR IDADE".
+           02 LINE 10 COLUMN 10 VALUE "D - DIFERENCA ENTRE DATAS".
+           02 LINE 13 COLUMN 10 VALUE "X - SAIR".
+           02 LINE 16 COLUMN 10 VALUE "OPCAO:".
+
        PROCEDURE DIVISION.
        INICIO.
-           PERFORM CORPO UNTIL OPCAO-INIC = "N" OR "n".
+           PERFORM CORPO-PRINCIPAL UNTIL OPMODO = "X" OR "x".
            DISPLAY "Fim de Programa" AT 2030.
            STOP RUN.
 
+       CORPO-PRINCIPAL.
+           PERFORM SELECIONA-MODO
+               UNTIL OPMODO = "E" OR "I" OR "D" OR "X"
+                                OR "e" OR "i" OR "d" OR "x".
+           MOVE SPACES TO OPCAO-INIC.
+           EVALUATE OPMODO
+               WHEN "E" WHEN "e"
+                   PERFORM CORPO UNTIL OPCAO-INIC = "N" OR "n"
+               WHEN "I" WHEN "i"
+                   PERFORM CORPO-IDADE UNTIL OPCAO-INIC = "N" OR "n"
+               WHEN "D" WHEN "d"
+                   PERFORM CORPO-DIFERENCA UNTIL OPCAO-INIC = "N" OR "n"
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       SELECIONA-MODO.
+           DISPLAY TELA-MODO.
+           ACCEPT OPMODO AT 1617 WITH PROMPT AUTO.
+
        CORPO.
            PERFORM ABERTURA.
            MOVE ZEROS TO DATA-QUALQUER.
@@ -54,6 +155,7 @@
            PERFORM RECEBE-DIA UNTIL DIA >=1 AND <= 31.
            PERFORM RECEBE-MES UNTIL MES >=1 AND <= 12.
            PERFORM RECEBE-ANO UNTIL ANO > 0 AND <= 2500.
+           PERFORM VALIDA-BISSEXTO.
            PERFORM MOSTRA.
            PERFORM CONTINUA UNTIL OPCAO = "S" OR "N" OR "s" OR "n".
            IF OPCAO = "S" OR "s"
@@ -96,6 +198,32 @@
        RECEBE-ANO.
            ACCEPT ANO AT 1242 WITH PROMPT AUTO.
 
+      * FEVEREIRO SO TEM 29 DIAS EM ANO BISSEXTO, E O ANO SO FICA
+      * CONHECIDO DEPOIS DE RECEBE-ANO - POR ISSO ESSA CHECAGEM FICA
+      * AQUI, E NAO EM RECEBE-MES, ONDE O ANO AINDA NAO FOI DIGITADO.
+       VALIDA-BISSEXTO.
+           PERFORM CALCULA-BISSEXTO.
+
+           IF MES = 2 AND DIA = 29 AND WS-BISSEXTO = 0
+               DISPLAY "ANO NAO E BISSEXTO - FEVEREIRO TEM 28 DIAS"
+                   AT 1722
+               PERFORM RECEBE-DIA UNTIL DIA >=1 AND <=28.
+
+      * REGRA DO ANO BISSEXTO, ISOLADA DA VALIDACAO DE TELA ACIMA PARA
+      * PODER SER REAPROVEITADA POR CALCULA-NUM-DIA (IDADE/DIFERENCA).
+       CALCULA-BISSEXTO.
+           COMPUTE WS-ANODIV4 = ANO / 4.
+           COMPUTE WS-ANODIV100 = ANO / 100.
+           COMPUTE WS-ANODIV400 = ANO / 400.
+           COMPUTE WS-REM4 = ANO - (WS-ANODIV4 * 4).
+           COMPUTE WS-REM100 = ANO - (WS-ANODIV100 * 100).
+           COMPUTE WS-REM400 = ANO - (WS-ANODIV400 * 400).
+
+           IF WS-REM4 = 0 AND (WS-REM100 NOT = 0 OR WS-REM400 = 0)
+               MOVE 1 TO WS-BISSEXTO
+           ELSE
+               MOVE 0 TO WS-BISSEXTO.
+
        MOSTRA.
            DISPLAY "Data por extenso: " AT 1322.
            DISPLAY DIA AT 1526.
@@ -124,6 +252,126 @@
 
            DISPLAY ANO AT ESPACAMENTO2.
 
+           PERFORM CALCULA-DIA-SEMANA.
+           DISPLAY "Dia da semana: " AT 1422.
+           DISPLAY DIA-SEMANA-T(WS-DIASEMANA) AT 1438
+               FOREGROUND-COLOR 5.
+
+      * ZELLER'S CONGRUENCE, COMPUTED BY HAND (NO INTRINSIC FUNCTIONS)
+      * SO IT STAYS CONSISTENT WITH THE REST OF THIS PROGRAM. RESULT
+      * 0=SABADO ... 6=SEXTA, SHIFTED BY ONE TO INDEX DIA-SEMANA-T.
+       CALCULA-DIA-SEMANA.
+           IF MES <= 2
+               COMPUTE WS-MES-AJUST = MES + 12
+               COMPUTE WS-ANO-AJUST = ANO - 1
+           ELSE
+               MOVE MES TO WS-MES-AJUST
+               MOVE ANO TO WS-ANO-AJUST.
+
+           COMPUTE WS-TEMP1 = (13 * (WS-MES-AJUST + 1)) / 5.
+           COMPUTE WS-J = WS-ANO-AJUST / 100.
+           COMPUTE WS-K = WS-ANO-AJUST - (WS-J * 100).
+           COMPUTE WS-K4 = WS-K / 4.
+           COMPUTE WS-J4 = WS-J / 4.
+           COMPUTE WS-TEMP2 = DIA + WS-TEMP1 + WS-K + WS-K4
+               + WS-J4 + (5 * WS-J).
+           COMPUTE WS-TEMP2-D7 = WS-TEMP2 / 7.
+           COMPUTE WS-H = WS-TEMP2 - (WS-TEMP2-D7 * 7).
+           COMPUTE WS-DIASEMANA = WS-H + 1.
+
+       CORPO-IDADE.
+           PERFORM ABERTURA.
+           DISPLAY "DATA DE NASCIMENTO:" AT 1322.
+           MOVE ZEROS TO DATA-QUALQUER.
+           MOVE SPACES TO OPCAO.
+           MOVE SPACES TO OPCAO-INIC.
+           PERFORM RECEBE-DIA UNTIL DIA >=1 AND <= 31.
+           PERFORM RECEBE-MES UNTIL MES >=1 AND <= 12.
+           PERFORM RECEBE-ANO UNTIL ANO > 0 AND <= 2500.
+           PERFORM VALIDA-BISSEXTO.
+           PERFORM CALCULA-IDADE.
+           PERFORM MOSTRA-IDADE.
+           PERFORM CONTINUA UNTIL OPCAO = "S" OR "N" OR "s" OR "n".
+           IF OPCAO = "S" OR "s"
+               THEN
+                   PERFORM CORPO-IDADE
+               ELSE
+                   MOVE OPCAO TO OPCAO-INIC.
+
+      * IDADE EM ANOS COMPLETOS NA DATA DE HOJE (DO RELOGIO DO
+      * SISTEMA), DESCONTANDO 1 ANO SE O ANIVERSARIO AINDA NAO
+      * CHEGOU NESTE ANO.
+       CALCULA-IDADE.
+           ACCEPT DATA-SIS-HOJE FROM DATE YYYYMMDD.
+
+           COMPUTE WS-IDADE = SIS-ANO - ANO.
+           IF SIS-MES < MES OR (SIS-MES = MES AND SIS-DIA < DIA)
+               SUBTRACT 1 FROM WS-IDADE.
+
+       MOSTRA-IDADE.
+           DISPLAY "Idade: " AT 1522.
+           DISPLAY WS-IDADE AT 1530
+               FOREGROUND-COLOR 5.
+           DISPLAY "anos" AT 1534.
+
+       CORPO-DIFERENCA.
+           PERFORM ABERTURA.
+           DISPLAY "PRIMEIRA DATA:" AT 1322.
+           MOVE ZEROS TO DATA-QUALQUER.
+           MOVE SPACES TO OPCAO.
+           MOVE SPACES TO OPCAO-INIC.
+           PERFORM RECEBE-DIA UNTIL DIA >=1 AND <= 31.
+           PERFORM RECEBE-MES UNTIL MES >=1 AND <= 12.
+           PERFORM RECEBE-ANO UNTIL ANO > 0 AND <= 2500.
+           PERFORM VALIDA-BISSEXTO.
+           MOVE DATA-QUALQUER TO DATA1.
+
+           PERFORM ABERTURA.
+           DISPLAY "SEGUNDA DATA:" AT 1322.
+           MOVE ZEROS TO DATA-QUALQUER.
+           PERFORM RECEBE-DIA UNTIL DIA >=1 AND <= 31.
+           PERFORM RECEBE-MES UNTIL MES >=1 AND <= 12.
+           PERFORM RECEBE-ANO UNTIL ANO > 0 AND <= 2500.
+           PERFORM VALIDA-BISSEXTO.
+           MOVE DATA-QUALQUER TO DATA2.
+
+           PERFORM CALCULA-DIFERENCA.
+           PERFORM MOSTRA-DIFERENCA.
+           PERFORM CONTINUA UNTIL OPCAO = "S" OR "N" OR "s" OR "n".
+           IF OPCAO = "S" OR "s"
+               THEN
+                   PERFORM CORPO-DIFERENCA
+               ELSE
+                   MOVE OPCAO TO OPCAO-INIC.
+
+       CALCULA-DIFERENCA.
+           MOVE DATA1 TO DATA-QUALQUER.
+           PERFORM CALCULA-NUM-DIA.
+           MOVE WS-NUMDIA TO WS-NUMDIA1.
+
+           MOVE DATA2 TO DATA-QUALQUER.
+           PERFORM CALCULA-NUM-DIA.
+           MOVE WS-NUMDIA TO WS-NUMDIA2.
+
+           COMPUTE WS-DIFDIAS = WS-NUMDIA2 - WS-NUMDIA1.
+           IF WS-DIFDIAS < 0
+               COMPUTE WS-DIFDIAS = WS-DIFDIAS * -1.
+
+      * NUMERO SEQUENCIAL DO DIA (TIPO "DIA JULIANO") A PARTIR DE
+      * DIA/MES/ANO, USADO PARA SUBTRAIR DUAS DATAS EM CALCULA-
+      * DIFERENCA. A CONSTANTE DE ORIGEM NAO IMPORTA, SO A DIFERENCA.
+       CALCULA-NUM-DIA.
+           PERFORM CALCULA-BISSEXTO.
+           COMPUTE WS-NUMDIA = (ANO * 365) + WS-ANODIV4 - WS-ANODIV100
+               + WS-ANODIV400 + DIAS-ACUM-T(MES) + DIA.
+           IF WS-BISSEXTO = 1 AND MES > 2
+               ADD 1 TO WS-NUMDIA.
+
+       MOSTRA-DIFERENCA.
+           DISPLAY "Diferenca em dias: " AT 1522.
+           DISPLAY WS-DIFDIAS AT 1541
+               FOREGROUND-COLOR 5.
+
        CONTINUA.
            DISPLAY "Continua (S/N)?" AT 1825.
            ACCEPT OPCAO AT 1841 WITH PROMPT AUTO.
