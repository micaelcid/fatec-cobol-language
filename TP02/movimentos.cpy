@@ -0,0 +1,16 @@
+      ******************************************************************
+      * Layout of REG-MOVIMENTO, one row per ENTRADA/SAIDA of estoque,
+      * appended to MOVIMENT.DAT.  Keyed by CODIGO-P + data + hora so
+      * a product's whole movement history can be STARTed/READ NEXT
+      * in one pass.
+      ******************************************************************
+       01 REG-MOVIMENTO.
+           02 MV-CHAVE.
+               03 MV-CODIGO     PIC 9(4).
+               03 MV-DATA       PIC 9(8).
+               03 MV-HORA       PIC 9(8).
+           02 MV-TIPO           PIC X(1).
+               88 MV-ENTRADA       VALUE "E".
+               88 MV-SAIDA         VALUE "S".
+           02 MV-QUANTIDADE     PIC 9(4).
+           02 MV-QTDADE-APOS    PIC 9(4).
