@@ -0,0 +1,108 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. JUROS-POUPANCA.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CAD ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               FILE STATUS IS FFSALV
+               RECORD KEY IS CD-CONTA
+               ALTERNATE RECORD KEY IS CD-CPF WITH DUPLICATES.
+
+           SELECT PARAMETROS ASSIGN TO DISK
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS PMST.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CAD VALUE OF FILE-ID IS "Agencia.dat".
+
+       COPY cadastro.
+
+       FD  PARAMETROS LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "PARAMETROS.DAT".
+
+       COPY parametros.
+
+       WORKING-STORAGE SECTION.
+      * TAXA MENSAL APLICADA AO SALDO DAS CONTAS POUPANCA.
+      * 0,5% A.M. ATE SER SOBRESCRITA POR CARREGA-PARAMETROS, QUANDO
+      * PM-TAXA-JUROS (PARAMETROS.DAT) ESTIVER PRESENTE.
+       77 WS-TAXA-JUROS    PIC 9V9999 VALUE 0.0050.
+       77 WS-JUROS         PIC S9(8) VALUE ZEROS.
+       77 WS-CONTAS-LIDAS  PIC 9(6) VALUE ZEROS.
+       77 WS-CONTAS-CORRIG PIC 9(6) VALUE ZEROS.
+
+       77 FFSALV PIC 9(02).
+           88 FS-OK        VALUE 00.
+           88 FS-EMPTY     VALUE 35.
+           88 FS-OTHER     VALUE 99.
+
+       77 PMST PIC X(2).
+
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM ABRE-ARQ
+           PERFORM CARREGA-PARAMETROS
+           IF FS-OK
+               MOVE ZEROS TO CD-CONTA
+               START CAD KEY IS NOT LESS THAN CD-CONTA
+                   INVALID KEY
+                       MOVE 99 TO FFSALV
+               END-START
+               PERFORM APLICA-JUROS THRU END-APLICA-JUROS
+                   UNTIL FS-OTHER
+           END-IF
+           PERFORM RELATORIO-FINAL
+           CLOSE CAD
+           STOP RUN.
+
+       ABRE-ARQ.
+           OPEN I-O CAD
+           IF FS-EMPTY
+               DISPLAY "AGENCIA.DAT VAZIO - NADA A FAZER"
+               MOVE 99 TO FFSALV
+           END-IF
+           IF NOT FS-OK AND NOT FS-OTHER
+               DISPLAY "NAO FOI POSSIVEL ABRIR AGENCIA.DAT - FS="
+                   FFSALV
+               MOVE 99 TO FFSALV
+           END-IF.
+
+       CARREGA-PARAMETROS.
+           OPEN INPUT PARAMETROS.
+           IF PMST = "00"
+               READ PARAMETROS
+                   NOT AT END
+                       IF PM-TAXA-JUROS > 0
+                           MOVE PM-TAXA-JUROS TO WS-TAXA-JUROS
+                       END-IF
+               END-READ
+               CLOSE PARAMETROS
+           END-IF.
+
+       APLICA-JUROS.
+           READ CAD NEXT RECORD
+               AT END
+                   MOVE 99 TO FFSALV
+           END-READ
+
+           IF FS-OK
+               ADD 1 TO WS-CONTAS-LIDAS
+               IF CONTA-POUPANCA AND CONTA-ATIVA AND VL-SALDO > 0
+                   COMPUTE WS-JUROS ROUNDED =
+                       VL-SALDO * WS-TAXA-JUROS
+                   ADD WS-JUROS TO VL-SALDO
+                   MOVE WS-JUROS TO VL-DEP
+                   REWRITE CADASTRO-REGISTRO
+                   ADD 1 TO WS-CONTAS-CORRIG
+               END-IF
+           END-IF.
+       END-APLICA-JUROS.
+
+       RELATORIO-FINAL.
+           DISPLAY "CONTAS ANALISADAS..: " WS-CONTAS-LIDAS
+           DISPLAY "CONTAS CREDITADAS..: " WS-CONTAS-CORRIG.
+
+       END PROGRAM JUROS-POUPANCA.
