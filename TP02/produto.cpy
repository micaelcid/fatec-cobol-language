@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Layout of REG-PROD, the PRODUTO.DAT stock-intake record kept by
+      * CUSTO-MERCADORIA.  Shared with the month-end rollover batch so
+      * both stay in sync.
+      ******************************************************************
+       01 REG-PROD.
+           02 CODIGO           PIC 9(4).
+           02 MERCADORIA       PIC X(30).
+           02 PRECO-UNITARIO   PIC 9(5)V99.
+           02 PRECO-TOTAL      PIC 9(5)V99.
+           02 QUANTIDADE       PIC 9(4).
