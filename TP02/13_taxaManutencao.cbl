@@ -0,0 +1,81 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TAXA-MANUTENCAO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CAD ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               FILE STATUS IS FFSALV
+               RECORD KEY IS CD-CONTA
+               ALTERNATE RECORD KEY IS CD-CPF WITH DUPLICATES.
+       DATA DIVISION.
+       FILE SECTION.
+       FD CAD VALUE OF FILE-ID IS "Agencia.dat".
+
+       COPY cadastro.
+
+       WORKING-STORAGE SECTION.
+      * TAXA DE MANUTENCAO MENSAL DEBITADA DAS CONTAS CORRENTE.
+      * SO E COBRADA SE NAO DEIXAR O SALDO ABAIXO DO LIMITE DE
+      * CHEQUE ESPECIAL DA CONTA.
+       77 WS-TAXA-MANUTENCAO  PIC 9(7) VALUE 10.
+       77 WS-CONTAS-LIDAS     PIC 9(6) VALUE ZEROS.
+       77 WS-CONTAS-COBRADAS  PIC 9(6) VALUE ZEROS.
+
+       77 FFSALV PIC 9(02).
+           88 FS-OK        VALUE 00.
+           88 FS-EMPTY     VALUE 35.
+           88 FS-OTHER     VALUE 99.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM ABRE-ARQ
+           IF FS-OK
+               MOVE ZEROS TO CD-CONTA
+               START CAD KEY IS NOT LESS THAN CD-CONTA
+                   INVALID KEY
+                       MOVE 99 TO FFSALV
+               END-START
+               PERFORM APLICA-TAXA THRU END-APLICA-TAXA
+                   UNTIL FS-OTHER
+           END-IF
+           PERFORM RELATORIO-FINAL
+           CLOSE CAD
+           STOP RUN.
+
+       ABRE-ARQ.
+           OPEN I-O CAD
+           IF FS-EMPTY
+               DISPLAY "AGENCIA.DAT VAZIO - NADA A FAZER"
+               MOVE 99 TO FFSALV
+           END-IF
+           IF NOT FS-OK AND NOT FS-OTHER
+               DISPLAY "NAO FOI POSSIVEL ABRIR AGENCIA.DAT - FS="
+                   FFSALV
+               MOVE 99 TO FFSALV
+           END-IF.
+
+       APLICA-TAXA.
+           READ CAD NEXT RECORD
+               AT END
+                   MOVE 99 TO FFSALV
+           END-READ
+
+           IF FS-OK
+               ADD 1 TO WS-CONTAS-LIDAS
+               IF CONTA-CORRENTE AND CONTA-ATIVA
+                   AND VL-SALDO - WS-TAXA-MANUTENCAO >= 0 - VL-LIMITE
+                   SUBTRACT WS-TAXA-MANUTENCAO FROM VL-SALDO
+                   MOVE WS-TAXA-MANUTENCAO TO VL-SAQUE
+                   REWRITE CADASTRO-REGISTRO
+                   ADD 1 TO WS-CONTAS-COBRADAS
+               END-IF
+           END-IF.
+       END-APLICA-TAXA.
+
+       RELATORIO-FINAL.
+           DISPLAY "CONTAS ANALISADAS..: " WS-CONTAS-LIDAS
+           DISPLAY "CONTAS COBRADAS....: " WS-CONTAS-COBRADAS.
+
+       END PROGRAM TAXA-MANUTENCAO.
