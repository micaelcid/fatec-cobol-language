@@ -0,0 +1,48 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU-PRINCIPAL.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 OPMENU       PIC X VALUE SPACES.
+
+       SCREEN SECTION.
+       01 TELA-MENU.
+           02 BLANK SCREEN.
+           02 LINE 02 COLUMN 20 VALUE "TP02 - MENU PRINCIPAL".
+           02 LINE 06 COLUMN 10 VALUE "1 - DATAS (MESES-ANO)".
+           02 LINE 08 COLUMN 10 VALUE "2 - ESTOQUE POR INDICE (INDICE)".
+           02 LINE 10 COLUMN 10 VALUE "3 - SIGLAS DE ESTADOS".
+           02 LINE 12 COLUMN 10 VALUE "4 - CUSTO DE MERCADORIA".
+           02 LINE 14 COLUMN 10 VALUE "5 - CONTA CORRENTE (BANCOPEL)".
+           02 LINE 17 COLUMN 10 VALUE "X - SAIR".
+           02 LINE 20 COLUMN 10 VALUE "OPCAO:".
+
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM CORPO UNTIL OPMENU = "X" OR "x".
+           DISPLAY "Fim de Programa" AT 2030.
+           STOP RUN.
+
+       CORPO.
+           PERFORM SELECIONA-OPCAO
+               UNTIL OPMENU = "1" OR "2" OR "3" OR "4" OR "5"
+                                  OR "X" OR "x".
+           EVALUATE OPMENU
+               WHEN "1"
+                   CALL "MESES-ANO"
+               WHEN "2"
+                   CALL "INDICE"
+               WHEN "3"
+                   CALL "SIGLA-ESTADOS"
+               WHEN "4"
+                   CALL "CUSTO-MERCADORIA"
+               WHEN "5"
+                   CALL "BANCOPEL"
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       SELECIONA-OPCAO.
+           DISPLAY TELA-MENU.
+           ACCEPT OPMENU AT 2017 WITH PROMPT AUTO.
+
+       END PROGRAM MENU-PRINCIPAL.
