@@ -0,0 +1,30 @@
+      ******************************************************************
+      * Layout of CADASTRO-REGISTRO, the Agencia.dat client/account
+      * record.  Shared by BANCOPEL and by every batch program that
+      * touches Agencia.dat, so the layout only has to change in one
+      * place.
+      ******************************************************************
+       01 CADASTRO-REGISTRO.
+           02 CD-CPF       PIC 9(11) VALUE ZEROS.
+           02 NM-USER      PIC X(35).
+           02 DS-ENDER     PIC X(45).
+           02 CD-CONTA     PIC 9(5).
+           02 CD-AGENCIA   PIC 9(3).
+           02 VL-DEP       PIC 9(7).
+           02 VL-SAQUE     PIC 9(7).
+           02 VL-SALDO     PIC S9(8).
+           02 VL-LIMITE    PIC 9(7) VALUE ZEROS.
+           02 CD-TIPO-CONTA PIC X(1) VALUE 'C'.
+               88 CONTA-CORRENTE  VALUE 'C'.
+               88 CONTA-POUPANCA  VALUE 'P'.
+           02 DT-NASCIMENTO.
+               03 DT-NASC-DIA  PIC 9(2) VALUE ZEROS.
+               03 DT-NASC-MES  PIC 9(2) VALUE ZEROS.
+               03 DT-NASC-ANO  PIC 9(4) VALUE ZEROS.
+           02 CD-STATUS    PIC X(1) VALUE 'A'.
+               88 CONTA-ATIVA     VALUE 'A'.
+               88 CONTA-BLOQUEADA VALUE 'B'.
+           02 CD-CPF-CONJUNTO PIC 9(11) VALUE ZEROS.
+           02 CD-ULT-MOVTO PIC X(1) VALUE SPACE.
+               88 UM-DEPOSITO     VALUE 'D'.
+               88 UM-SAQUE        VALUE 'S'.
