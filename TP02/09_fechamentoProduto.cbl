@@ -0,0 +1,123 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FECHAMENTO-PRODUTO.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-PRODUTO ASSIGN TO DISK
+               ORGANIZATION LINE SEQUENTIAL
+               ACCESS MODE SEQUENTIAL
+               FILE STATUS ARQST.
+
+           SELECT HISTORICO ASSIGN TO DISK
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS HISST.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-PRODUTO LABEL RECORD STANDARD
+           DATA RECORD IS REG-PROD
+           VALUE OF FILE-ID IS "PRODUTO.DAT".
+
+       COPY produto.
+
+       FD  HISTORICO LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "HISTPROD.DAT".
+       01  LINHA-HISTORICO.
+           02 LH-ANOMES     PIC 9(6).
+           02 FILLER        PIC X(1).
+           02 LH-CODIGO     PIC 9(4).
+           02 FILLER        PIC X(1).
+           02 LH-MERCADORIA PIC X(30).
+           02 FILLER        PIC X(1).
+           02 LH-QUANTIDADE PIC 9(4).
+           02 FILLER        PIC X(1).
+           02 LH-UNITARIO   PIC 9(5)V99.
+           02 FILLER        PIC X(1).
+           02 LH-TOTAL      PIC 9(5)V99.
+
+       WORKING-STORAGE SECTION.
+       01 ARQST PIC X(2).
+           88 FS-OK        VALUE "00".
+           88 FS-EMPTY     VALUE "35".
+           88 FS-OTHER     VALUE "99".
+
+       01 HISST PIC X(2).
+
+       01 DATA-SIS.
+           02 WS-ANO PIC 9(4).
+           02 WS-MES PIC 99.
+           02 WS-DIA PIC 99.
+
+       01 WS-ANOMES PIC 9(6).
+
+       01 WS-QTDE-ARQUIVADOS PIC 9(5) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           ACCEPT DATA-SIS FROM DATE YYYYMMDD.
+           MOVE WS-ANO TO WS-ANOMES(1:4).
+           MOVE WS-MES TO WS-ANOMES(5:2).
+
+           PERFORM ABRE-ARQUIVOS
+           IF FS-OK
+               PERFORM ARQUIVA-PRODUTO THRU END-ARQUIVA-PRODUTO
+                   UNTIL FS-OTHER
+               CLOSE ARQ-PRODUTO HISTORICO
+               PERFORM ZERA-PRODUTO
+               DISPLAY "FECHAMENTO MENSAL CONCLUIDO - "
+                   WS-QTDE-ARQUIVADOS " REGISTRO(S) ARQUIVADO(S)"
+           END-IF
+           STOP RUN.
+
+       ABRE-ARQUIVOS.
+           OPEN INPUT ARQ-PRODUTO
+           IF FS-EMPTY
+               DISPLAY "PRODUTO.DAT VAZIO - NADA A FECHAR"
+               SET FS-OTHER TO TRUE
+           END-IF
+           IF NOT FS-OK AND NOT FS-OTHER
+               DISPLAY "NAO FOI POSSIVEL ABRIR PRODUTO.DAT - FS="
+                   ARQST
+               SET FS-OTHER TO TRUE
+           END-IF
+           IF FS-OK
+               OPEN EXTEND HISTORICO
+               IF HISST NOT = "00"
+                   CLOSE HISTORICO
+                   OPEN OUTPUT HISTORICO
+               END-IF
+               IF HISST NOT = "00"
+                   DISPLAY "NAO FOI POSSIVEL ABRIR HISTPROD.DAT - FS="
+                       HISST
+                   CLOSE ARQ-PRODUTO
+                   SET FS-OTHER TO TRUE
+               END-IF
+           END-IF.
+
+       ARQUIVA-PRODUTO.
+           READ ARQ-PRODUTO
+               AT END
+                   SET FS-OTHER TO TRUE
+           END-READ
+
+           IF FS-OK
+               MOVE SPACES        TO LINHA-HISTORICO
+               MOVE WS-ANOMES     TO LH-ANOMES
+               MOVE CODIGO        TO LH-CODIGO
+               MOVE MERCADORIA    TO LH-MERCADORIA
+               MOVE QUANTIDADE    TO LH-QUANTIDADE
+               MOVE PRECO-UNITARIO TO LH-UNITARIO
+               MOVE PRECO-TOTAL   TO LH-TOTAL
+               WRITE LINHA-HISTORICO
+               ADD 1 TO WS-QTDE-ARQUIVADOS
+           END-IF.
+       END-ARQUIVA-PRODUTO.
+
+       ZERA-PRODUTO.
+           OPEN OUTPUT ARQ-PRODUTO
+           CLOSE ARQ-PRODUTO.
+
+       END PROGRAM FECHAMENTO-PRODUTO.
