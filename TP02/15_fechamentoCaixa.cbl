@@ -0,0 +1,92 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FECHAMENTO-CAIXA.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXTRATO ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EX-CHAVE
+               FILE STATUS IS FFEXTR.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EXTRATO VALUE OF FILE-ID IS "Extrato.dat".
+
+       COPY extrato.
+
+       WORKING-STORAGE SECTION.
+       77 FFEXTR PIC 9(02).
+           88 FE-OK        VALUE 00.
+           88 FE-EMPTY     VALUE 35.
+           88 FE-OTHER     VALUE 99.
+
+      * FECHAMENTO DE CAIXA - TOTALIZA OS MOVIMENTOS DE DEPOSITO E
+      * SAQUE GRAVADOS EM EXTRATO.DAT NA DATA DE HOJE, PARA CONFERENCIA
+      * DO CAIXA CONTRA O SISTEMA.
+       77 WS-HOJE              PIC 9(8) VALUE ZEROS.
+       77 WS-QT-DEPOSITOS      PIC 9(6) VALUE ZEROS.
+       77 WS-QT-SAQUES         PIC 9(6) VALUE ZEROS.
+       77 WS-TOTAL-DEPOSITOS   PIC 9(9) VALUE ZEROS.
+       77 WS-TOTAL-SAQUES      PIC 9(9) VALUE ZEROS.
+       77 WS-SALDO-CAIXA       PIC S9(9) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-HOJE
+
+           PERFORM ABRE-ARQ
+           IF FE-OK
+               MOVE ZEROS TO EX-CHAVE
+               START EXTRATO KEY IS NOT LESS THAN EX-CHAVE
+                   INVALID KEY
+                       SET FE-OTHER TO TRUE
+               END-START
+               PERFORM TOTALIZA-MOVIMENTO THRU END-TOTALIZA-MOVIMENTO
+                   UNTIL FE-OTHER
+           END-IF
+           PERFORM RELATORIO-FINAL
+           CLOSE EXTRATO
+           STOP RUN.
+
+       ABRE-ARQ.
+           OPEN INPUT EXTRATO
+           IF FE-EMPTY
+               DISPLAY "EXTRATO.DAT VAZIO - NADA A FECHAR"
+               SET FE-OTHER TO TRUE
+           END-IF
+           IF NOT FE-OK AND NOT FE-OTHER
+               DISPLAY "NAO FOI POSSIVEL ABRIR EXTRATO.DAT - FS="
+                   FFEXTR
+               SET FE-OTHER TO TRUE
+           END-IF.
+
+       TOTALIZA-MOVIMENTO.
+           READ EXTRATO NEXT RECORD
+               AT END
+                   SET FE-OTHER TO TRUE
+           END-READ
+
+           IF FE-OK AND EX-DATAHORA(1:8) = WS-HOJE
+               IF EX-DEPOSITO
+                   ADD 1 TO WS-QT-DEPOSITOS
+                   ADD EX-VALOR TO WS-TOTAL-DEPOSITOS
+               ELSE
+                   ADD 1 TO WS-QT-SAQUES
+                   ADD EX-VALOR TO WS-TOTAL-SAQUES
+               END-IF
+           END-IF.
+       END-TOTALIZA-MOVIMENTO.
+
+       RELATORIO-FINAL.
+           COMPUTE WS-SALDO-CAIXA =
+               WS-TOTAL-DEPOSITOS - WS-TOTAL-SAQUES
+
+           DISPLAY "FECHAMENTO DE CAIXA - " WS-HOJE
+           DISPLAY "DEPOSITOS....: " WS-QT-DEPOSITOS
+               " MOVIMENTO(S)  R$ " WS-TOTAL-DEPOSITOS
+           DISPLAY "SAQUES.......: " WS-QT-SAQUES
+               " MOVIMENTO(S)  R$ " WS-TOTAL-SAQUES
+           DISPLAY "SALDO DO CAIXA NO DIA........: R$ " WS-SALDO-CAIXA.
+
+       END PROGRAM FECHAMENTO-CAIXA.
