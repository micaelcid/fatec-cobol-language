@@ -10,6 +10,15 @@
        01 SIGLA-UP     PIC X(2) VALUE SPACES.
        01 LOOP         PIC 9(2) VALUE ZEROS.
        01 AAA          PIC 9 VALUE ZERO.
+       01 OPMODO       PIC X VALUE SPACES.
+       01 ESTADO-NOME    PIC X(19) VALUE SPACES.
+       01 ESTADO-NOME-UP PIC X(19) VALUE SPACES.
+       01 AT-EST         PIC 9(4) VALUE ZEROS.
+       01 CONTINUAx      PIC X VALUE SPACE.
+       01 REGIAO-ESCOLHA PIC 9 VALUE ZERO.
+       01 REGIAO-NOME    PIC X(12) VALUE SPACES.
+       01 LINHA-R        PIC 99 VALUE ZEROS.
+       01 AT-R           PIC 9(4) VALUE ZEROS.
        01 ESTADOS.
            02 FILLER PIC X(19) VALUE "Acre".
            02 FILLER PIC X(19) VALUE "Alagoas".
@@ -75,6 +84,200 @@
        01 TABELA-SIGLA REDEFINES SIGLAS.
            02 SIGLA-T PIC X(2) OCCURS 27 TIMES.
 
+       01 REGIOES.
+           02 FILLER PIC X(12) VALUE "Norte".
+           02 FILLER PIC X(12) VALUE "Nordeste".
+           02 FILLER PIC X(12) VALUE "Norte".
+           02 FILLER PIC X(12) VALUE "Norte".
+           02 FILLER PIC X(12) VALUE "Nordeste".
+           02 FILLER PIC X(12) VALUE "Nordeste".
+           02 FILLER PIC X(12) VALUE "Centro-Oeste".
+           02 FILLER PIC X(12) VALUE "Sudeste".
+           02 FILLER PIC X(12) VALUE "Centro-Oeste".
+           02 FILLER PIC X(12) VALUE "Nordeste".
+           02 FILLER PIC X(12) VALUE "Centro-Oeste".
+           02 FILLER PIC X(12) VALUE "Centro-Oeste".
+           02 FILLER PIC X(12) VALUE "Sudeste".
+           02 FILLER PIC X(12) VALUE "Norte".
+           02 FILLER PIC X(12) VALUE "Nordeste".
+           02 FILLER PIC X(12) VALUE "Sul".
+           02 FILLER PIC X(12) VALUE "Nordeste".
+           02 FILLER PIC X(12) VALUE "Nordeste".
+           02 FILLER PIC X(12) VALUE "Sudeste".
+           02 FILLER PIC X(12) VALUE "Nordeste".
+           02 FILLER PIC X(12) VALUE "Sul".
+           02 FILLER PIC X(12) VALUE "Norte".
+           02 FILLER PIC X(12) VALUE "Norte".
+           02 FILLER PIC X(12) VALUE "Sul".
+           02 FILLER PIC X(12) VALUE "Sudeste".
+           02 FILLER PIC X(12) VALUE "Nordeste".
+           02 FILLER PIC X(12) VALUE "Norte".
+
+       01 TABELA-REGIAO REDEFINES REGIOES.
+           02 REGIAO-T PIC X(12) OCCURS 27 TIMES.
+
+       01 REGIOES-MENU.
+           02 FILLER PIC X(12) VALUE "Norte".
+           02 FILLER PIC X(12) VALUE "Nordeste".
+           02 FILLER PIC X(12) VALUE "Centro-Oeste".
+           02 FILLER PIC X(12) VALUE "Sudeste".
+           02 FILLER PIC X(12) VALUE "Sul".
+
+       01 TABELA-REGIAO-MENU REDEFINES REGIOES-MENU.
+           02 REGIAO-MENU-T PIC X(12) OCCURS 5 TIMES.
+
+      * MUNICIPIOS CADASTRADOS POR ESTADO.  CADA ESTADO TEM 5 POSICOES
+      * RESERVADAS NA TABELA, NA MESMA ORDEM DE SIGLAS/ESTADOS (AC, AL,
+      * AP, AM, BA, CE, DF, ES, GO, MA, MT, MS, MG, PA, PB, PR, PE, PI,
+      * RJ, RN, RS, RO, RR, SC, SP, SE, TO).  POSICOES NAO USADAS FICAM
+      * EM BRANCO.
+       01 MUNICIPIOS.
+           02 FILLER PIC X(19) VALUE "Rio Branco".
+           02 FILLER PIC X(19) VALUE "Cruzeiro do Sul".
+           02 FILLER PIC X(19) VALUE "Sena Madureira".
+           02 FILLER PIC X(19) VALUE SPACES.
+           02 FILLER PIC X(19) VALUE SPACES.
+           02 FILLER PIC X(19) VALUE "Maceio".
+           02 FILLER PIC X(19) VALUE "Arapiraca".
+           02 FILLER PIC X(19) VALUE "Palmeira dos Indios".
+           02 FILLER PIC X(19) VALUE SPACES.
+           02 FILLER PIC X(19) VALUE SPACES.
+           02 FILLER PIC X(19) VALUE "Macapa".
+           02 FILLER PIC X(19) VALUE "Santana".
+           02 FILLER PIC X(19) VALUE "Oiapoque".
+           02 FILLER PIC X(19) VALUE SPACES.
+           02 FILLER PIC X(19) VALUE SPACES.
+           02 FILLER PIC X(19) VALUE "Manaus".
+           02 FILLER PIC X(19) VALUE "Parintins".
+           02 FILLER PIC X(19) VALUE "Itacoatiara".
+           02 FILLER PIC X(19) VALUE SPACES.
+           02 FILLER PIC X(19) VALUE SPACES.
+           02 FILLER PIC X(19) VALUE "Salvador".
+           02 FILLER PIC X(19) VALUE "Feira de Santana".
+           02 FILLER PIC X(19) VALUE "Vitoria Conquista".
+           02 FILLER PIC X(19) VALUE SPACES.
+           02 FILLER PIC X(19) VALUE SPACES.
+           02 FILLER PIC X(19) VALUE "Fortaleza".
+           02 FILLER PIC X(19) VALUE "Juazeiro do Norte".
+           02 FILLER PIC X(19) VALUE "Sobral".
+           02 FILLER PIC X(19) VALUE SPACES.
+           02 FILLER PIC X(19) VALUE SPACES.
+           02 FILLER PIC X(19) VALUE "Brasilia".
+           02 FILLER PIC X(19) VALUE "Ceilandia".
+           02 FILLER PIC X(19) VALUE "Taguatinga".
+           02 FILLER PIC X(19) VALUE SPACES.
+           02 FILLER PIC X(19) VALUE SPACES.
+           02 FILLER PIC X(19) VALUE "Vitoria".
+           02 FILLER PIC X(19) VALUE "Vila Velha".
+           02 FILLER PIC X(19) VALUE "Serra".
+           02 FILLER PIC X(19) VALUE SPACES.
+           02 FILLER PIC X(19) VALUE SPACES.
+           02 FILLER PIC X(19) VALUE "Goiania".
+           02 FILLER PIC X(19) VALUE "Anapolis".
+           02 FILLER PIC X(19) VALUE "Rio Verde".
+           02 FILLER PIC X(19) VALUE SPACES.
+           02 FILLER PIC X(19) VALUE SPACES.
+           02 FILLER PIC X(19) VALUE "Sao Luis".
+           02 FILLER PIC X(19) VALUE "Imperatriz".
+           02 FILLER PIC X(19) VALUE "Caxias".
+           02 FILLER PIC X(19) VALUE SPACES.
+           02 FILLER PIC X(19) VALUE SPACES.
+           02 FILLER PIC X(19) VALUE "Cuiaba".
+           02 FILLER PIC X(19) VALUE "Varzea Grande".
+           02 FILLER PIC X(19) VALUE "Rondonopolis".
+           02 FILLER PIC X(19) VALUE SPACES.
+           02 FILLER PIC X(19) VALUE SPACES.
+           02 FILLER PIC X(19) VALUE "Campo Grande".
+           02 FILLER PIC X(19) VALUE "Dourados".
+           02 FILLER PIC X(19) VALUE "Tres Lagoas".
+           02 FILLER PIC X(19) VALUE SPACES.
+           02 FILLER PIC X(19) VALUE SPACES.
+           02 FILLER PIC X(19) VALUE "Belo Horizonte".
+           02 FILLER PIC X(19) VALUE "Uberlandia".
+           02 FILLER PIC X(19) VALUE "Contagem".
+           02 FILLER PIC X(19) VALUE SPACES.
+           02 FILLER PIC X(19) VALUE SPACES.
+           02 FILLER PIC X(19) VALUE "Belem".
+           02 FILLER PIC X(19) VALUE "Ananindeua".
+           02 FILLER PIC X(19) VALUE "Santarem".
+           02 FILLER PIC X(19) VALUE SPACES.
+           02 FILLER PIC X(19) VALUE SPACES.
+           02 FILLER PIC X(19) VALUE "Joao Pessoa".
+           02 FILLER PIC X(19) VALUE "Campina Grande".
+           02 FILLER PIC X(19) VALUE "Santa Rita".
+           02 FILLER PIC X(19) VALUE SPACES.
+           02 FILLER PIC X(19) VALUE SPACES.
+           02 FILLER PIC X(19) VALUE "Curitiba".
+           02 FILLER PIC X(19) VALUE "Londrina".
+           02 FILLER PIC X(19) VALUE "Maringa".
+           02 FILLER PIC X(19) VALUE SPACES.
+           02 FILLER PIC X(19) VALUE SPACES.
+           02 FILLER PIC X(19) VALUE "Recife".
+           02 FILLER PIC X(19) VALUE "Jaboatao Guararapes".
+           02 FILLER PIC X(19) VALUE "Olinda".
+           02 FILLER PIC X(19) VALUE SPACES.
+           02 FILLER PIC X(19) VALUE SPACES.
+           02 FILLER PIC X(19) VALUE "Teresina".
+           02 FILLER PIC X(19) VALUE "Parnaiba".
+           02 FILLER PIC X(19) VALUE "Picos".
+           02 FILLER PIC X(19) VALUE SPACES.
+           02 FILLER PIC X(19) VALUE SPACES.
+           02 FILLER PIC X(19) VALUE "Rio de Janeiro".
+           02 FILLER PIC X(19) VALUE "Niteroi".
+           02 FILLER PIC X(19) VALUE "Duque de Caxias".
+           02 FILLER PIC X(19) VALUE SPACES.
+           02 FILLER PIC X(19) VALUE SPACES.
+           02 FILLER PIC X(19) VALUE "Natal".
+           02 FILLER PIC X(19) VALUE "Mossoro".
+           02 FILLER PIC X(19) VALUE "Parnamirim".
+           02 FILLER PIC X(19) VALUE SPACES.
+           02 FILLER PIC X(19) VALUE SPACES.
+           02 FILLER PIC X(19) VALUE "Porto Alegre".
+           02 FILLER PIC X(19) VALUE "Caxias do Sul".
+           02 FILLER PIC X(19) VALUE "Pelotas".
+           02 FILLER PIC X(19) VALUE SPACES.
+           02 FILLER PIC X(19) VALUE SPACES.
+           02 FILLER PIC X(19) VALUE "Porto Velho".
+           02 FILLER PIC X(19) VALUE "Ji-Parana".
+           02 FILLER PIC X(19) VALUE "Ariquemes".
+           02 FILLER PIC X(19) VALUE SPACES.
+           02 FILLER PIC X(19) VALUE SPACES.
+           02 FILLER PIC X(19) VALUE "Boa Vista".
+           02 FILLER PIC X(19) VALUE "Rorainopolis".
+           02 FILLER PIC X(19) VALUE "Caracarai".
+           02 FILLER PIC X(19) VALUE SPACES.
+           02 FILLER PIC X(19) VALUE SPACES.
+           02 FILLER PIC X(19) VALUE "Florianopolis".
+           02 FILLER PIC X(19) VALUE "Joinville".
+           02 FILLER PIC X(19) VALUE "Blumenau".
+           02 FILLER PIC X(19) VALUE SPACES.
+           02 FILLER PIC X(19) VALUE SPACES.
+           02 FILLER PIC X(19) VALUE "Sao Paulo".
+           02 FILLER PIC X(19) VALUE "Campinas".
+           02 FILLER PIC X(19) VALUE "Guarulhos".
+           02 FILLER PIC X(19) VALUE SPACES.
+           02 FILLER PIC X(19) VALUE SPACES.
+           02 FILLER PIC X(19) VALUE "Aracaju".
+           02 FILLER PIC X(19) VALUE "Itabaiana".
+           02 FILLER PIC X(19) VALUE SPACES.
+           02 FILLER PIC X(19) VALUE SPACES.
+           02 FILLER PIC X(19) VALUE SPACES.
+           02 FILLER PIC X(19) VALUE "Palmas".
+           02 FILLER PIC X(19) VALUE "Araguaina".
+           02 FILLER PIC X(19) VALUE "Gurupi".
+           02 FILLER PIC X(19) VALUE SPACES.
+           02 FILLER PIC X(19) VALUE SPACES.
+
+       01 TABELA-MUNICIPIOS REDEFINES MUNICIPIOS.
+           02 MUNICIPIO-E OCCURS 27 TIMES.
+               03 MUNICIPIO-T PIC X(19) OCCURS 5 TIMES.
+
+       01 ESTADO-ACHADO-IDX PIC 9(2) VALUE ZEROS.
+       01 SUB-MUN           PIC 9    VALUE ZERO.
+       01 LINHA-MUN         PIC 99   VALUE ZEROS.
+       01 AT-MUN            PIC 9(4) VALUE ZEROS.
+       01 OPCAO-MUN         PIC X    VALUE SPACE.
+
        SCREEN SECTION.
        01 TELA.
            02 BLANK SCREEN.
@@ -93,6 +296,7 @@
            MOVE SPACES TO OPCAO-INIC.
            MOVE ZEROS TO LOOP.
            MOVE ZERO TO AAA.
+           MOVE SPACES TO OPMODO.
       *     PERFORM MOSTRA.
       *     IF SIGLA-UP EQUAL SPACES
       *         DISPLAY "DIGITE ALGO" AT 1215.
@@ -103,9 +307,27 @@
       *     MOVE SPACES TO OPCAO-INIC.
       *     MOVE ZEROS TO LOOP.
       *     MOVE ZERO TO AAA.
-           PERFORM MOSTRA-V.
-           IF SIGLA-UP EQUAL SPACES
-               DISPLAY ESTADO-T(28) AT 1240 FOREGROUND-COLOR 3.
+           PERFORM SELECIONA-MODO UNTIL OPMODO = "S" OR "s"
+                                               OR "E" OR "e"
+                                               OR "L" OR "l"
+                                               OR "R" OR "r".
+           EVALUATE OPMODO
+               WHEN "S" WHEN "s"
+                   PERFORM MOSTRA-V
+                   IF SIGLA-UP EQUAL SPACES
+                       DISPLAY ESTADO-T(28) AT 1240 FOREGROUND-COLOR 3
+                   ELSE
+                       IF AAA = 1
+                           PERFORM PERGUNTA-MUNICIPIOS
+                       END-IF
+                   END-IF
+               WHEN "E" WHEN "e"
+                   PERFORM BUSCA-SIGLA
+               WHEN "L" WHEN "l"
+                   PERFORM LISTAR-TODOS
+               WHEN "R" WHEN "r"
+                   PERFORM LISTAR-REGIAO
+           END-EVALUATE.
 
            PERFORM CONTINUA UNTIL OPCAO = "S" OR "s" OR "N" OR "n".
            IF OPCAO = "S" OR "s"
@@ -180,16 +402,64 @@
       *     WHEN OTHER
       *         DISPLAY "Estado inexistente" at 1215.
 
+       SELECIONA-MODO.
+           DISPLAY "S - CONSULTAR SIGLA -> ESTADO" AT 1215.
+           DISPLAY "E - CONSULTAR ESTADO -> SIGLA" AT 1415.
+           DISPLAY "L - LISTAR TODOS OS ESTADOS" AT 1615.
+           DISPLAY "R - LISTAR ESTADOS POR REGIAO" AT 1715.
+           DISPLAY "OPCAO: " AT 1815.
+           ACCEPT OPMODO AT 1823 WITH PROMPT AUTO.
+
+       LISTAR-TODOS.
+           DISPLAY TELA.
+           DISPLAY "TABELA DE ESTADOS E SIGLAS" AT 0125.
+
+           PERFORM TEST AFTER VARYING LOOP FROM 1 BY 1 UNTIL LOOP = 27
+
+               IF LOOP <= 14
+                   COMPUTE AT-EST = (LOOP + 2) * 100 + 02
+               ELSE
+                   COMPUTE AT-EST = (LOOP - 14 + 2) * 100 + 42
+               END-IF
+               DISPLAY SIGLA-T(LOOP) AT AT-EST
+               COMPUTE AT-EST = AT-EST + 4
+               DISPLAY ESTADO-T(LOOP) AT AT-EST
+
+           END-PERFORM.
+
+           DISPLAY "ENTER PARA CONTINUAR" AT 2220.
+           ACCEPT CONTINUAx AT 2241.
+
+       BUSCA-SIGLA.
+           DISPLAY "DIGITE O NOME DO ESTADO: " AT 1040.
+           ACCEPT ESTADO-NOME AT 1066 WITH PROMPT AUTO.
+           MOVE FUNCTION UPPER-CASE(ESTADO-NOME) TO ESTADO-NOME-UP.
+           MOVE 0 TO AAA.
+
+           PERFORM TEST AFTER VARYING LOOP FROM 1 BY 1 UNTIL LOOP = 27
+
+               IF FUNCTION UPPER-CASE(ESTADO-T(LOOP)) EQUAL
+                   ESTADO-NOME-UP
+                   DISPLAY SIGLA-T(LOOP) AT 1240 FOREGROUND-COLOR 3
+                   MOVE 1 TO AAA
+               END-IF
+
+           END-PERFORM.
+
+               IF AAA = 0
+                   DISPLAY "ESTADO INEXISTENTE" AT 1240.
+
        MOSTRA-V.
            DISPLAY "DIGITE O ESTADO: " AT 1040.
            ACCEPT SIGLA AT 1057 WITH PROMPT AUTO.
            MOVE FUNCTION UPPER-CASE(SIGLA) TO SIGLA-UP.
 
-           PERFORM TEST AFTER VARYING LOOP FROM 1 BY 1 UNTIL LOOP = 28
+           PERFORM TEST AFTER VARYING LOOP FROM 1 BY 1 UNTIL LOOP = 27
 
-               IF SIGLA-T(LOOP) EQUALS SIGLA-UP
+               IF SIGLA-T(LOOP) EQUAL SIGLA-UP
                    DISPLAY ESTADO-T(LOOP) AT 1240 FOREGROUND-COLOR 3
                    MOVE 1 TO AAA
+                   MOVE LOOP TO ESTADO-ACHADO-IDX
                END-IF
 
            END-PERFORM.
@@ -197,6 +467,71 @@
                IF AAA = 0
                    DISPLAY ESTADO-T(LOOP) AT 1240.
 
+       PERGUNTA-MUNICIPIOS.
+           DISPLAY "VER MUNICIPIOS DESTE ESTADO (S/N)? " AT 1440.
+           ACCEPT OPCAO-MUN AT 1475 WITH PROMPT AUTO.
+           IF OPCAO-MUN = "S" OR "s"
+               PERFORM MOSTRA-MUNICIPIOS.
+
+       MOSTRA-MUNICIPIOS.
+           DISPLAY TELA.
+           DISPLAY "MUNICIPIOS DE " AT 0210.
+           DISPLAY ESTADO-T(ESTADO-ACHADO-IDX) AT 0225
+               FOREGROUND-COLOR 3.
+           MOVE ZEROS TO LINHA-MUN.
+
+           PERFORM TEST AFTER VARYING SUB-MUN FROM 1 BY 1
+               UNTIL SUB-MUN = 5
+               IF MUNICIPIO-T(ESTADO-ACHADO-IDX, SUB-MUN) NOT = SPACES
+                   COMPUTE AT-MUN = (LINHA-MUN + 4) * 100 + 10
+                   DISPLAY MUNICIPIO-T(ESTADO-ACHADO-IDX, SUB-MUN)
+                       AT AT-MUN
+                   ADD 1 TO LINHA-MUN
+               END-IF
+           END-PERFORM.
+
+           IF LINHA-MUN = ZEROS
+               DISPLAY "NENHUM MUNICIPIO CADASTRADO" AT 0410
+           END-IF
+
+           DISPLAY "ENTER PARA CONTINUAR" AT 2220.
+           ACCEPT CONTINUAx AT 2241.
+
+       LISTAR-REGIAO.
+           DISPLAY TELA.
+           DISPLAY "1 - NORTE" AT 0610.
+           DISPLAY "2 - NORDESTE" AT 0810.
+           DISPLAY "3 - CENTRO-OESTE" AT 1010.
+           DISPLAY "4 - SUDESTE" AT 1210.
+           DISPLAY "5 - SUL" AT 1410.
+           DISPLAY "REGIAO: " AT 1610.
+           ACCEPT REGIAO-ESCOLHA AT 1618 WITH PROMPT AUTO.
+
+           IF REGIAO-ESCOLHA >= 1 AND REGIAO-ESCOLHA <= 5
+               MOVE REGIAO-MENU-T(REGIAO-ESCOLHA) TO REGIAO-NOME
+               DISPLAY TELA
+               DISPLAY "ESTADOS DA REGIAO " AT 0210
+               DISPLAY REGIAO-NOME AT 0229
+               MOVE ZEROS TO LINHA-R
+
+               PERFORM TEST AFTER VARYING LOOP FROM 1 BY 1
+                   UNTIL LOOP = 27
+
+                   IF REGIAO-T(LOOP) = REGIAO-NOME
+                       COMPUTE AT-R = (LINHA-R + 4) * 100 + 05
+                       DISPLAY SIGLA-T(LOOP) AT AT-R
+                       COMPUTE AT-R = AT-R + 4
+                       DISPLAY ESTADO-T(LOOP) AT AT-R
+                       ADD 1 TO LINHA-R
+                   END-IF
+
+               END-PERFORM
+
+               DISPLAY "ENTER PARA CONTINUAR" AT 2220
+               ACCEPT CONTINUAx AT 2241
+           ELSE
+               DISPLAY "REGIAO INVALIDA" AT 1810.
+
        CONTINUA.
            DISPLAY "Continua (S/N)?" AT 1635.
            ACCEPT OPCAO AT 1650 WITH PROMPT AUTO.
