@@ -0,0 +1,122 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VALOR-ESTOQUE.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRODUTOS ASSIGN TO DISK
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY CODIG-P
+               FILE STATUS ARQST.
+
+           SELECT RELATORIO ASSIGN TO DISK
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS REP-OK.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRODUTOS LABEL RECORD STANDARD
+           DATA RECORD IS REG-PROD
+           VALUE OF FILE-ID IS "PRODUTOS.DAT".
+
+       COPY produtos.
+
+       FD  RELATORIO LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "VALORIZA.TXT".
+       01  LINHA-RELATORIO PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 ARQST PIC X(2).
+           88 FS-OK        VALUE "00".
+           88 FS-EMPTY     VALUE "35".
+           88 FS-OTHER     VALUE "99".
+
+       01 REP-OK PIC X(2).
+
+       01 LINHA-DETALHE.
+           02 LD-CODIGO    PIC ZZZ9.
+           02 FILLER       PIC X(3) VALUE SPACES.
+           02 LD-NOME      PIC X(30).
+           02 FILLER       PIC X(3) VALUE SPACES.
+           02 LD-QTDADE    PIC ZZZ9.
+           02 FILLER       PIC X(3) VALUE SPACES.
+           02 LD-UNIT      PIC $ZZ.ZZ9,99.
+           02 FILLER       PIC X(3) VALUE SPACES.
+           02 LD-TOTAL     PIC $ZZZ.ZZ9,99.
+
+       01 LINHA-TOTAL.
+           02 FILLER       PIC X(40) VALUE
+               "VALOR TOTAL DO ESTOQUE..............: ".
+           02 LT-TOTAL     PIC $ZZZ.ZZZ.ZZ9,99.
+
+       01 WS-QTDE-PRODUTOS PIC 9(5) VALUE ZEROS.
+       01 WS-VALOR-TOTAL   PIC 9(9)V99 VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM ABRE-ARQUIVOS
+           IF FS-OK
+               MOVE ZEROS TO CODIG-P
+               START PRODUTOS KEY IS NOT LESS THAN CODIG-P
+                   INVALID KEY
+                       SET FS-OTHER TO TRUE
+               END-START
+               PERFORM VALORIZA-PRODUTO THRU END-VALORIZA-PRODUTO
+                   UNTIL FS-OTHER
+               PERFORM RELATORIO-FINAL
+           END-IF
+           CLOSE PRODUTOS RELATORIO
+           STOP RUN.
+
+       ABRE-ARQUIVOS.
+           OPEN I-O PRODUTOS
+           IF FS-EMPTY
+               DISPLAY "PRODUTOS.DAT VAZIO - NADA A VALORIZAR"
+               SET FS-OTHER TO TRUE
+           END-IF
+           IF NOT FS-OK AND NOT FS-OTHER
+               DISPLAY "NAO FOI POSSIVEL ABRIR PRODUTOS.DAT - FS="
+                   ARQST
+               SET FS-OTHER TO TRUE
+           END-IF
+           IF FS-OK
+               OPEN OUTPUT RELATORIO
+               MOVE "RELATORIO DE VALORIZACAO DE ESTOQUE"
+                   TO LINHA-RELATORIO
+               WRITE LINHA-RELATORIO
+               MOVE SPACES TO LINHA-RELATORIO
+               WRITE LINHA-RELATORIO
+           END-IF.
+
+       VALORIZA-PRODUTO.
+           READ PRODUTOS NEXT RECORD
+               AT END
+                   SET FS-OTHER TO TRUE
+           END-READ
+
+           IF FS-OK
+               MOVE CODIG-P  TO LD-CODIGO
+               MOVE NOME-P   TO LD-NOME
+               MOVE QTDADE-P TO LD-QTDADE
+               MOVE UNIT-P   TO LD-UNIT
+               MOVE TOTAL-P  TO LD-TOTAL
+               MOVE LINHA-DETALHE TO LINHA-RELATORIO
+               WRITE LINHA-RELATORIO
+               ADD 1 TO WS-QTDE-PRODUTOS
+               ADD TOTAL-P TO WS-VALOR-TOTAL
+           END-IF.
+       END-VALORIZA-PRODUTO.
+
+       RELATORIO-FINAL.
+           MOVE SPACES TO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO
+           MOVE WS-VALOR-TOTAL TO LT-TOTAL
+           MOVE LINHA-TOTAL TO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO
+           DISPLAY "PRODUTOS VALORIZADOS: " WS-QTDE-PRODUTOS
+           DISPLAY "RELATORIO GRAVADO EM VALORIZA.TXT".
+
+       END PROGRAM VALOR-ESTOQUE.
