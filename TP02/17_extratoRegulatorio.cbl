@@ -0,0 +1,128 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXTRATO-REGULATORIO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AGENCIA ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CD-CONTA
+               ALTERNATE RECORD KEY IS CD-CPF WITH DUPLICATES
+               FILE STATUS IS FFSALV.
+
+           SELECT EXTRATO-REG ASSIGN TO WS-NOME-REGULATORIO
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS ERST.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AGENCIA VALUE OF FILE-ID IS "Agencia.dat".
+
+       COPY cadastro.
+
+       FD  EXTRATO-REG.
+       01  LINHA-REGULATORIA PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77  FFSALV PIC 9(02).
+           88 FS-OK        VALUE 00.
+           88 FS-OTHER     VALUE 99.
+
+       77  ERST PIC X(02).
+
+      * EXTRATO REGULATORIO - LAYOUT DE COLUNAS FIXAS NOS MOLDES DOS
+      * ARQUIVOS-PADRAO DE INTERCAMBIO BANCARIO, PARA ENTREGA A
+      * AUDITORIA OU CAMARA DE COMPENSACAO SEM CONVERSAO MANUAL.
+      * REGISTRO 0 = HEADER, REGISTRO 1 = DETALHE, REGISTRO 9 = TRAILER.
+      *
+      * DETALHE (REGISTRO TIPO 1), POSICOES:
+      *   COL 01      TIPO DE REGISTRO ("1")
+      *   COL 02-12   CPF                    (9(11))
+      *   COL 13-16   AGENCIA                 (9(04))
+      *   COL 17-23   CONTA                   (9(07))
+      *   COL 24-35   SALDO, VALOR ABSOLUTO   (9(12))
+      *   COL 36      SINAL DO SALDO ("+" OU "-")
+      *   COL 37-80   RESERVADO (BRANCOS)
+       01  DATA-SIS.
+           02 WS-ANO PIC 9(4).
+           02 WS-MES PIC 99.
+           02 WS-DIA PIC 99.
+
+       01  WS-NOME-REGULATORIO PIC X(20) VALUE SPACES.
+       01  WS-QTDE-REGISTROS   PIC 9(6) VALUE ZEROS.
+       01  WS-AGENCIA-ED       PIC 9(4) VALUE ZEROS.
+       01  WS-CONTA-ED         PIC 9(7) VALUE ZEROS.
+       01  WS-SALDO-ABS        PIC 9(12) VALUE ZEROS.
+       01  WS-SALDO-SINAL      PIC X(1) VALUE SPACE.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           ACCEPT DATA-SIS FROM DATE YYYYMMDD.
+           STRING "REGULAT_" WS-ANO WS-MES WS-DIA ".TXT"
+               DELIMITED BY SIZE INTO WS-NOME-REGULATORIO.
+
+           PERFORM GERA-EXTRATO THRU END-GERA-EXTRATO.
+
+           DISPLAY "EXTRATO REGULATORIO GERADO: " WS-NOME-REGULATORIO
+           DISPLAY "  " WS-QTDE-REGISTROS " REGISTRO(S)".
+           STOP RUN.
+
+       GERA-EXTRATO.
+           OPEN INPUT AGENCIA
+           IF NOT FS-OK
+               DISPLAY "AGENCIA.DAT INDISPONIVEL - EXTRATO NAO GERADO"
+               GO END-GERA-EXTRATO
+           END-IF
+           OPEN OUTPUT EXTRATO-REG
+
+           MOVE SPACES TO LINHA-REGULATORIA
+           STRING "0"                  DELIMITED BY SIZE
+               WS-ANO                  DELIMITED BY SIZE
+               WS-MES                  DELIMITED BY SIZE
+               WS-DIA                  DELIMITED BY SIZE
+               "EXTRATO REGULATORIO"   DELIMITED BY SIZE
+               INTO LINHA-REGULATORIA
+           WRITE LINHA-REGULATORIA
+
+           PERFORM LINHA-DETALHE THRU END-LINHA-DETALHE
+               UNTIL FS-OTHER
+
+           MOVE SPACES TO LINHA-REGULATORIA
+           STRING "9"                  DELIMITED BY SIZE
+               WS-QTDE-REGISTROS       DELIMITED BY SIZE
+               INTO LINHA-REGULATORIA
+           WRITE LINHA-REGULATORIA
+
+           CLOSE AGENCIA EXTRATO-REG.
+       END-GERA-EXTRATO.
+
+       LINHA-DETALHE.
+           READ AGENCIA NEXT RECORD
+               AT END
+                   SET FS-OTHER TO TRUE
+           END-READ
+           IF FS-OK
+               IF VL-SALDO < 0
+                   MOVE "-" TO WS-SALDO-SINAL
+                   COMPUTE WS-SALDO-ABS = VL-SALDO * -1
+               ELSE
+                   MOVE "+" TO WS-SALDO-SINAL
+                   MOVE VL-SALDO TO WS-SALDO-ABS
+               END-IF
+               MOVE CD-AGENCIA TO WS-AGENCIA-ED
+               MOVE CD-CONTA TO WS-CONTA-ED
+
+               MOVE SPACES TO LINHA-REGULATORIA
+               STRING "1"              DELIMITED BY SIZE
+                   CD-CPF              DELIMITED BY SIZE
+                   WS-AGENCIA-ED       DELIMITED BY SIZE
+                   WS-CONTA-ED         DELIMITED BY SIZE
+                   WS-SALDO-ABS        DELIMITED BY SIZE
+                   WS-SALDO-SINAL      DELIMITED BY SIZE
+                   INTO LINHA-REGULATORIA
+               WRITE LINHA-REGULATORIA
+               ADD 1 TO WS-QTDE-REGISTROS
+           END-IF.
+       END-LINHA-DETALHE.
+
+       END PROGRAM EXTRATO-REGULATORIO.
