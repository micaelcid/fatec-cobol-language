@@ -0,0 +1,95 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REAJUSTE-PRECO.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRODUTOS ASSIGN TO DISK
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY CODIG-P
+               FILE STATUS ARQST.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRODUTOS LABEL RECORD STANDARD
+           DATA RECORD IS REG-PROD
+           VALUE OF FILE-ID IS "PRODUTOS.DAT".
+
+       COPY produtos.
+
+       WORKING-STORAGE SECTION.
+       01 ARQST PIC X(2).
+           88 FS-OK        VALUE "00".
+           88 FS-EMPTY     VALUE "35".
+           88 FS-OTHER     VALUE "99".
+
+      * PERCENTUAL DE REAJUSTE INFORMADO PELO OPERADOR: POSITIVO
+      * AUMENTA O CUSTO UNITARIO, NEGATIVO REDUZ.
+       77 WS-PERCENTUAL        PIC S9(3)V99 VALUE ZEROS.
+       77 WS-FATOR             PIC S9(3)V9999 VALUE ZEROS.
+       77 WS-PRODUTOS-LIDOS    PIC 9(6) VALUE ZEROS.
+       77 WS-PRODUTOS-REAJUST  PIC 9(6) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM PEDE-PERCENTUAL
+           PERFORM ABRE-ARQ
+           IF FS-OK
+               MOVE ZEROS TO CODIG-P
+               START PRODUTOS KEY IS NOT LESS THAN CODIG-P
+                   INVALID KEY
+                       SET FS-OTHER TO TRUE
+               END-START
+               PERFORM APLICA-REAJUSTE THRU END-APLICA-REAJUSTE
+                   UNTIL FS-OTHER
+           END-IF
+           PERFORM RELATORIO-FINAL
+           CLOSE PRODUTOS
+           STOP RUN.
+
+       PEDE-PERCENTUAL.
+           DISPLAY "REAJUSTE DE PRECOS - PRODUTOS.DAT".
+           DISPLAY "PERCENTUAL DE REAJUSTE (+AUMENTA / -REDUZ): ".
+           ACCEPT WS-PERCENTUAL.
+           IF WS-PERCENTUAL <= -100
+               DISPLAY "PERCENTUAL INVALIDO - REDUZIRIA O PRECO A "
+                   "ZERO OU MENOS"
+               GO PEDE-PERCENTUAL
+           END-IF
+           COMPUTE WS-FATOR = WS-PERCENTUAL / 100.
+
+       ABRE-ARQ.
+           OPEN I-O PRODUTOS
+           IF FS-EMPTY
+               DISPLAY "PRODUTOS.DAT VAZIO - NADA A REAJUSTAR"
+               SET FS-OTHER TO TRUE
+           END-IF
+           IF NOT FS-OK AND NOT FS-OTHER
+               DISPLAY "NAO FOI POSSIVEL ABRIR PRODUTOS.DAT - FS="
+                   ARQST
+               SET FS-OTHER TO TRUE
+           END-IF.
+
+       APLICA-REAJUSTE.
+           READ PRODUTOS NEXT RECORD
+               AT END
+                   SET FS-OTHER TO TRUE
+           END-READ
+
+           IF FS-OK
+               ADD 1 TO WS-PRODUTOS-LIDOS
+               COMPUTE UNIT-P ROUNDED = UNIT-P + UNIT-P * WS-FATOR
+               COMPUTE TOTAL-P ROUNDED = QTDADE-P * UNIT-P
+               REWRITE REG-PROD
+               ADD 1 TO WS-PRODUTOS-REAJUST
+           END-IF.
+       END-APLICA-REAJUSTE.
+
+       RELATORIO-FINAL.
+           DISPLAY "PRODUTOS ANALISADOS...: " WS-PRODUTOS-LIDOS
+           DISPLAY "PRODUTOS REAJUSTADOS..: " WS-PRODUTOS-REAJUST.
+
+       END PROGRAM REAJUSTE-PRECO.
