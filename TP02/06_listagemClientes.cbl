@@ -0,0 +1,150 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LISTAGEM-CLIENTES.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CAD ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               FILE STATUS IS FFSALV
+               RECORD KEY IS CD-CONTA
+               ALTERNATE RECORD KEY IS CD-CPF WITH DUPLICATES.
+
+           SELECT RELATORIO ASSIGN TO DISK
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS REP-OK.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CAD VALUE OF FILE-ID IS "Agencia.dat".
+
+       COPY cadastro.
+
+       FD  RELATORIO LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "LISTACLI.TXT".
+       01  LINHA-RELATORIO PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 FFSALV PIC 9(02).
+           88 FS-OK        VALUE 00.
+           88 FS-EMPTY     VALUE 35.
+           88 FS-OTHER     VALUE 99.
+
+       77 REP-OK PIC X(02).
+
+       01 LINHA-DETALHE.
+           02 LD-CONTA     PIC ZZZZ9.
+           02 FILLER       PIC X(3) VALUE SPACES.
+           02 LD-AGENCIA   PIC ZZ9.
+           02 FILLER       PIC X(3) VALUE SPACES.
+           02 LD-NOME      PIC X(35).
+           02 FILLER       PIC X(3) VALUE SPACES.
+           02 LD-SALDO     PIC -(7)9.
+
+       01 TAB-AGENCIAS.
+           02 TAB-AG-ITEM OCCURS 50 TIMES INDEXED BY WS-IDX.
+               03 TAB-AG-COD     PIC 9(3) VALUE ZEROS.
+               03 TAB-AG-TOTAL   PIC S9(9)V99 VALUE ZEROS.
+               03 TAB-AG-QTDE    PIC 9(5) VALUE ZEROS.
+
+       77 WS-QTDE-AGENCIAS PIC 99 VALUE ZEROS.
+       77 WS-ACHOU-AGENCIA PIC 9 VALUE ZEROS.
+
+       01 LINHA-SUBTOTAL.
+           02 LS-LIT       PIC X(20) VALUE "SUBTOTAL AGENCIA ".
+           02 LS-AGENCIA   PIC ZZ9.
+           02 FILLER       PIC X(3) VALUE SPACES.
+           02 LS-QTDE      PIC ZZ9 VALUE ZEROS.
+           02 FILLER       PIC X(3) VALUE " CT".
+           02 FILLER       PIC X(3) VALUE SPACES.
+           02 LS-TOTAL     PIC -(7)9.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM ABRE-ARQUIVOS
+           IF FS-OK
+               MOVE ZEROS TO CD-CONTA
+               START CAD KEY IS NOT LESS THAN CD-CONTA
+                   INVALID KEY
+                       MOVE 99 TO FFSALV
+               END-START
+               PERFORM LISTA-CLIENTE THRU END-LISTA-CLIENTE
+                   UNTIL FS-OTHER
+               PERFORM IMPRIME-SUBTOTAIS
+           END-IF
+           CLOSE CAD RELATORIO
+           DISPLAY "RELATORIO GRAVADO EM LISTACLI.TXT"
+           STOP RUN.
+
+       ABRE-ARQUIVOS.
+           OPEN I-O CAD
+           IF FS-EMPTY
+               DISPLAY "AGENCIA.DAT VAZIO - NADA A LISTAR"
+               MOVE 99 TO FFSALV
+           END-IF
+           IF NOT FS-OK AND NOT FS-OTHER
+               DISPLAY "NAO FOI POSSIVEL ABRIR AGENCIA.DAT - FS="
+                   FFSALV
+               MOVE 99 TO FFSALV
+           END-IF
+           IF FS-OK
+               OPEN OUTPUT RELATORIO
+               MOVE "RELATORIO DE CLIENTES - AGENCIA.DAT"
+                   TO LINHA-RELATORIO
+               WRITE LINHA-RELATORIO
+           END-IF.
+
+       LISTA-CLIENTE.
+           READ CAD NEXT RECORD
+               AT END
+                   MOVE 99 TO FFSALV
+           END-READ
+
+           IF FS-OK
+               MOVE CD-CONTA    TO LD-CONTA
+               MOVE CD-AGENCIA  TO LD-AGENCIA
+               MOVE NM-USER     TO LD-NOME
+               MOVE VL-SALDO    TO LD-SALDO
+               MOVE LINHA-DETALHE TO LINHA-RELATORIO
+               WRITE LINHA-RELATORIO
+               PERFORM ACUMULA-AGENCIA
+           END-IF.
+       END-LISTA-CLIENTE.
+
+       ACUMULA-AGENCIA.
+           MOVE 0 TO WS-ACHOU-AGENCIA
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-QTDE-AGENCIAS
+               IF TAB-AG-COD(WS-IDX) = CD-AGENCIA
+                   ADD VL-SALDO TO TAB-AG-TOTAL(WS-IDX)
+                   ADD 1 TO TAB-AG-QTDE(WS-IDX)
+                   MOVE 1 TO WS-ACHOU-AGENCIA
+               END-IF
+           END-PERFORM
+
+           IF WS-ACHOU-AGENCIA = 0 AND WS-QTDE-AGENCIAS < 50
+               ADD 1 TO WS-QTDE-AGENCIAS
+               MOVE CD-AGENCIA TO TAB-AG-COD(WS-QTDE-AGENCIAS)
+               MOVE VL-SALDO   TO TAB-AG-TOTAL(WS-QTDE-AGENCIAS)
+               MOVE 1          TO TAB-AG-QTDE(WS-QTDE-AGENCIAS)
+           END-IF.
+
+       IMPRIME-SUBTOTAIS.
+           MOVE SPACES TO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO
+           MOVE "SUBTOTAIS POR AGENCIA" TO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-QTDE-AGENCIAS
+               MOVE TAB-AG-COD(WS-IDX)   TO LS-AGENCIA
+               MOVE TAB-AG-QTDE(WS-IDX)  TO LS-QTDE
+               MOVE TAB-AG-TOTAL(WS-IDX) TO LS-TOTAL
+               MOVE LINHA-SUBTOTAL TO LINHA-RELATORIO
+               WRITE LINHA-RELATORIO
+           END-PERFORM.
+
+       END PROGRAM LISTAGEM-CLIENTES.
