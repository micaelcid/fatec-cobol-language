@@ -0,0 +1,24 @@
+      ******************************************************************
+      * Layout of REG-AUDITORIA, one row per cadastro/alteracao/exclusao
+      * gravado por qualquer um dos programas do TP02, apendado em
+      * AUDITORIA.DAT.  Mesma ideia da EXTRATO.DAT do BANCOPEL (um
+      * historico append-only), so que compartilhado entre programas,
+      * por isso guarda o nome do programa de origem junto com a
+      * operacao.
+      ******************************************************************
+       01 REG-AUDITORIA.
+           02 AUD-DATAHORA.
+               03 AUD-ANO      PIC 9(4).
+               03 AUD-MES      PIC 9(2).
+               03 AUD-DIA      PIC 9(2).
+               03 AUD-HORA     PIC 9(2).
+               03 AUD-MIN      PIC 9(2).
+               03 AUD-SEG      PIC 9(2).
+           02 FILLER           PIC X(1).
+           02 AUD-PROGRAMA     PIC X(15).
+           02 FILLER           PIC X(1).
+           02 AUD-OPERACAO     PIC X(10).
+           02 FILLER           PIC X(1).
+           02 AUD-CHAVE        PIC X(20).
+           02 FILLER           PIC X(1).
+           02 AUD-DESCRICAO    PIC X(40).
