@@ -0,0 +1,191 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXPORTA-CSV.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AGENCIA ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CD-CONTA
+               ALTERNATE RECORD KEY IS CD-CPF WITH DUPLICATES
+               FILE STATUS IS FFSALV.
+
+           SELECT AGENCIA-CSV ASSIGN TO WS-NOME-CSV-AGENCIA
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS AGCSVST.
+
+           SELECT PRODUTOS ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CODIG-P
+               FILE STATUS IS ARQST.
+
+           SELECT PRODUTOS-CSV ASSIGN TO WS-NOME-CSV-PRODUTOS
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS PRCSVST.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AGENCIA VALUE OF FILE-ID IS "Agencia.dat".
+
+       COPY cadastro.
+
+       FD  AGENCIA-CSV.
+       01  LINHA-CSV-AGENCIA PIC X(160).
+
+       FD  PRODUTOS LABEL RECORD STANDARD
+           DATA RECORD IS REG-PROD
+           VALUE OF FILE-ID IS "PRODUTOS.DAT".
+
+       COPY produtos.
+
+       FD  PRODUTOS-CSV.
+       01  LINHA-CSV-PRODUTOS PIC X(120).
+
+       WORKING-STORAGE SECTION.
+       77  FFSALV PIC 9(02).
+           88 FS-OK        VALUE 00.
+           88 FS-OTHER     VALUE 99.
+
+       77  AGCSVST PIC X(02).
+
+       77  ARQST PIC 9(02).
+           88 PR-OK        VALUE 00.
+           88 PR-OTHER     VALUE 99.
+
+       77  PRCSVST PIC X(02).
+
+       01  DATA-SIS.
+           02 WS-ANO PIC 9(4).
+           02 WS-MES PIC 99.
+           02 WS-DIA PIC 99.
+
+       01  WS-NOME-CSV-AGENCIA  PIC X(20) VALUE SPACES.
+       01  WS-NOME-CSV-PRODUTOS PIC X(20) VALUE SPACES.
+
+       01  WS-QTDE-AGENCIA  PIC 9(5) VALUE ZEROS.
+       01  WS-QTDE-PRODUTOS PIC 9(5) VALUE ZEROS.
+
+      * CAMPOS NUMERICO-EDITADOS USADOS SOMENTE PARA MONTAR AS LINHAS
+      * DO CSV - UM ITEM SINALIZADO (PIC S9...) NAO PODE SER
+      * CONCATENADO DIRETO NUM STRING POR CAUSA DO SINAL EMBUTIDO NO
+      * ULTIMO BYTE.
+       77  WS-CSV-SALDO-ED  PIC -(7)9.
+       77  WS-CSV-UNIT-ED   PIC Z(5)9,99.
+       77  WS-CSV-TOTAL-ED  PIC Z(6)9,99.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           ACCEPT DATA-SIS FROM DATE YYYYMMDD.
+           STRING "Agencia_" WS-ANO WS-MES WS-DIA ".csv"
+               DELIMITED BY SIZE INTO WS-NOME-CSV-AGENCIA.
+           STRING "PRODUTOS_" WS-ANO WS-MES WS-DIA ".csv"
+               DELIMITED BY SIZE INTO WS-NOME-CSV-PRODUTOS.
+
+           PERFORM EXPORTA-AGENCIA THRU END-EXPORTA-AGENCIA.
+           PERFORM EXPORTA-PRODUTOS THRU END-EXPORTA-PRODUTOS.
+
+           DISPLAY "EXPORTACAO CSV CONCLUIDA"
+           DISPLAY "  " WS-NOME-CSV-AGENCIA  " - " WS-QTDE-AGENCIA
+               " REGISTRO(S)"
+           DISPLAY "  " WS-NOME-CSV-PRODUTOS " - " WS-QTDE-PRODUTOS
+               " REGISTRO(S)".
+           STOP RUN.
+
+       EXPORTA-AGENCIA.
+           OPEN INPUT AGENCIA
+           IF NOT FS-OK
+               DISPLAY "AGENCIA.DAT INDISPONIVEL - CSV NAO GERADO"
+               GO END-EXPORTA-AGENCIA
+           END-IF
+           OPEN OUTPUT AGENCIA-CSV
+
+           MOVE SPACES TO LINHA-CSV-AGENCIA
+           STRING "CPF,NOME,ENDERECO,AGENCIA,CONTA,DEPOSITO,SAQUE,"
+               "SALDO,LIMITE,TIPO,NASCIMENTO,STATUS"
+               DELIMITED BY SIZE
+               INTO LINHA-CSV-AGENCIA
+           WRITE LINHA-CSV-AGENCIA
+
+           PERFORM LINHA-AGENCIA THRU END-LINHA-AGENCIA
+               UNTIL FS-OTHER
+
+           CLOSE AGENCIA AGENCIA-CSV.
+       END-EXPORTA-AGENCIA.
+
+       LINHA-AGENCIA.
+           READ AGENCIA NEXT RECORD
+               AT END
+                   SET FS-OTHER TO TRUE
+           END-READ
+           IF FS-OK
+               MOVE VL-SALDO TO WS-CSV-SALDO-ED
+               MOVE SPACES TO LINHA-CSV-AGENCIA
+               STRING
+                   CD-CPF             DELIMITED BY SIZE
+                   "," FUNCTION TRIM(NM-USER)  DELIMITED BY SIZE
+                   "," FUNCTION TRIM(DS-ENDER) DELIMITED BY SIZE
+                   "," CD-AGENCIA     DELIMITED BY SIZE
+                   "," CD-CONTA       DELIMITED BY SIZE
+                   "," VL-DEP         DELIMITED BY SIZE
+                   "," VL-SAQUE       DELIMITED BY SIZE
+                   "," WS-CSV-SALDO-ED DELIMITED BY SIZE
+                   "," VL-LIMITE      DELIMITED BY SIZE
+                   "," CD-TIPO-CONTA  DELIMITED BY SIZE
+                   "," DT-NASC-DIA "/" DT-NASC-MES "/" DT-NASC-ANO
+                       DELIMITED BY SIZE
+                   "," CD-STATUS      DELIMITED BY SIZE
+                   INTO LINHA-CSV-AGENCIA
+               WRITE LINHA-CSV-AGENCIA
+               ADD 1 TO WS-QTDE-AGENCIA
+           END-IF.
+       END-LINHA-AGENCIA.
+
+       EXPORTA-PRODUTOS.
+           OPEN INPUT PRODUTOS
+           IF NOT PR-OK
+               DISPLAY "PRODUTOS.DAT INDISPONIVEL - CSV NAO GERADO"
+               GO END-EXPORTA-PRODUTOS
+           END-IF
+           OPEN OUTPUT PRODUTOS-CSV
+
+           MOVE SPACES TO LINHA-CSV-PRODUTOS
+           STRING "CODIGO,NOME,QUANTIDADE,UNITARIO,TOTAL,FORNECEDOR,"
+               "BARRAS"
+               DELIMITED BY SIZE
+               INTO LINHA-CSV-PRODUTOS
+           WRITE LINHA-CSV-PRODUTOS
+
+           PERFORM LINHA-PRODUTOS THRU END-LINHA-PRODUTOS
+               UNTIL PR-OTHER
+
+           CLOSE PRODUTOS PRODUTOS-CSV.
+       END-EXPORTA-PRODUTOS.
+
+       LINHA-PRODUTOS.
+           READ PRODUTOS NEXT RECORD
+               AT END
+                   SET PR-OTHER TO TRUE
+           END-READ
+           IF PR-OK
+               MOVE UNIT-P TO WS-CSV-UNIT-ED
+               MOVE TOTAL-P TO WS-CSV-TOTAL-ED
+               MOVE SPACES TO LINHA-CSV-PRODUTOS
+               STRING
+                   CODIG-P            DELIMITED BY SIZE
+                   "," FUNCTION TRIM(NOME-P) DELIMITED BY SIZE
+                   "," QTDADE-P       DELIMITED BY SIZE
+                   "," WS-CSV-UNIT-ED DELIMITED BY SIZE
+                   "," WS-CSV-TOTAL-ED DELIMITED BY SIZE
+                   "," COD-FORNEC     DELIMITED BY SIZE
+                   "," CD-BARRAS      DELIMITED BY SIZE
+                   INTO LINHA-CSV-PRODUTOS
+               WRITE LINHA-CSV-PRODUTOS
+               ADD 1 TO WS-QTDE-PRODUTOS
+           END-IF.
+       END-LINHA-PRODUTOS.
+
+       END PROGRAM EXPORTA-CSV.
