@@ -11,18 +11,22 @@
            ACCESS MODE SEQUENTIAL
       *     RECORD KEY CODIGO
            FILE STATUS ARQ-OK.
+
+           SELECT AUDITORIA ASSIGN TO DISK
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS AUDST.
        DATA DIVISION.
        FILE SECTION.
            FD  ARQ-PRODUTO LABEL RECORD STANDARD
            DATA RECORD IS REG-PROD
            VALUE OF FILE-ID IS "PRODUTO.DAT".
 
-           01  REG-PROD.
-               02 CODIGO           PIC 9(4).
-               02 MERCADORIA       PIC X(30).
-               02 PRECO-UNITARIO   PIC 9(5)V99.
-               02 PRECO-TOTAL      PIC 9(5)V99.
-               02 QUANTIDADE       PIC 9(4).
+           COPY produto.
+
+           FD  AUDITORIA LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "AUDITORIA.DAT".
+
+           COPY auditoria.
 
        WORKING-STORAGE SECTION.
        01  DATA-SIS.
@@ -31,6 +35,12 @@
            02 DIA PIC 99.
 
        01  ARQ-OK      PIC X(02).
+       01  AUDST       PIC X(02).
+       01  WS-AUD-OP    PIC X(10).
+       01  WS-AUD-CHAVE PIC X(20).
+       01  WS-AUD-DESC  PIC X(40).
+       01  WS-AUD-DATA  PIC 9(8).
+       01  WS-AUD-HORA  PIC 9(6).
        01  OPCAO       PIC X VALUE SPACES.
        01  OPCAO-INIC   PIC X VALUE SPACES.
        01  CONTINUAx   PIC X VALUE SPACE.
@@ -38,6 +48,11 @@
        01  IGUAL       PIC 9 VALUE ZEROS.
        01  ESPACO      PIC X(30) VALUE SPACES.
        01  MENS1       PIC X(20) VALUE "FIM DE PROGRAMA".
+       01  OPMODO      PIC X VALUE SPACES.
+       01  LINHA-LST   PIC 99 VALUE ZEROS.
+       01  AT-LST       PIC 9(4) VALUE ZEROS.
+       01  WS-QTDE-LST        PIC 9(5) VALUE ZEROS.
+       01  WS-VALOR-TOTAL-LST PIC 9(9)V99 VALUE ZEROS.
 
        01  DADOS-EDITADOS.
            02 CODIGO-L         PIC 9.999.
@@ -60,17 +75,45 @@
            02 LINE 13 COLUMN 02 VALUE "Preco total: ".
            02 LINE 20 COLUMN 20 VALUE "Salvar (S/N)? [ ]".
 
+       01  TELA-MODO.
+           02 BLANK SCREEN.
+           02 LINE 02 COLUMN 15 VALUE "CONTROLE DE ESTOQUE".
+           02 LINE 06 COLUMN 10 VALUE "I - INCLUIR".
+           02 LINE 08 COLUMN 10 VALUE "L - LISTAR".
+           02 LINE 11 COLUMN 10 VALUE "OPCAO:".
+
+       01  TELA-LISTAGEM.
+           02 BLANK SCREEN.
+           02 LINE 02 COLUMN 15 VALUE "LISTAGEM DE PRODUTOS".
+           02 LINE 04 COLUMN 02 VALUE "CODIGO".
+           02 LINE 04 COLUMN 10 VALUE "MERCADORIA".
+           02 LINE 04 COLUMN 45 VALUE "QTDE".
+           02 LINE 04 COLUMN 55 VALUE "UNITARIO".
+           02 LINE 04 COLUMN 65 VALUE "TOTAL".
+
 
 
        PROCEDURE DIVISION.
        INICIO.
-           PERFORM ABRE-ARQ.
-           PERFORM INCLUIR UNTIL OPCAO = "S" OR "N" OR "n" OR "s".
+           PERFORM SELECIONA-MODO UNTIL OPMODO = "I" OR "L"
+                                              OR "i" OR "l".
+           EVALUATE OPMODO
+               WHEN "I" WHEN "i"
+                   PERFORM ABRE-ARQ
+                   PERFORM INCLUIR
+                       UNTIL OPCAO = "S" OR "N" OR "n" OR "s"
+                   CLOSE ARQ-PRODUTO AUDITORIA
+               WHEN "L" WHEN "l"
+                   PERFORM LISTAGEM
+           END-EVALUATE.
            DISPLAY MENS1 AT 2535.
-           CLOSE ARQ-PRODUTO.
            STOP "".
            STOP RUN.
 
+       SELECIONA-MODO.
+           DISPLAY TELA-MODO.
+           ACCEPT OPMODO AT 1117 WITH PROMPT AUTO.
+
        ABRE-ARQ.
            OPEN EXTEND ARQ-PRODUTO.
            IF ARQ-OK NOT = "00"
@@ -78,6 +121,29 @@
                OPEN OUTPUT ARQ-PRODUTO
                DISPLAY "IMPOSSIVEL SALVAR" AT 2520
                CALL "C$SLEEP" USING 2.
+
+           OPEN EXTEND AUDITORIA.
+           IF AUDST NOT = "00"
+               CLOSE AUDITORIA
+               OPEN OUTPUT AUDITORIA
+           END-IF.
+
+       GRAVA-AUDITORIA.
+           MOVE SPACES TO REG-AUDITORIA.
+           ACCEPT WS-AUD-DATA FROM DATE YYYYMMDD.
+           ACCEPT WS-AUD-HORA FROM TIME.
+           MOVE WS-AUD-DATA(1:4) TO AUD-ANO.
+           MOVE WS-AUD-DATA(5:2) TO AUD-MES.
+           MOVE WS-AUD-DATA(7:2) TO AUD-DIA.
+           MOVE WS-AUD-HORA(1:2) TO AUD-HORA.
+           MOVE WS-AUD-HORA(3:2) TO AUD-MIN.
+           MOVE WS-AUD-HORA(5:2) TO AUD-SEG.
+           MOVE "CUSTO-MERCAD" TO AUD-PROGRAMA.
+           MOVE WS-AUD-OP TO AUD-OPERACAO.
+           MOVE WS-AUD-CHAVE TO AUD-CHAVE.
+           MOVE WS-AUD-DESC TO AUD-DESCRICAO.
+           WRITE REG-AUDITORIA.
+
        INCLUIR.
            PERFORM ABERTURA.
            PERFORM RECEBE.
@@ -101,10 +167,12 @@
            MOVE ZEROS TO PRECO-TOTAL.
            MOVE ZEROS TO PRECO-UNITARIO.
            MOVE SPACES TO MERCADORIA.
+           SET IGUAL TO 0.
+           MOVE ZEROS TO CODIGO-L.
            DISPLAY ESPACO AT 1535.
 
        RECEBE.
-           PERFORM TESTA-COD UNTIL CODIGO > 0.
+           PERFORM TESTA-COD UNTIL CODIGO-L > 0 AND IGUAL = 0.
            PERFORM TESTA-NOME UNTIL MERCADORIA NOT = SPACES.
            PERFORM TESTA-QT UNTIL QUANTIDADE NOT = ZEROS.
            PERFORM TESTA-UNIT UNTIL PRECO-UNITARIO NOT = ZEROS.
@@ -120,9 +188,36 @@
            THEN
                DISPLAY "CODIGO IGUAL A ZERO" AT 2510
            ELSE
-               DISPLAY CODIGO-L AT 0522
+               PERFORM DETECTA-DUPLICADO
+               IF IGUAL = 1
+                   DISPLAY "CODIGO JA CADASTRADO" AT 2510
+               ELSE
+                   DISPLAY CODIGO-L AT 0522
+                   DISPLAY ESPACO AT 2510
+               END-IF
            END-IF.
 
+       DETECTA-DUPLICADO.
+           CLOSE ARQ-PRODUTO.
+           OPEN INPUT ARQ-PRODUTO.
+           IF ARQ-OK = "00"
+               PERFORM VERIFICA-DUPLICADO THRU END-VERIFICA-DUPLICADO
+                   UNTIL ARQ-OK = "10"
+               CLOSE ARQ-PRODUTO
+           END-IF.
+           OPEN EXTEND ARQ-PRODUTO.
+
+       VERIFICA-DUPLICADO.
+           READ ARQ-PRODUTO
+               AT END
+                   MOVE "10" TO ARQ-OK
+           END-READ
+           IF ARQ-OK = "00" AND CODIGO = CODIGO-L
+               SET IGUAL TO 1
+               MOVE "10" TO ARQ-OK
+           END-IF.
+       END-VERIFICA-DUPLICADO.
+
        TESTA-NOME.
            ACCEPT MERCADORIA AT 0719 WITH PROMPT AUTO.
            MOVE MERCADORIA TO MERCADORIA-L.
@@ -165,11 +260,71 @@
                MOVE QUANTIDADE-L TO QUANTIDADE
                DISPLAY "INCLUSAO REALIZADA COM SUCESSO" AT 2410
                CALL "C$SLEEP" USING 2
-               WRITE REG-PROD.
+               WRITE REG-PROD
+               MOVE "INCLUIR" TO WS-AUD-OP
+               MOVE CODIGO-L TO WS-AUD-CHAVE
+               MOVE "PRODUTO INCLUIDO" TO WS-AUD-DESC
+               PERFORM GRAVA-AUDITORIA.
 
        CONTINUA.
            DISPLAY "Continua (S/N)?" AT 2220.
            ACCEPT OPCAO AT 2237 WITH PROMPT AUTO.
 
+       LISTAGEM.
+           OPEN INPUT ARQ-PRODUTO.
+           IF ARQ-OK NOT = "00"
+               DISPLAY "PRODUTO.DAT VAZIO OU INEXISTENTE" AT 2510
+               CALL "C$SLEEP" USING 2
+           ELSE
+               MOVE ZEROS TO WS-QTDE-LST
+               MOVE ZEROS TO WS-VALOR-TOTAL-LST
+               MOVE SPACE TO CONTINUAx
+               PERFORM LISTAGEM-PAGINA THRU END-LISTAGEM-PAGINA
+                   UNTIL ARQ-OK = "10"
+                       OR CONTINUAx = "N" OR CONTINUAx = "n"
+               CLOSE ARQ-PRODUTO
+               DISPLAY "TOTAL DE PRODUTOS LISTADOS.: " AT 2220
+                   WS-QTDE-LST
+               DISPLAY "VALOR TOTAL DO ESTOQUE.....: " AT 2320
+                   WS-VALOR-TOTAL-LST
+               DISPLAY "ENTER PARA CONTINUAR" AT 2420
+               ACCEPT CONTINUAx AT 2420
+           END-IF.
+
+       LISTAGEM-PAGINA.
+           DISPLAY TELA-LISTAGEM
+           MOVE 06 TO LINHA-LST
+           PERFORM EXIBE-PRODUTO THRU END-EXIBE-PRODUTO
+               UNTIL ARQ-OK = "10" OR LINHA-LST > 20
+           IF ARQ-OK NOT = "10"
+               DISPLAY "ENTER CONTINUA, N ENCERRA A LISTAGEM" AT 2220
+               MOVE SPACE TO CONTINUAx
+               ACCEPT CONTINUAx AT 2220
+           END-IF.
+       END-LISTAGEM-PAGINA.
+
+       EXIBE-PRODUTO.
+           READ ARQ-PRODUTO
+               AT END
+                   MOVE "10" TO ARQ-OK
+           END-READ
+
+           IF ARQ-OK = "00"
+               COMPUTE AT-LST = LINHA-LST * 100 + 02
+               DISPLAY CODIGO AT AT-LST
+               COMPUTE AT-LST = LINHA-LST * 100 + 10
+               DISPLAY MERCADORIA AT AT-LST
+               COMPUTE AT-LST = LINHA-LST * 100 + 45
+               DISPLAY QUANTIDADE AT AT-LST
+               COMPUTE AT-LST = LINHA-LST * 100 + 55
+               DISPLAY PRECO-UNITARIO AT AT-LST
+               COMPUTE AT-LST = LINHA-LST * 100 + 65
+               DISPLAY PRECO-TOTAL AT AT-LST
+               ADD 1 TO LINHA-LST
+               ADD 1 TO WS-QTDE-LST
+               ADD PRECO-TOTAL TO WS-VALOR-TOTAL-LST
+           END-IF.
+       END-EXIBE-PRODUTO.
+
 
        END PROGRAM CUSTO-MERCADORIA.
